@@ -1,12 +1,50 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WISPSUB.
        DATE-WRITTEN.   1-MAR-84    FJD.
+      ****************************************************************
+      * WISPSUB -- OLDER TABLE-FREE LINK INTERFACE, ITEM-1 THRU       *
+      *           ITEM-32.  BROUGHT UP TO THE SAME ON EXCEPTION       *
+      *           STANDARD AS WCLINK1 SO A BAD PROGRAM-NAME RETURNS   *
+      *           CONTROL INSTEAD OF ABENDING THE CALLER'S JOB.       *
+      *           CALLERS THAT NEED MORE THAN 32 PARAMETERS SHOULD    *
+      *           ROUTE THROUGH WISPSUBT BELOW INSTEAD.  32 IS THE    *
+      *           SAME CEILING DEFINED ONCE IN copybooks/wisplnkmax   *
+      *           .cpy AS WISP-LINK-MAX-PARMS FOR WISPLINK, MFLINK,   *
+      *           AND ACUUSING -- NOT COPYed IN HERE SINCE ITEM-1     *
+      *           THRU ITEM-32 ARE A FIXED USING LIST, NOT A VALUE    *
+      *           CHECKED AT RUN TIME.                                *
+      *                                                                *
+      *           WISPSUBTRACE -- WHEN THE ENVIRONMENT VARIABLE OF    *
+      *           THAT NAME IS SET TO "Y", EVERY CALL ROUTED THROUGH  *
+      *           WISPSUB OR WISPSUBT LOGS PROGRAM-NAME AND A         *
+      *           TIMESTAMP TO WISPSUBLOG, SO WE CAN TELL FROM A      *
+      *           SINGLE INSTRUMENTED RUN WHETHER ANY CONVERTED       *
+      *           PROGRAM STILL RELIES ON THIS INTERFACE AT ALL.      *
+      ****************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. VAX.
        OBJECT-COMPUTER. VAX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPSUB-TRACE-FILE ASSIGN TO "WISPSUBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WISPSUB-TRACE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  WISPSUB-TRACE-FILE.
+       01  WISPSUB-TRACE-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WISPSUB-TRACE-FLAG    PIC X(1).
+       01  WISPSUB-TRACE-STATUS  PIC XX.
+       01  WISPSUB-TRACE-LINE    PIC X(80).
+       01  WISPSUB-TRACE-STAMP.
+           05  WISPSUB-TRACE-DATE PIC 9(8).
+           05  WISPSUB-TRACE-TIME PIC 9(8).
+
        LINKAGE SECTION.
 
        01  PROGRAM-NAME PIC X(8).
@@ -42,6 +80,7 @@
        01  ITEM-30      PIC X.
        01  ITEM-31      PIC X.
        01  ITEM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
 
        PROCEDURE DIVISION USING    PROGRAM-NAME,
                                    ITEM-1, ITEM-2, ITEM-3, ITEM-4,
@@ -51,10 +90,34 @@
                                    ITEM-17,ITEM-18,ITEM-19,ITEM-20,
                                    ITEM-21,ITEM-22,ITEM-23,ITEM-24,
                                    ITEM-25,ITEM-26,ITEM-27,ITEM-28,
-                                   ITEM-29,ITEM-30,ITEM-31,ITEM-32.
+                                   ITEM-29,ITEM-30,ITEM-31,ITEM-32,
+                                   OPTIONAL RETURN-VALUE.
        LEVEL-1 SECTION.
        START-PROGRAM.
 
+              PERFORM WISPSUB-TRACE-CALL.
+
+      ****************************************************************
+      * RETURN-VALUE:                                                *
+      *     1 = SUCCESS                                              *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED         *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD  *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH)               *
+      *     RETURN-VALUE IS OPTIONAL -- WISPSUB PREDATES IT, AND     *
+      *     EXISTING 33-ARGUMENT CALLERS MUST KEEP WORKING.          *
+      ****************************************************************
+
+              IF PROGRAM-NAME = SPACES OR LOW-VALUES
+                  IF RETURN-VALUE IS NOT OMITTED
+                      MOVE 2 TO RETURN-VALUE
+                  END-IF
+                  GO TO END-PROGRAM
+              END-IF.
+
+              IF RETURN-VALUE IS NOT OMITTED
+                  MOVE 1 TO RETURN-VALUE
+              END-IF.
+
               CALL PROGRAM-NAME USING ITEM-1, ITEM-2, ITEM-3, ITEM-4,
                                       ITEM-5, ITEM-6, ITEM-7, ITEM-8,
                                       ITEM-9, ITEM-10,ITEM-11,ITEM-12,
@@ -62,7 +125,140 @@
                                       ITEM-17,ITEM-18,ITEM-19,ITEM-20,
                                       ITEM-21,ITEM-22,ITEM-23,ITEM-24,
                                       ITEM-25,ITEM-26,ITEM-27,ITEM-28,
-                                      ITEM-29,ITEM-30,ITEM-31,ITEM-32.
+                                      ITEM-29,ITEM-30,ITEM-31,ITEM-32
+                  ON EXCEPTION
+                      IF RETURN-VALUE IS NOT OMITTED
+                          MOVE 0 TO RETURN-VALUE
+                      END-IF
+              END-CALL.
 
        END-PROGRAM.
            EXIT PROGRAM.
+
+       WISPSUB-TRACE-CALL.
+
+           DISPLAY "WISPSUBTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WISPSUB-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WISPSUB-TRACE-FLAG = "Y"
+               ACCEPT WISPSUB-TRACE-DATE FROM DATE YYYYMMDD
+               ACCEPT WISPSUB-TRACE-TIME FROM TIME
+               STRING WISPSUB-TRACE-DATE DELIMITED BY SIZE
+                      " "                DELIMITED BY SIZE
+                      WISPSUB-TRACE-TIME DELIMITED BY SIZE
+                      " WISPSUB CALLED - PROGRAM-NAME="
+                                         DELIMITED BY SIZE
+                      PROGRAM-NAME       DELIMITED BY SIZE
+                      INTO WISPSUB-TRACE-LINE
+               END-STRING
+               OPEN EXTEND WISPSUB-TRACE-FILE
+               IF WISPSUB-TRACE-STATUS NOT = "00"
+                   OPEN OUTPUT WISPSUB-TRACE-FILE
+               END-IF
+               WRITE WISPSUB-TRACE-RECORD FROM WISPSUB-TRACE-LINE
+               CLOSE WISPSUB-TRACE-FILE
+           END-IF.
+
+       END PROGRAM WISPSUB.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPSUBT.
+      ****************************************************************
+      * WISPSUBT -- TABLE-BASED WISPSUB, FOR THE OLDER-INTERFACE      *
+      *           CALLERS THAT NEED MORE THAN THE 32 PARAMETERS       *
+      *           ITEM-1 THRU ITEM-32 CAN CARRY.  SAME COUNT-PLUS-    *
+      *           TABLE SHAPE AS WCLINKT IN WCLINK.COB AND FIELD-CNT/ *
+      *           FIELD-TABLE IN WMFNGETPARM.COB.  A SEPARATE ENTRY   *
+      *           POINT, NOT A REPLACEMENT FOR WISPSUB, SO EXISTING   *
+      *           32-ITEM CALLERS ARE UNAFFECTED.                     *
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. VAX.
+       OBJECT-COMPUTER. VAX.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPSUBT-TRACE-FILE ASSIGN TO "WISPSUBLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WISPSUBT-TRACE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WISPSUBT-TRACE-FILE.
+       01  WISPSUBT-TRACE-RECORD PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WISPSUBT-TRACE-FLAG    PIC X(1).
+       01  WISPSUBT-TRACE-STATUS  PIC XX.
+       01  WISPSUBT-TRACE-LINE    PIC X(80).
+       01  WISPSUBT-TRACE-STAMP.
+           05  WISPSUBT-TRACE-DATE PIC 9(8).
+           05  WISPSUBT-TRACE-TIME PIC 9(8).
+
+       LINKAGE SECTION.
+
+       01  PROGRAM-NAME       PIC X(8).
+       01  ITEM-COUNT         PIC 9(4) COMP.
+       01  ITEM-TABLE.
+           05  ITEM-ENTRY     PIC X(256)
+                       OCCURS 1 TO 255 TIMES
+                       DEPENDING ON ITEM-COUNT.
+       01  RETURN-VALUE       PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          ITEM-COUNT,
+                          ITEM-TABLE,
+                          RETURN-VALUE.
+
+       LEVEL-1 SECTION.
+       START-PROGRAM.
+
+              PERFORM WISPSUBT-TRACE-CALL.
+
+      ****************************************************************
+      * RETURN-VALUE:                                                *
+      *     1 = SUCCESS                                              *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED         *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD  *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH)               *
+      ****************************************************************
+
+              IF PROGRAM-NAME = SPACES OR LOW-VALUES
+                  MOVE 2 TO RETURN-VALUE
+                  GO TO END-PROGRAM
+              END-IF.
+
+              MOVE 1 TO RETURN-VALUE.
+
+              CALL PROGRAM-NAME USING
+                          ITEM-COUNT,
+                          ITEM-TABLE
+                  ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+
+       END-PROGRAM.
+           EXIT PROGRAM.
+
+       WISPSUBT-TRACE-CALL.
+
+           DISPLAY "WISPSUBTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WISPSUBT-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WISPSUBT-TRACE-FLAG = "Y"
+               ACCEPT WISPSUBT-TRACE-DATE FROM DATE YYYYMMDD
+               ACCEPT WISPSUBT-TRACE-TIME FROM TIME
+               STRING WISPSUBT-TRACE-DATE DELIMITED BY SIZE
+                      " "                 DELIMITED BY SIZE
+                      WISPSUBT-TRACE-TIME DELIMITED BY SIZE
+                      " WISPSUBT CALLED - PROGRAM-NAME="
+                                          DELIMITED BY SIZE
+                      PROGRAM-NAME        DELIMITED BY SIZE
+                      INTO WISPSUBT-TRACE-LINE
+               END-STRING
+               OPEN EXTEND WISPSUBT-TRACE-FILE
+               IF WISPSUBT-TRACE-STATUS NOT = "00"
+                   OPEN OUTPUT WISPSUBT-TRACE-FILE
+               END-IF
+               WRITE WISPSUBT-TRACE-RECORD FROM WISPSUBT-TRACE-LINE
+               CLOSE WISPSUBT-TRACE-FILE
+           END-IF.
+
+       END PROGRAM WISPSUBT.
