@@ -0,0 +1,20 @@
+      *****************************************************************
+      * LKMNVAL - bounds-check for CMD-ARG/CMD-VALUE from LKMNTXT.   *
+      *                                                               *
+      *   COPY "lkmntxt" into WORKING-STORAGE (or LINKAGE), then     *
+      *   COPY "lkmnval" into the PROCEDURE DIVISION and, before     *
+      *   touching CMD-VALUE or CMD-BYTE, PERFORM VALIDATE-CMD-ARG.  *
+      *   A negative CMD-ARG is forced to zero and a CMD-ARG past    *
+      *   CMD-VALUE-MAX-LEN is truncated to it, so neither case can  *
+      *   walk CMD-BYTE off the end of the table.                    *
+      *****************************************************************
+
+       VALIDATE-CMD-ARG.
+
+           IF CMD-ARG < 0
+               MOVE 0 TO CMD-ARG
+           END-IF.
+
+           IF CMD-ARG > CMD-VALUE-MAX-LEN
+               MOVE CMD-VALUE-MAX-LEN TO CMD-ARG
+           END-IF.
