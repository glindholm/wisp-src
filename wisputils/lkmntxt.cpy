@@ -1,5 +1,22 @@
+      *****************************************************************
+      * LKMNTXT - command text passed down a LINK chain.  CMD-VALUE  *
+      *           is sized to hold a modern path/argument string,    *
+      *           not just a Wang VOL/LIB/FILE name.                 *
+      *                                                               *
+      *   CMD-ARG   - the actual length of CMD-VALUE in use.         *
+      *   CMD-VALUE - the command text itself, OCCURS DEPENDING ON   *
+      *               CMD-ARG.                                       *
+      *                                                               *
+      * Before subscripting or referencing CMD-BYTE, COPY "lkmnval"  *
+      * into the PROCEDURE DIVISION and PERFORM VALIDATE-CMD-ARG so  *
+      * a CMD-ARG that arrived too large or negative is clamped to   *
+      * the table bounds instead of causing a subscript violation.   *
+      *****************************************************************
+
        01  CMD-LINE.
            05  CMD-ARG            PIC S9(4) COMP.
            05  CMD-VALUE.
-               10  CMD-BYTE PIC X OCCURS 0 TO 50
+               10  CMD-BYTE PIC X OCCURS 0 TO 200
                          DEPENDING ON CMD-ARG.
+
+       01  CMD-VALUE-MAX-LEN      PIC 9(4) COMP VALUE 200.
