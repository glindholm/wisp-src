@@ -24,12 +24,27 @@
       *
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPRUN-JOBSTREAM-FILE ASSIGN TO WS-JOBSTREAM-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOBSTREAM-STATUS.
+           SELECT WISPRUN-LOG-FILE ASSIGN TO "WISPRUN.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
       /*****************************************************************
       *                         DATA DIVISION                          *
       ******************************************************************
       *
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  WISPRUN-JOBSTREAM-FILE.
+       01  WISPRUN-JOBSTREAM-RECORD       PIC X(80).
+       FD  WISPRUN-LOG-FILE.
+       01  WISPRUN-LOG-RECORD             PIC X(132).
+
       /*****************************************************************
       *                         WORKING STORAGE                        *
       ******************************************************************
@@ -39,6 +54,28 @@
        01  COM-LINE                       PIC X(80).
        01  IN-LINE                        PIC X(80).
 
+      *    A COM-LINE value beginning with "@" names a job-stream file
+      *    listing programs to run in sequence instead of a single
+      *    program to CALL directly.
+       01  WS-JOBSTREAM-NAME              PIC X(79).
+       01  WS-JOBSTREAM-STATUS            PIC XX.
+       01  WS-JOBSTREAM-SWITCH            PIC X     VALUE "N".
+           88  WS-JOBSTREAM-MODE                    VALUE "Y".
+       01  WS-JOBSTREAM-EOF-SWITCH        PIC X     VALUE "N".
+           88  WS-JOBSTREAM-EOF                     VALUE "Y".
+       01  WS-CURRENT-PROGRAM             PIC X(80).
+
+      *    Runtime-load failure detection.
+       01  WS-RTS-LOAD-SWITCH             PIC X     VALUE "N".
+           88  WS-RTS-LOAD-FAILED                   VALUE "Y".
+
+      *    Session start/stop usage logging.
+       01  WS-LOG-FILE-STATUS             PIC XX.
+       01  WS-LOG-TIMESTAMP.
+           05  WS-LOG-DATE                PIC 9(8).
+           05  WS-LOG-TIME                PIC 9(8).
+       01  WS-LOG-LINE                    PIC X(132).
+
       /*****************************************************************
       *                         PROCEDURE DIVISION                     *
       ******************************************************************
@@ -51,14 +88,110 @@
 
            DISPLAY "Loading Run Time System...".
 
-           CALL "WISPRTS.EXE".
+           CALL "WISPRTS.EXE"
+               ON EXCEPTION
+                   SET WS-RTS-LOAD-FAILED TO TRUE
+           END-CALL.
+
+           IF WS-RTS-LOAD-FAILED
+               DISPLAY "WISPRUN: Run time failed to load -- "
+                       "WISPRTS.EXE not found or could not be started."
+               GO TO STOP-RUN
+           END-IF.
 
            ACCEPT COM-LINE FROM COMMAND-LINE.
 
            DISPLAY "Run Time Loaded.".
 
-           DISPLAY "Starting routine ", COM-LINE.
-           CALL COM-LINE.
+           IF COM-LINE(1:1) = "@"
+               SET WS-JOBSTREAM-MODE TO TRUE
+               MOVE COM-LINE(2:79) TO WS-JOBSTREAM-NAME
+               PERFORM RUN-JOB-STREAM
+           ELSE
+               MOVE COM-LINE TO WS-CURRENT-PROGRAM
+               PERFORM RUN-ONE-PROGRAM
+           END-IF.
+
+           GO TO EXIT-PROGRAM.
+
+      ******************************************************************
+      * RUN EVERY PROGRAM LISTED, ONE PER LINE, IN THE JOB-STREAM FILE.
+      ******************************************************************
+
+       RUN-JOB-STREAM.
+
+           OPEN INPUT WISPRUN-JOBSTREAM-FILE.
+           IF WS-JOBSTREAM-STATUS NOT = "00"
+               DISPLAY "WISPRUN: Cannot open job stream file "
+                       WS-JOBSTREAM-NAME
+               GO TO STOP-RUN
+           END-IF.
+
+           PERFORM READ-NEXT-JOB.
+           PERFORM UNTIL WS-JOBSTREAM-EOF
+               IF WISPRUN-JOBSTREAM-RECORD NOT = SPACES
+                   MOVE WISPRUN-JOBSTREAM-RECORD TO WS-CURRENT-PROGRAM
+                   PERFORM RUN-ONE-PROGRAM
+               END-IF
+               PERFORM READ-NEXT-JOB
+           END-PERFORM.
+
+           CLOSE WISPRUN-JOBSTREAM-FILE.
+
+       READ-NEXT-JOB.
+
+           READ WISPRUN-JOBSTREAM-FILE
+               AT END
+                   SET WS-JOBSTREAM-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * RUN ONE PROGRAM AND LOG ITS START/STOP FOR USAGE REPORTING.
+      ******************************************************************
+
+       RUN-ONE-PROGRAM.
+
+           PERFORM WRITE-START-LOG-RECORD.
+
+           DISPLAY "Starting routine ", WS-CURRENT-PROGRAM.
+           CALL WS-CURRENT-PROGRAM.
+
+           PERFORM WRITE-STOP-LOG-RECORD.
+
+       WRITE-START-LOG-RECORD.
+
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+           STRING WS-LOG-DATE          DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-LOG-TIME          DELIMITED BY SIZE
+                  " START "            DELIMITED BY SIZE
+                  WS-CURRENT-PROGRAM   DELIMITED BY SIZE
+                  INTO WS-LOG-LINE
+           END-STRING.
+           PERFORM WRITE-LOG-RECORD.
+
+       WRITE-STOP-LOG-RECORD.
+
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+           STRING WS-LOG-DATE          DELIMITED BY SIZE
+                  " "                  DELIMITED BY SIZE
+                  WS-LOG-TIME          DELIMITED BY SIZE
+                  " STOP  "            DELIMITED BY SIZE
+                  WS-CURRENT-PROGRAM   DELIMITED BY SIZE
+                  INTO WS-LOG-LINE
+           END-STRING.
+           PERFORM WRITE-LOG-RECORD.
+
+       WRITE-LOG-RECORD.
+
+           OPEN EXTEND WISPRUN-LOG-FILE.
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT WISPRUN-LOG-FILE
+           END-IF.
+           WRITE WISPRUN-LOG-RECORD FROM WS-LOG-LINE.
+           CLOSE WISPRUN-LOG-FILE.
 
       ******************************************************************
       * ALL DONE.
