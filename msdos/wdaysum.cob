@@ -0,0 +1,457 @@
+      /*****************************************************************
+      *                       IDENTIFICATION DIVISION                  *
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WDAYSUM.
+       AUTHOR.
+           DEV BRADLEY.
+       INSTALLATION.
+           INTERNATIONAL DIGITAL SCIENTIFIC INCORPORATED.
+           25050 AVENUE KEARNY, SUITE 203.
+           VALENCIA, CALIFORNIA 91355.
+           (805) 295-1155 [OFFICE].
+           (805) 295-8755 [FAX].
+           COPYRIGHT 1991, ALL RIGHTS RESERVED.
+       DATE-WRITTEN.
+           07/18/91.
+       DATE-COMPILED.
+      *
+      *    WDAYSUM rolls up a day's worth of activity across the WISP
+      *    audit trails into a one-page operations summary: GETPARM
+      *    screens audited (GTPMAUD), screens displayed (DISPLOG, see
+      *    wisplib/wmfndisplay -- mf/WMFNDISPLAY.cob), LINK chain steps
+      *    completed (WCLINKCKP, see wisplib/wcckpt.cob), files opened
+      *    (OPENFAUD, see acu/W@OPENFILE.cob), and errors logged
+      *    (WISPERR.LOG, see wisplib/wisperrlog.cob).
+      *
+      *    Give WDAYSUM a report date (YYYYMMDD) on the command line;
+      *    with no date given it defaults to today, so it can be run
+      *    unattended at the end of a shift.
+      *
+      *    None of these logs carries a true screen-by-screen response
+      *    time -- that was never instrumented anywhere in WISP -- so
+      *    the closest available substitute is used instead: OPENFAUD
+      *    now carries the elapsed retry wait W@OPENFILE already timed
+      *    for its own retry logic, and the worst wait seen for the
+      *    report date is printed as a response-time proxy.  A shop
+      *    that needs real per-screen timing will have to instrument
+      *    WMFNGETPARM/WMFNDISPLAY directly; this report only totals
+      *    what is already being recorded.
+      *
+      /*****************************************************************
+      *                         ENVIRONMENT DIVISION                   *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GTPMAUD-FILE ASSIGN TO "GTPMAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GTPMAUD-FILE-STATUS.
+           SELECT DISPLOG-FILE ASSIGN TO "DISPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISPLOG-FILE-STATUS.
+           SELECT WCLINKCKP-FILE ASSIGN TO "WCLINKCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LINKCKP-FILE-STATUS.
+           SELECT OPENFAUD-FILE ASSIGN TO "OPENFAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OPENFAUD-FILE-STATUS.
+           SELECT WISPERRLOG-FILE ASSIGN TO "WISPERR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ERRLOG-FILE-STATUS.
+           SELECT WDAYSUM-REPORT-FILE ASSIGN TO "WDAYSUM.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+      /*****************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+      *
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  GTPMAUD-FILE.
+       01  GTPMAUD-RECORD.
+           05  GA-REC-DATE            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  GA-REC-TIME            PIC 9(8).
+           05  FILLER                 PIC X(10).
+           05  GA-REC-OPERATOR        PIC X(40).
+           05  FILLER                 PIC X(1933).
+
+       FD  DISPLOG-FILE.
+       01  DISPLOG-RECORD.
+           05  DL-REC-DATE            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  DL-REC-TIME            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  DL-REC-TEXT            PIC X(79).
+
+       FD  WCLINKCKP-FILE.
+       01  WCLINKCKP-RECORD.
+           05  CK-REC-DATE            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  CK-REC-TIME            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  CK-REC-CHAIN-ID        PIC X(20).
+           05  FILLER                 PIC X.
+           05  CK-REC-PROGRAM-NAME    PIC X(8).
+
+       FD  OPENFAUD-FILE.
+       01  OPENFAUD-RECORD.
+           05  OA-REC-DATE            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  OA-REC-TIME            PIC 9(8).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-APP-NAME        PIC X(40).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-PGM-NAME        PIC X(8).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-VOL             PIC X(6).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-LIB             PIC X(8).
+           05  FILLER                 PIC X(6).
+           05  OA-REC-FILE            PIC X(8).
+           05  FILLER                 PIC X(6).
+           05  OA-REC-MODE            PIC X(9).
+           05  FILLER                 PIC X(6).
+           05  OA-REC-WAIT            PIC X(4).
+
+       FD  WISPERRLOG-FILE.
+       01  WISPERRLOG-RECORD.
+           05  EL-REC-DATE            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  EL-REC-TIME            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  EL-REC-PROGRAM         PIC X(12).
+           05  FILLER                 PIC X.
+           05  EL-REC-PARAGRAPH       PIC X(30).
+           05  FILLER                 PIC X.
+           05  EL-REC-DETAIL          PIC X(80).
+
+       FD  WDAYSUM-REPORT-FILE.
+       01  WDAYSUM-REPORT-RECORD      PIC X(132).
+
+      /*****************************************************************
+      *                         WORKING STORAGE                        *
+      ******************************************************************
+      *
+       WORKING-STORAGE SECTION.
+
+       01  COM-LINE                   PIC X(80).
+       01  WS-REPORT-DATE             PIC 9(8) VALUE ZERO.
+       01  WS-REPORT-DATE-DISP        PIC 9(8).
+
+       01  WS-GTPMAUD-FILE-STATUS     PIC XX.
+       01  WS-DISPLOG-FILE-STATUS     PIC XX.
+       01  WS-LINKCKP-FILE-STATUS     PIC XX.
+       01  WS-OPENFAUD-FILE-STATUS    PIC XX.
+       01  WS-ERRLOG-FILE-STATUS      PIC XX.
+       01  WS-REPORT-FILE-STATUS      PIC XX.
+
+       01  WS-GTPMAUD-EOF-SWITCH      PIC X    VALUE "N".
+           88  WS-GTPMAUD-EOF                  VALUE "Y".
+       01  WS-DISPLOG-EOF-SWITCH      PIC X    VALUE "N".
+           88  WS-DISPLOG-EOF                  VALUE "Y".
+       01  WS-LINKCKP-EOF-SWITCH      PIC X    VALUE "N".
+           88  WS-LINKCKP-EOF                  VALUE "Y".
+       01  WS-OPENFAUD-EOF-SWITCH     PIC X    VALUE "N".
+           88  WS-OPENFAUD-EOF                 VALUE "Y".
+       01  WS-ERRLOG-EOF-SWITCH       PIC X    VALUE "N".
+           88  WS-ERRLOG-EOF                   VALUE "Y".
+
+       01  WS-GTPMAUD-COUNT           PIC 9(6)  COMP-5 VALUE ZERO.
+       01  WS-DISPLOG-COUNT           PIC 9(6)  COMP-5 VALUE ZERO.
+       01  WS-LINKCKP-COUNT           PIC 9(6)  COMP-5 VALUE ZERO.
+       01  WS-OPENFAUD-COUNT          PIC 9(6)  COMP-5 VALUE ZERO.
+       01  WS-ERRLOG-COUNT            PIC 9(6)  COMP-5 VALUE ZERO.
+       01  WS-WORST-WAIT              PIC 9(4)  COMP-5 VALUE ZERO.
+       01  WS-OPENFAUD-WAIT-NUM       PIC 9(4)  VALUE ZERO.
+
+       01  WS-COUNT-DISP              PIC ZZZ,ZZ9.
+       01  WS-WAIT-DISP               PIC ZZZ9.
+
+       01  WS-REPORT-LINE             PIC X(132).
+
+      /*****************************************************************
+      *                         PROCEDURE DIVISION                     *
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       START-WDAYSUM.
+
+           ACCEPT COM-LINE FROM COMMAND-LINE.
+           IF COM-LINE(1:8) IS NUMERIC AND COM-LINE(1:8) NOT = ZERO
+               MOVE COM-LINE(1:8) TO WS-REPORT-DATE
+           ELSE
+               ACCEPT WS-REPORT-DATE FROM DATE YYYYMMDD
+           END-IF.
+
+           PERFORM COUNT-GTPMAUD-ACTIVITY.
+           PERFORM COUNT-DISPLOG-ACTIVITY.
+           PERFORM COUNT-LINKCKP-ACTIVITY.
+           PERFORM COUNT-OPENFAUD-ACTIVITY.
+           PERFORM COUNT-ERRLOG-ACTIVITY.
+           PERFORM WRITE-SUMMARY-REPORT.
+
+           GO TO STOP-RUN.
+
+      ******************************************************************
+      * GTPMAUD -- GETPARM SCREENS AUDITED THAT DATE.  ONLY THE FIXED
+      * DATE/TIME/OPERATOR PREFIX IS POSITION-PARSED; THE TRAILING
+      * D-n=VALUE PAIRS ARE VARIABLE-WIDTH AND ARE NOT NEEDED FOR A
+      * SIMPLE COUNT.
+      ******************************************************************
+
+       COUNT-GTPMAUD-ACTIVITY.
+
+           OPEN INPUT GTPMAUD-FILE.
+           IF WS-GTPMAUD-FILE-STATUS NOT = "00"
+               GO TO COUNT-GTPMAUD-ACTIVITY-EXIT
+           END-IF.
+
+           PERFORM READ-NEXT-GTPMAUD-RECORD.
+           PERFORM UNTIL WS-GTPMAUD-EOF
+               IF GA-REC-DATE = WS-REPORT-DATE
+                   ADD 1 TO WS-GTPMAUD-COUNT
+               END-IF
+               PERFORM READ-NEXT-GTPMAUD-RECORD
+           END-PERFORM.
+
+           CLOSE GTPMAUD-FILE.
+
+       COUNT-GTPMAUD-ACTIVITY-EXIT.
+           EXIT.
+
+       READ-NEXT-GTPMAUD-RECORD.
+
+           READ GTPMAUD-FILE
+               AT END
+                   SET WS-GTPMAUD-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * DISPLOG -- SCREENS ECHOED TO THE SESSION LOG THAT DATE.
+      ******************************************************************
+
+       COUNT-DISPLOG-ACTIVITY.
+
+           OPEN INPUT DISPLOG-FILE.
+           IF WS-DISPLOG-FILE-STATUS NOT = "00"
+               GO TO COUNT-DISPLOG-ACTIVITY-EXIT
+           END-IF.
+
+           PERFORM READ-NEXT-DISPLOG-RECORD.
+           PERFORM UNTIL WS-DISPLOG-EOF
+               IF DL-REC-DATE = WS-REPORT-DATE
+                   ADD 1 TO WS-DISPLOG-COUNT
+               END-IF
+               PERFORM READ-NEXT-DISPLOG-RECORD
+           END-PERFORM.
+
+           CLOSE DISPLOG-FILE.
+
+       COUNT-DISPLOG-ACTIVITY-EXIT.
+           EXIT.
+
+       READ-NEXT-DISPLOG-RECORD.
+
+           READ DISPLOG-FILE
+               AT END
+                   SET WS-DISPLOG-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * WCLINKCKP -- LINK CHAIN STEPS CHECKPOINTED THAT DATE.
+      ******************************************************************
+
+       COUNT-LINKCKP-ACTIVITY.
+
+           OPEN INPUT WCLINKCKP-FILE.
+           IF WS-LINKCKP-FILE-STATUS NOT = "00"
+               GO TO COUNT-LINKCKP-ACTIVITY-EXIT
+           END-IF.
+
+           PERFORM READ-NEXT-LINKCKP-RECORD.
+           PERFORM UNTIL WS-LINKCKP-EOF
+               IF CK-REC-DATE = WS-REPORT-DATE
+                   ADD 1 TO WS-LINKCKP-COUNT
+               END-IF
+               PERFORM READ-NEXT-LINKCKP-RECORD
+           END-PERFORM.
+
+           CLOSE WCLINKCKP-FILE.
+
+       COUNT-LINKCKP-ACTIVITY-EXIT.
+           EXIT.
+
+       READ-NEXT-LINKCKP-RECORD.
+
+           READ WCLINKCKP-FILE
+               AT END
+                   SET WS-LINKCKP-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * OPENFAUD -- FILES OPENED THAT DATE, PLUS THE WORST FILE-OPEN
+      * RETRY WAIT SEEN -- THE CLOSEST SUBSTITUTE AVAILABLE ANYWHERE
+      * IN WISP FOR A PER-SCREEN RESPONSE TIME.
+      ******************************************************************
+
+       COUNT-OPENFAUD-ACTIVITY.
+
+           OPEN INPUT OPENFAUD-FILE.
+           IF WS-OPENFAUD-FILE-STATUS NOT = "00"
+               GO TO COUNT-OPENFAUD-ACTIVITY-EXIT
+           END-IF.
+
+           PERFORM READ-NEXT-OPENFAUD-RECORD.
+           PERFORM UNTIL WS-OPENFAUD-EOF
+               IF OA-REC-DATE = WS-REPORT-DATE
+                   ADD 1 TO WS-OPENFAUD-COUNT
+                   IF OA-REC-WAIT IS NUMERIC
+                       MOVE OA-REC-WAIT TO WS-OPENFAUD-WAIT-NUM
+                       IF WS-OPENFAUD-WAIT-NUM > WS-WORST-WAIT
+                           MOVE WS-OPENFAUD-WAIT-NUM TO WS-WORST-WAIT
+                       END-IF
+                   END-IF
+               END-IF
+               PERFORM READ-NEXT-OPENFAUD-RECORD
+           END-PERFORM.
+
+           CLOSE OPENFAUD-FILE.
+
+       COUNT-OPENFAUD-ACTIVITY-EXIT.
+           EXIT.
+
+       READ-NEXT-OPENFAUD-RECORD.
+
+           READ OPENFAUD-FILE
+               AT END
+                   SET WS-OPENFAUD-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * WISPERR.LOG -- ERRORS LOGGED THAT DATE.
+      ******************************************************************
+
+       COUNT-ERRLOG-ACTIVITY.
+
+           OPEN INPUT WISPERRLOG-FILE.
+           IF WS-ERRLOG-FILE-STATUS NOT = "00"
+               GO TO COUNT-ERRLOG-ACTIVITY-EXIT
+           END-IF.
+
+           PERFORM READ-NEXT-ERRLOG-RECORD.
+           PERFORM UNTIL WS-ERRLOG-EOF
+               IF EL-REC-DATE = WS-REPORT-DATE
+                   ADD 1 TO WS-ERRLOG-COUNT
+               END-IF
+               PERFORM READ-NEXT-ERRLOG-RECORD
+           END-PERFORM.
+
+           CLOSE WISPERRLOG-FILE.
+
+       COUNT-ERRLOG-ACTIVITY-EXIT.
+           EXIT.
+
+       READ-NEXT-ERRLOG-RECORD.
+
+           READ WISPERRLOG-FILE
+               AT END
+                   SET WS-ERRLOG-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * ONE-PAGE SUMMARY -- REPORT DATE, THEN A LINE PER ACTIVITY
+      * COUNT, THEN THE WORST FILE-OPEN WAIT AS A RESPONSE-TIME
+      * PROXY.
+      ******************************************************************
+
+       WRITE-SUMMARY-REPORT.
+
+           OPEN OUTPUT WDAYSUM-REPORT-FILE.
+
+           MOVE WS-REPORT-DATE TO WS-REPORT-DATE-DISP.
+           STRING "WDAYSUM - DAILY OPERATIONS SUMMARY FOR "
+                                              DELIMITED BY SIZE
+                  WS-REPORT-DATE-DISP         DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-GTPMAUD-COUNT TO WS-COUNT-DISP.
+           STRING "GETPARM SCREENS AUDITED (GTPMAUD)....... "
+                                              DELIMITED BY SIZE
+                  WS-COUNT-DISP               DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-DISPLOG-COUNT TO WS-COUNT-DISP.
+           STRING "SCREENS DISPLAYED (DISPLOG)............. "
+                                              DELIMITED BY SIZE
+                  WS-COUNT-DISP               DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-LINKCKP-COUNT TO WS-COUNT-DISP.
+           STRING "LINK CHAIN STEPS COMPLETED (WCLINKCKP)... "
+                                              DELIMITED BY SIZE
+                  WS-COUNT-DISP               DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-OPENFAUD-COUNT TO WS-COUNT-DISP.
+           STRING "FILES OPENED (OPENFAUD).................. "
+                                              DELIMITED BY SIZE
+                  WS-COUNT-DISP               DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-ERRLOG-COUNT TO WS-COUNT-DISP.
+           STRING "ERRORS LOGGED (WISPERR.LOG).............. "
+                                              DELIMITED BY SIZE
+                  WS-COUNT-DISP               DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           MOVE WS-WORST-WAIT TO WS-WAIT-DISP.
+           STRING "WORST FILE-OPEN WAIT, SECONDS (RESPONSE-"
+                                              DELIMITED BY SIZE
+                  "TIME PROXY -- NO PER-SCREEN"
+                                              DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           STRING "TIMING IS TRACKED ANYWHERE IN WISP)..... "
+                                              DELIMITED BY SIZE
+                  WS-WAIT-DISP                DELIMITED BY SIZE
+                  INTO WS-REPORT-LINE
+           END-STRING.
+           WRITE WDAYSUM-REPORT-RECORD FROM WS-REPORT-LINE.
+
+           CLOSE WDAYSUM-REPORT-FILE.
+
+       STOP-RUN.
+
+           STOP RUN.
