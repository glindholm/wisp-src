@@ -0,0 +1,281 @@
+      /*****************************************************************
+      *                       IDENTIFICATION DIVISION                  *
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WVOLRPT.
+       AUTHOR.
+           DEV BRADLEY.
+       INSTALLATION.
+           INTERNATIONAL DIGITAL SCIENTIFIC INCORPORATED.
+           25050 AVENUE KEARNY, SUITE 203.
+           VALENCIA, CALIFORNIA 91355.
+           (805) 295-1155 [OFFICE].
+           (805) 295-8755 [FAX].
+           COPYRIGHT 1991, ALL RIGHTS RESERVED.
+       DATE-WRITTEN.
+           07/18/91.
+       DATE-COMPILED.
+      *
+      *    WVOLRPT reconciles the site's VOL/LIB/FILE-to-path table
+      *    (WISPVOLLIB.DAT, the same mapping information WFOPEN4
+      *    resolves a FILE-VOL/FILE-LIB/FILE-FILE triple against)
+      *    with actual usage recorded in W@OPENFILE's audit log
+      *    (OPENFAUD), so a mapping nothing has opened recently can
+      *    be identified before a filesystem reorganization retires
+      *    it out from under a program nobody remembered still used
+      *    it.
+      *
+      *    WISPVOLLIB.DAT is one mapping per line: VOL(6) LIB(8)
+      *    FILE(8) PATH(80), fixed columns, blank-padded.
+      *
+      *    Give WVOLRPT a cutoff date (YYYYMMDD) on the command line
+      *    -- computed by the caller, e.g. "N days ago" worked out in
+      *    the driving shell script or JCL -- and it marks every
+      *    mapping last used before that date, or never used at all,
+      *    as STALE; everything used on or after it is ACTIVE.
+      *
+      /*****************************************************************
+      *                         ENVIRONMENT DIVISION                   *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPVOLLIB-FILE ASSIGN TO "WISPVOLLIB"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-VOLLIB-FILE-STATUS.
+           SELECT OPENFAUD-FILE ASSIGN TO "OPENFAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT WVOLRPT-REPORT-FILE ASSIGN TO "WVOLRPT.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+      /*****************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+      *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WISPVOLLIB-FILE.
+       01  WISPVOLLIB-RECORD.
+           05  WV-REC-VOL             PIC X(6).
+           05  FILLER                 PIC X.
+           05  WV-REC-LIB             PIC X(8).
+           05  FILLER                 PIC X.
+           05  WV-REC-FILE            PIC X(8).
+           05  FILLER                 PIC X.
+           05  WV-REC-PATH            PIC X(80).
+
+       FD  OPENFAUD-FILE.
+       01  OPENFAUD-RECORD.
+           05  OA-REC-DATE            PIC 9(8).
+           05  FILLER                 PIC X.
+           05  OA-REC-TIME            PIC 9(8).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-APP-NAME        PIC X(40).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-PGM-NAME        PIC X(8).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-VOL             PIC X(6).
+           05  FILLER                 PIC X(5).
+           05  OA-REC-LIB             PIC X(8).
+           05  FILLER                 PIC X(6).
+           05  OA-REC-FILE            PIC X(8).
+           05  FILLER                 PIC X(6).
+           05  OA-REC-MODE            PIC X(9).
+           05  FILLER                 PIC X(6).
+           05  OA-REC-WAIT            PIC X(4).
+
+       FD  WVOLRPT-REPORT-FILE.
+       01  WVOLRPT-REPORT-RECORD      PIC X(132).
+
+      /*****************************************************************
+      *                         WORKING STORAGE                        *
+      ******************************************************************
+      *
+       WORKING-STORAGE SECTION.
+
+       01  COM-LINE                   PIC X(80).
+       01  WS-CUTOFF-DATE             PIC 9(8) VALUE ZERO.
+
+       01  WS-VOLLIB-FILE-STATUS      PIC XX.
+       01  WS-AUDIT-FILE-STATUS       PIC XX.
+       01  WS-REPORT-FILE-STATUS      PIC XX.
+
+       01  WS-VOLLIB-EOF-SWITCH       PIC X     VALUE "N".
+           88  WS-VOLLIB-EOF                    VALUE "Y".
+       01  WS-AUDIT-EOF-SWITCH        PIC X     VALUE "N".
+           88  WS-AUDIT-EOF                     VALUE "Y".
+
+       01  WS-MAP-COUNT               PIC 9(4)  COMP-5 VALUE ZERO.
+       01  WS-MAP-IDX                 PIC 9(4)  COMP-5.
+       01  WS-MAP-MAX                 PIC 9(4)  VALUE 500.
+
+       01  WS-MAP-TABLE.
+           05  WS-MAP-ENTRY  OCCURS 500 TIMES
+                             INDEXED BY WS-MAP-X.
+               10  WS-MAP-VOL          PIC X(6).
+               10  WS-MAP-LIB          PIC X(8).
+               10  WS-MAP-FILE         PIC X(8).
+               10  WS-MAP-PATH         PIC X(80).
+               10  WS-MAP-LAST-USED    PIC 9(8)  VALUE ZERO.
+               10  WS-MAP-STATUS       PIC X(6)  VALUE "NEVER ".
+
+       01  WS-REPORT-LINE             PIC X(132).
+       01  WS-LAST-USED-DISP          PIC X(8).
+
+      /*****************************************************************
+      *                         PROCEDURE DIVISION                     *
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       START-WVOLRPT.
+
+           ACCEPT COM-LINE FROM COMMAND-LINE.
+           IF COM-LINE(1:8) IS NUMERIC
+               MOVE COM-LINE(1:8) TO WS-CUTOFF-DATE
+           END-IF.
+
+           PERFORM LOAD-VOLLIB-TABLE.
+           PERFORM APPLY-AUDIT-LOG.
+           PERFORM WRITE-RECONCILIATION-REPORT.
+
+           GO TO STOP-RUN.
+
+      ******************************************************************
+      * READ EVERY VOL/LIB/FILE MAPPING CURRENTLY DEFINED.
+      ******************************************************************
+
+       LOAD-VOLLIB-TABLE.
+
+           OPEN INPUT WISPVOLLIB-FILE.
+           IF WS-VOLLIB-FILE-STATUS NOT = "00"
+               DISPLAY "WVOLRPT: CANNOT OPEN WISPVOLLIB MAPPING TABLE."
+               GO TO STOP-RUN
+           END-IF.
+
+           PERFORM READ-NEXT-VOLLIB-RECORD.
+           PERFORM UNTIL WS-VOLLIB-EOF
+               IF WS-MAP-COUNT < WS-MAP-MAX
+                   ADD 1 TO WS-MAP-COUNT
+                   SET WS-MAP-X TO WS-MAP-COUNT
+                   MOVE WV-REC-VOL  TO WS-MAP-VOL (WS-MAP-X)
+                   MOVE WV-REC-LIB  TO WS-MAP-LIB (WS-MAP-X)
+                   MOVE WV-REC-FILE TO WS-MAP-FILE (WS-MAP-X)
+                   MOVE WV-REC-PATH TO WS-MAP-PATH (WS-MAP-X)
+               ELSE
+                   DISPLAY "WVOLRPT: MAPPING TABLE TRUNCATED AT "
+                           WS-MAP-MAX " ENTRIES."
+               END-IF
+               PERFORM READ-NEXT-VOLLIB-RECORD
+           END-PERFORM.
+
+           CLOSE WISPVOLLIB-FILE.
+
+       READ-NEXT-VOLLIB-RECORD.
+
+           READ WISPVOLLIB-FILE
+               AT END
+                   SET WS-VOLLIB-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      * CROSS-REFERENCE THE AUDIT LOG, KEEPING THE LATEST OPEN DATE
+      * SEEN FOR EACH MAPPING.
+      ******************************************************************
+
+       APPLY-AUDIT-LOG.
+
+           OPEN INPUT OPENFAUD-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = "00"
+               DISPLAY "WVOLRPT: NO AUDIT LOG FOUND -- "
+                       "EVERY MAPPING WILL SHOW AS NEVER USED."
+               GO TO APPLY-AUDIT-LOG-EXIT
+           END-IF.
+
+           PERFORM READ-NEXT-AUDIT-RECORD.
+           PERFORM UNTIL WS-AUDIT-EOF
+               PERFORM UPDATE-MATCHING-MAPPING
+               PERFORM READ-NEXT-AUDIT-RECORD
+           END-PERFORM.
+
+           CLOSE OPENFAUD-FILE.
+
+       APPLY-AUDIT-LOG-EXIT.
+           EXIT.
+
+       READ-NEXT-AUDIT-RECORD.
+
+           READ OPENFAUD-FILE
+               AT END
+                   SET WS-AUDIT-EOF TO TRUE
+           END-READ.
+
+       UPDATE-MATCHING-MAPPING.
+
+           PERFORM VARYING WS-MAP-X FROM 1 BY 1
+                   UNTIL WS-MAP-X > WS-MAP-COUNT
+               IF OA-REC-VOL  = WS-MAP-VOL (WS-MAP-X)
+                       AND OA-REC-LIB  = WS-MAP-LIB (WS-MAP-X)
+                       AND OA-REC-FILE = WS-MAP-FILE (WS-MAP-X)
+                   IF OA-REC-DATE > WS-MAP-LAST-USED (WS-MAP-X)
+                       MOVE OA-REC-DATE TO WS-MAP-LAST-USED (WS-MAP-X)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      ******************************************************************
+      * ONE REPORT LINE PER MAPPING -- VOL, LIB, FILE, PATH, LAST
+      * USED, AND ACTIVE/STALE/NEVER STATUS AGAINST THE CUTOFF DATE.
+      ******************************************************************
+
+       WRITE-RECONCILIATION-REPORT.
+
+           OPEN OUTPUT WVOLRPT-REPORT-FILE.
+
+           PERFORM VARYING WS-MAP-X FROM 1 BY 1
+                   UNTIL WS-MAP-X > WS-MAP-COUNT
+               PERFORM CLASSIFY-MAPPING
+               STRING WS-MAP-VOL (WS-MAP-X)       DELIMITED BY SIZE
+                      " "                         DELIMITED BY SIZE
+                      WS-MAP-LIB (WS-MAP-X)       DELIMITED BY SIZE
+                      " "                         DELIMITED BY SIZE
+                      WS-MAP-FILE (WS-MAP-X)      DELIMITED BY SIZE
+                      " "                         DELIMITED BY SIZE
+                      WS-MAP-PATH (WS-MAP-X)      DELIMITED BY SIZE
+                      " "                         DELIMITED BY SIZE
+                      WS-LAST-USED-DISP           DELIMITED BY SIZE
+                      " "                         DELIMITED BY SIZE
+                      WS-MAP-STATUS (WS-MAP-X)    DELIMITED BY SIZE
+                      INTO WS-REPORT-LINE
+               END-STRING
+               WRITE WVOLRPT-REPORT-RECORD FROM WS-REPORT-LINE
+           END-PERFORM.
+
+           CLOSE WVOLRPT-REPORT-FILE.
+
+       CLASSIFY-MAPPING.
+
+           IF WS-MAP-LAST-USED (WS-MAP-X) = ZERO
+               MOVE "NEVER " TO WS-MAP-STATUS (WS-MAP-X)
+               MOVE SPACES TO WS-LAST-USED-DISP
+           ELSE
+               MOVE WS-MAP-LAST-USED (WS-MAP-X) TO WS-LAST-USED-DISP
+               IF WS-MAP-LAST-USED (WS-MAP-X) < WS-CUTOFF-DATE
+                   MOVE "STALE " TO WS-MAP-STATUS (WS-MAP-X)
+               ELSE
+                   MOVE "ACTIVE" TO WS-MAP-STATUS (WS-MAP-X)
+               END-IF
+           END-IF.
+
+       STOP-RUN.
+
+           STOP RUN.
