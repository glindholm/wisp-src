@@ -1,21 +1,100 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBTIDY.
-      
+
       ****************************************************************
       * COBTIDY - Needed by Micro Focus COBOL/2 to exit the run-time *
       *           system.  A STOP RUN will properly close files.     *
+      *                                                              *
+      * The two USING parameters are both OPTIONAL so an existing    *
+      * CALL "COBTIDY" with no arguments still works unchanged:      *
+      *   LNK-RETURN-CODE     - the caller's RETURN-CODE, propagated *
+      *                         to RETURN-CODE here so it survives   *
+      *                         as the OS exit status past STOP RUN. *
+      *   LNK-OPEN-FILE-CNT/                                         *
+      *   LNK-OPEN-FILE-TABLE - the names of any files the caller    *
+      *                         still considered open going into     *
+      *                         cleanup.  COBOL has no runtime-wide  *
+      *                         registry of open files to inspect,   *
+      *                         so this is only as complete as what  *
+      *                         the caller passes in.                *
       ****************************************************************
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COBTIDY-LOG-FILE ASSIGN TO "COBTIDY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
        DATA DIVISION.
 
+       FILE SECTION.
+       FD  COBTIDY-LOG-FILE.
+       01  COBTIDY-LOG-RECORD           PIC X(132).
+
        WORKING-STORAGE SECTION.
 
        01  IN-LINE                      PIC X(80).
 
-       PROCEDURE DIVISION. 
-       
+       01  WS-LOG-FILE-STATUS           PIC XX.
+       01  WS-LOG-TIMESTAMP.
+           05  WS-LOG-DATE              PIC 9(8).
+           05  WS-LOG-TIME              PIC 9(8).
+       01  WS-LOG-LINE                  PIC X(132).
+       01  WS-OPEN-FILE-IDX             PIC 9(4) COMP-5.
+
+       LINKAGE SECTION.
+
+       01  LNK-RETURN-CODE              PIC S9(9) COMP-5.
+
+       01  LNK-OPEN-FILE-CNT            PIC 9(4)  COMP-5.
+       01  LNK-OPEN-FILE-TABLE.
+           05  LNK-OPEN-FILE-NAME       PIC X(8)  OCCURS 50.
+
+       PROCEDURE DIVISION USING OPTIONAL LNK-RETURN-CODE,
+                                 OPTIONAL LNK-OPEN-FILE-CNT,
+                                 OPTIONAL LNK-OPEN-FILE-TABLE.
+
        MAIN-COBTIDY SECTION.
 
-           ENTRY "_cobtidy".
+           ENTRY "_cobtidy" USING LNK-RETURN-CODE,
+                                   LNK-OPEN-FILE-CNT,
+                                   LNK-OPEN-FILE-TABLE.
+
+           IF LNK-OPEN-FILE-CNT IS NOT OMITTED
+               PERFORM REPORT-OPEN-FILES
+           END-IF.
+
+           IF LNK-RETURN-CODE IS NOT OMITTED
+               MOVE LNK-RETURN-CODE TO RETURN-CODE
+           END-IF.
 
            STOP RUN.
+
+       REPORT-OPEN-FILES.
+
+           ACCEPT WS-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-LOG-TIME FROM TIME.
+
+           PERFORM VARYING WS-OPEN-FILE-IDX FROM 1 BY 1
+                   UNTIL WS-OPEN-FILE-IDX > LNK-OPEN-FILE-CNT
+               STRING WS-LOG-DATE      DELIMITED BY SIZE
+                      " "              DELIMITED BY SIZE
+                      WS-LOG-TIME      DELIMITED BY SIZE
+                      " COBTIDY: FILE STILL OPEN AT STOP RUN - "
+                                       DELIMITED BY SIZE
+                      LNK-OPEN-FILE-NAME(WS-OPEN-FILE-IDX)
+                                       DELIMITED BY SIZE
+                      INTO WS-LOG-LINE
+               END-STRING
+               PERFORM WRITE-COBTIDY-LOG-RECORD
+           END-PERFORM.
+
+       WRITE-COBTIDY-LOG-RECORD.
+
+           OPEN EXTEND COBTIDY-LOG-FILE.
+           IF WS-LOG-FILE-STATUS NOT = "00"
+               OPEN OUTPUT COBTIDY-LOG-FILE
+           END-IF.
+           WRITE COBTIDY-LOG-RECORD FROM WS-LOG-LINE.
+           CLOSE COBTIDY-LOG-FILE.
