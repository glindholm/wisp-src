@@ -0,0 +1,130 @@
+      /*****************************************************************
+      *                       IDENTIFICATION DIVISION                  *
+      ******************************************************************
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           WCRESUME.
+       AUTHOR.
+           DEV BRADLEY.
+       INSTALLATION.
+           INTERNATIONAL DIGITAL SCIENTIFIC INCORPORATED.
+           25050 AVENUE KEARNY, SUITE 203.
+           VALENCIA, CALIFORNIA 91355.
+           (805) 295-1155 [OFFICE].
+           (805) 295-8755 [FAX].
+           COPYRIGHT 1991, ALL RIGHTS RESERVED.
+       DATE-WRITTEN.
+           07/18/91.
+       DATE-COMPILED.
+      *
+      *    WCRESUME reports the last WCLINKn/WCLINKT program a given
+      *    chain ID completed, as recorded in WCLINKCKP by WCCKPT (see
+      *    wisplib/wcckpt.cob).  Run it with the chain ID on the
+      *    command line before restarting a nightly job that LINKs
+      *    through the WCLINK1-32 pool, so the job stream can be
+      *    started again after the last link that already succeeded
+      *    instead of redoing the whole chain from the top.
+      *
+      /*****************************************************************
+      *                         ENVIRONMENT DIVISION                   *
+      ******************************************************************
+      *
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WCLINKCKP-FILE ASSIGN TO "WCLINKCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKP-FILE-STATUS.
+
+      /*****************************************************************
+      *                         DATA DIVISION                          *
+      ******************************************************************
+      *
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WCLINKCKP-FILE.
+       01  WCLINKCKP-RECORD.
+           05  WS-CKP-REC-DATE            PIC 9(8).
+           05  FILLER                     PIC X.
+           05  WS-CKP-REC-TIME            PIC 9(8).
+           05  FILLER                     PIC X.
+           05  WS-CKP-REC-CHAIN-ID        PIC X(20).
+           05  FILLER                     PIC X.
+           05  WS-CKP-REC-PROGRAM-NAME    PIC X(8).
+
+      /*****************************************************************
+      *                         WORKING STORAGE                        *
+      ******************************************************************
+      *
+       WORKING-STORAGE SECTION.
+
+       01  COM-LINE                       PIC X(80).
+       01  WS-CHAIN-ID                    PIC X(20).
+
+       01  WS-CKP-FILE-STATUS             PIC XX.
+       01  WS-CKP-EOF-SWITCH              PIC X     VALUE "N".
+           88  WS-CKP-EOF                           VALUE "Y".
+       01  WS-FOUND-SWITCH                PIC X     VALUE "N".
+           88  WS-FOUND                             VALUE "Y".
+       01  WS-LAST-PROGRAM-NAME           PIC X(8)  VALUE SPACES.
+
+      /*****************************************************************
+      *                         PROCEDURE DIVISION                     *
+      ******************************************************************
+      *
+       PROCEDURE DIVISION.
+
+       MAIN SECTION.
+
+       START-WCRESUME.
+
+           ACCEPT COM-LINE FROM COMMAND-LINE.
+           MOVE COM-LINE(1:20) TO WS-CHAIN-ID.
+
+           IF WS-CHAIN-ID = SPACES
+               DISPLAY "WCRESUME: NO CHAIN ID GIVEN ON COMMAND LINE."
+               GO TO STOP-RUN
+           END-IF.
+
+           OPEN INPUT WCLINKCKP-FILE.
+           IF WS-CKP-FILE-STATUS NOT = "00"
+               DISPLAY "WCRESUME: NO CHECKPOINT FILE FOUND -- "
+                       "CHAIN " WS-CHAIN-ID " NEVER CHECKPOINTED."
+               GO TO STOP-RUN
+           END-IF.
+
+           PERFORM READ-NEXT-CHECKPOINT.
+           PERFORM UNTIL WS-CKP-EOF
+               IF WS-CKP-REC-CHAIN-ID = WS-CHAIN-ID
+                   MOVE WS-CKP-REC-PROGRAM-NAME TO WS-LAST-PROGRAM-NAME
+                   SET WS-FOUND TO TRUE
+               END-IF
+               PERFORM READ-NEXT-CHECKPOINT
+           END-PERFORM.
+
+           CLOSE WCLINKCKP-FILE.
+
+           IF WS-FOUND
+               DISPLAY "WCRESUME: CHAIN " WS-CHAIN-ID
+                       " LAST COMPLETED LINK WAS "
+                       WS-LAST-PROGRAM-NAME
+           ELSE
+               DISPLAY "WCRESUME: NO CHECKPOINT RECORDED FOR CHAIN "
+                       WS-CHAIN-ID
+           END-IF.
+
+           GO TO STOP-RUN.
+
+       READ-NEXT-CHECKPOINT.
+
+           READ WCLINKCKP-FILE
+               AT END
+                   SET WS-CKP-EOF TO TRUE
+           END-READ.
+
+       STOP-RUN.
+
+           STOP RUN.
