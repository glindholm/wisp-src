@@ -17,10 +17,55 @@
 001800 ENVIRONMENT DIVISION.
 001900 CONFIGURATION SECTION.
 002500
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT W-OPENFILE-TRACE-FILE ASSIGN TO "OPENFTRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-TRACE-FILE-STATUS.
+           SELECT W-OPENFILE-AUDIT-FILE ASSIGN TO "OPENFAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS W-AUDIT-FILE-STATUS.
+
 002600 DATA DIVISION.
-002700
+
+       FILE SECTION.
+       FD  W-OPENFILE-TRACE-FILE.
+       01  W-OPENFILE-TRACE-RECORD  PIC X(200).
+       FD  W-OPENFILE-AUDIT-FILE.
+       01  W-OPENFILE-AUDIT-RECORD  PIC X(200).
+
 002800 WORKING-STORAGE SECTION.
 002900
+      *    An OPEN-MODE at or above W-RETRY-OFFSET asks W@OPENFILE to
+      *    retry a failing open for up to W-RETRY-SECS seconds before
+      *    giving up -- WFOPEN4 itself is unchanged; W@OPENFILE strips
+      *    the offset back off before passing the real mode through.
+       01  W-RETRY-OFFSET          PIC 9(9) COMP-4 VALUE 500000000.
+       01  W-RETRY-SECS-DEFAULT    PIC 9(4) COMP-4 VALUE 30.
+       01  W-REAL-OPEN-MODE        PIC 9(9) COMP-4.
+       01  W-REAL-OPEN-MODE-DISP   PIC 9(9).
+       01  W-RETRY-SECS            PIC 9(4) COMP-4.
+       01  W-RETRY-ELAPSED         PIC 9(4) COMP-4.
+       01  W-RETURN-STATUS         PIC 99.
+
+       01  W-TRACE-FILE-STATUS     PIC XX.
+       01  W-AUDIT-FILE-STATUS     PIC XX.
+
+       01  W-TRACE-ENV-VALUE       PIC X(40).
+       01  W-TRACE-SWITCH          PIC X     VALUE "N".
+           88  W-TRACE-ON                    VALUE "Y".
+
+       01  W-TIMESTAMP.
+           05  W-TIMESTAMP-DATE    PIC 9(8).
+           05  W-TIMESTAMP-TIME    PIC 9(8).
+
+       01  W-TRACE-LINE            PIC X(200).
+       01  W-AUDIT-LINE            PIC X(200).
+       01  W-ERRLOG-DETAIL         PIC X(80).
+       01  W-CFG-VALUE             PIC X(80).
+       01  W-CFG-KEY               PIC X(20).
+       01  W-RETRY-ELAPSED-DISP    PIC 9(4).
+
 006200
 006300 LINKAGE SECTION.
 006700 01  FILE-ATTRIBUTES         PIC X(10).
@@ -31,6 +76,7 @@
        01  APP-NAME                PIC X(40).
        01  PRNAME                  PIC X(8).
        01  OPEN-MODE     COMP-4    PIC 9(9).
+       01  FILE-STATUS             PIC XX.
 006900
 008200 PROCEDURE DIVISION USING
                FILE-ATTRIBUTES
@@ -40,10 +86,57 @@
                FILE-PATH
                APP-NAME
                PRNAME
-               OPEN-MODE.
-               
-008300 MAIN SECTION.                          
+               OPEN-MODE
+               FILE-STATUS.
+
+008300 MAIN SECTION.
 008400
+           DISPLAY "OPENFILETRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT W-TRACE-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF W-TRACE-ENV-VALUE = SPACES
+               MOVE "OPENFILETRACE" TO W-CFG-KEY
+               CALL "WISPCFG" USING W-CFG-KEY, W-CFG-VALUE
+               MOVE W-CFG-VALUE TO W-TRACE-ENV-VALUE
+           END-IF.
+           IF W-TRACE-ENV-VALUE NOT = SPACES
+               SET W-TRACE-ON TO TRUE
+           END-IF.
+
+           MOVE OPEN-MODE TO W-REAL-OPEN-MODE.
+           MOVE ZERO TO W-RETRY-SECS W-RETRY-ELAPSED.
+           IF OPEN-MODE NOT < W-RETRY-OFFSET
+               COMPUTE W-REAL-OPEN-MODE = OPEN-MODE - W-RETRY-OFFSET
+               MOVE W-RETRY-SECS-DEFAULT TO W-RETRY-SECS
+           END-IF.
+
+           PERFORM CALL-WFOPEN4.
+
+           PERFORM RETRY-WFOPEN4
+               UNTIL FILE-STATUS = "00"
+                  OR W-RETRY-SECS = ZERO
+                  OR W-RETRY-ELAPSED >= W-RETRY-SECS.
+
+           IF FILE-STATUS NOT = "00"
+               STRING "OPEN FAILED VOL="  DELIMITED BY SIZE
+                      FILE-VOL            DELIMITED BY SIZE
+                      " LIB="             DELIMITED BY SIZE
+                      FILE-LIB            DELIMITED BY SIZE
+                      " FILE="            DELIMITED BY SIZE
+                      FILE-FILE           DELIMITED BY SIZE
+                      " STATUS="          DELIMITED BY SIZE
+                      FILE-STATUS         DELIMITED BY SIZE
+                      INTO W-ERRLOG-DETAIL
+               END-STRING
+               CALL "WISPERRLOG" USING "W@OPENFILE", "MAIN",
+                   W-ERRLOG-DETAIL
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+           GO TO 9999-EXIT.
+
+       CALL-WFOPEN4.
+
            CALL "WFOPEN4" USING
                FILE-ATTRIBUTES
                FILE-VOL
@@ -52,8 +145,86 @@
                FILE-PATH
                APP-NAME
                PRNAME
-               OPEN-MODE.
-           
+               W-REAL-OPEN-MODE.
+
+           IF RETURN-CODE = ZERO
+               MOVE "00" TO FILE-STATUS
+           ELSE
+               MOVE RETURN-CODE TO W-RETURN-STATUS
+               IF W-RETURN-STATUS = ZERO
+                   MOVE "99" TO FILE-STATUS
+               ELSE
+                   MOVE W-RETURN-STATUS TO FILE-STATUS
+               END-IF
+           END-IF.
+
+           PERFORM WRITE-TRACE-RECORD.
+
+       RETRY-WFOPEN4.
+
+           CALL "C$SLEEP" USING 1.
+           ADD 1 TO W-RETRY-ELAPSED.
+           PERFORM CALL-WFOPEN4.
+
+       WRITE-TRACE-RECORD.
+
+           IF W-TRACE-ON
+               STRING "OPENFILE VOL="  DELIMITED BY SIZE
+                      FILE-VOL         DELIMITED BY SIZE
+                      " LIB="          DELIMITED BY SIZE
+                      FILE-LIB         DELIMITED BY SIZE
+                      " FILE="         DELIMITED BY SIZE
+                      FILE-FILE        DELIMITED BY SIZE
+                      " PATH="         DELIMITED BY SIZE
+                      FILE-PATH        DELIMITED BY SIZE
+                      " APP="          DELIMITED BY SIZE
+                      APP-NAME         DELIMITED BY SIZE
+                      " PGM="          DELIMITED BY SIZE
+                      PRNAME           DELIMITED BY SIZE
+                      " STATUS="       DELIMITED BY SIZE
+                      FILE-STATUS      DELIMITED BY SIZE
+                      INTO W-TRACE-LINE
+               OPEN EXTEND W-OPENFILE-TRACE-FILE
+               IF W-TRACE-FILE-STATUS NOT = "00"
+                   OPEN OUTPUT W-OPENFILE-TRACE-FILE
+               END-IF
+               WRITE W-OPENFILE-TRACE-RECORD FROM W-TRACE-LINE
+               CLOSE W-OPENFILE-TRACE-FILE
+           END-IF.
+
+       WRITE-AUDIT-RECORD.
+
+           ACCEPT W-TIMESTAMP-DATE FROM DATE YYYYMMDD.
+           ACCEPT W-TIMESTAMP-TIME FROM TIME.
+           MOVE W-REAL-OPEN-MODE TO W-REAL-OPEN-MODE-DISP.
+           MOVE W-RETRY-ELAPSED TO W-RETRY-ELAPSED-DISP.
+
+           STRING W-TIMESTAMP-DATE   DELIMITED BY SIZE
+                  " "                DELIMITED BY SIZE
+                  W-TIMESTAMP-TIME   DELIMITED BY SIZE
+                  " APP="            DELIMITED BY SIZE
+                  APP-NAME           DELIMITED BY SIZE
+                  " PGM="            DELIMITED BY SIZE
+                  PRNAME             DELIMITED BY SIZE
+                  " VOL="            DELIMITED BY SIZE
+                  FILE-VOL           DELIMITED BY SIZE
+                  " LIB="            DELIMITED BY SIZE
+                  FILE-LIB           DELIMITED BY SIZE
+                  " FILE="           DELIMITED BY SIZE
+                  FILE-FILE          DELIMITED BY SIZE
+                  " MODE="           DELIMITED BY SIZE
+                  W-REAL-OPEN-MODE-DISP DELIMITED BY SIZE
+                  " WAIT="           DELIMITED BY SIZE
+                  W-RETRY-ELAPSED-DISP  DELIMITED BY SIZE
+                  INTO W-AUDIT-LINE
+
+           OPEN EXTEND W-OPENFILE-AUDIT-FILE.
+           IF W-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT W-OPENFILE-AUDIT-FILE
+           END-IF.
+           WRITE W-OPENFILE-AUDIT-RECORD FROM W-AUDIT-LINE.
+           CLOSE W-OPENFILE-AUDIT-FILE.
+
 009900
 010000 9999-EXIT.
 010100     EXIT PROGRAM.
