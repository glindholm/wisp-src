@@ -15,11 +15,20 @@
       *                   you are doing a wrun-using.
       *
       *                   There is a maximum of 32 parameters that may
-      *                   be passed through a wrun-using.
+      *                   be passed through a wrun-using; more than 32
+      *                   is rejected with a nonzero RETURN-CODE rather
+      *                   than silently dropping the extra arguments.
       *
       *                   The maximum size of each parameter may be
-      *                   changed if neccesary by changing this 
-      *                   program, recompiling it.
+      *                   changed if neccesary by changing this
+      *                   program, recompiling it.  This is kept in
+      *                   step with mflink.cob's LINK-P1..32 size so a
+      *                   "wrun program USING args..." behaves the
+      *                   same regardless of which runtime backs it.
+      *
+      *                   RUN-PRG's RETURN-CODE is left untouched after
+      *                   the CALL so it falls through to STOP RUN and
+      *                   becomes this program's OS exit status.
       *
       *                   $ ccbl -da4 -o ACUUSING.acu ACUUSING.cob
       *
@@ -46,44 +55,47 @@
 
        01  RUN-PRG      PIC X(80).
 
+       COPY "wisplnkmax.cpy".
+
       *
       * The Maximum length of a passed parameter is determined by the
-      * size of the variables below. They are currently set at 1024
-      * but they may be increased to any size you prefer.
+      * size of the variables below. They are currently set at 4096,
+      * matching mflink.cob and wisplink.cpy, but they may be increased
+      * to any size you prefer.
       *
 
-       01  ARG-P1       PIC X(256).
-       01  ARG-P2       PIC X(256).
-       01  ARG-P3       PIC X(256).
-       01  ARG-P4       PIC X(256).
-       01  ARG-P5       PIC X(256).
-       01  ARG-P6       PIC X(256).
-       01  ARG-P7       PIC X(256).
-       01  ARG-P8       PIC X(256).
-       01  ARG-P9       PIC X(256).
-       01  ARG-P10      PIC X(256).
-       01  ARG-P11      PIC X(256).
-       01  ARG-P12      PIC X(256).
-       01  ARG-P13      PIC X(256).
-       01  ARG-P14      PIC X(256).
-       01  ARG-P15      PIC X(256).
-       01  ARG-P16      PIC X(256).
-       01  ARG-P17      PIC X(256).
-       01  ARG-P18      PIC X(256).
-       01  ARG-P19      PIC X(256).
-       01  ARG-P20      PIC X(256).
-       01  ARG-P21      PIC X(256).
-       01  ARG-P22      PIC X(256).
-       01  ARG-P23      PIC X(256).
-       01  ARG-P24      PIC X(256).
-       01  ARG-P25      PIC X(256).
-       01  ARG-P26      PIC X(256).
-       01  ARG-P27      PIC X(256).
-       01  ARG-P28      PIC X(256).
-       01  ARG-P29      PIC X(256).
-       01  ARG-P30      PIC X(256).
-       01  ARG-P31      PIC X(256).
-       01  ARG-P32      PIC X(256).
+       01  ARG-P1  PIC X(4096).
+       01  ARG-P2  PIC X(4096).
+       01  ARG-P3  PIC X(4096).
+       01  ARG-P4  PIC X(4096).
+       01  ARG-P5  PIC X(4096).
+       01  ARG-P6  PIC X(4096).
+       01  ARG-P7  PIC X(4096).
+       01  ARG-P8  PIC X(4096).
+       01  ARG-P9  PIC X(4096).
+       01  ARG-P10 PIC X(4096).
+       01  ARG-P11 PIC X(4096).
+       01  ARG-P12 PIC X(4096).
+       01  ARG-P13 PIC X(4096).
+       01  ARG-P14 PIC X(4096).
+       01  ARG-P15 PIC X(4096).
+       01  ARG-P16 PIC X(4096).
+       01  ARG-P17 PIC X(4096).
+       01  ARG-P18 PIC X(4096).
+       01  ARG-P19 PIC X(4096).
+       01  ARG-P20 PIC X(4096).
+       01  ARG-P21 PIC X(4096).
+       01  ARG-P22 PIC X(4096).
+       01  ARG-P23 PIC X(4096).
+       01  ARG-P24 PIC X(4096).
+       01  ARG-P25 PIC X(4096).
+       01  ARG-P26 PIC X(4096).
+       01  ARG-P27 PIC X(4096).
+       01  ARG-P28 PIC X(4096).
+       01  ARG-P29 PIC X(4096).
+       01  ARG-P30 PIC X(4096).
+       01  ARG-P31 PIC X(4096).
+       01  ARG-P32 PIC X(4096).
 
 
        PROCEDURE DIVISION CHAINING RUN-PRG, ARGCNT,
@@ -98,6 +110,12 @@
 
        START-PARA.
 
+           IF ARGCNT > WISP-LINK-MAX-PARMS
+               DISPLAY "ACUUSING: TOO MANY ARGUMENTS - ARGCNT=" ARGCNT
+               MOVE 1 TO RETURN-CODE
+               GO TO STOP-RUN
+           END-IF.
+
            IF ARGCNT = 0 THEN
            CALL RUN-PRG
            ELSE IF ARGCNT =  1 THEN
@@ -309,12 +327,10 @@
                                ARG-P25, ARG-P26, ARG-P27, ARG-P28,
                                ARG-P29, ARG-P30, ARG-P31, ARG-P32.
 
-
-       EXIT-PROGRAM.
-           EXIT PROGRAM.
+           GO TO STOP-RUN.
 
        STOP-RUN.
-           STOP RUN.
+           STOP RUN RETURN-CODE.
 
 
 
