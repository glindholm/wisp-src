@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCCKPT.
+      ****************************************************************
+      * WCCKPT -- WCLINK CHAIN CHECKPOINT WRITER.                     *
+      *                                                                *
+      *           A NIGHTLY JOB THAT LINKS SEVERAL LEVELS DEEP         *
+      *           THROUGH THE WCLINK1-32 POOL USED TO HAVE NO RECORD  *
+      *           OF HOW FAR A CHAIN GOT BEFORE A MID-CHAIN FAILURE,  *
+      *           SO A RESTART MEANT REDOING THE WHOLE CHAIN FROM THE *
+      *           TOP.  EACH WCLINKn NOW CALLS THIS ROUTINE RIGHT     *
+      *           AFTER A SUCCESSFUL RETURN, AND WCCKPT APPENDS ONE   *
+      *           LINE TO WCLINKCKP RECORDING THE CHAIN ID AND THE    *
+      *           PROGRAM THAT JUST COMPLETED.  A RESTART UTILITY     *
+      *           (SEE WCRESUME) READS THAT FILE BACKWARD TO FIND THE *
+      *           LAST PROGRAM A GIVEN CHAIN COMPLETED AND RESUME     *
+      *           PAST IT INSTEAD OF FROM THE TOP.                    *
+      *                                                                *
+      *           CHECKPOINTING IS OPT-IN: IF THE CALLER'S CHAIN ID   *
+      *           IS BLANK (THE WCLINKCHAINID ENVIRONMENT VARIABLE    *
+      *           WAS NEVER SET), NOTHING IS WRITTEN -- A ONE-OFF     *
+      *           LINK OUTSIDE A CHECKPOINTED JOB STREAM DOESN'T      *
+      *           ACCUMULATE CHECKPOINT RECORDS IT WILL NEVER USE.    *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WCLINKCKP-FILE ASSIGN TO "WCLINKCKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WCKP-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WCLINKCKP-FILE.
+       01  WCLINKCKP-RECORD          PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WCKP-FILE-STATUS          PIC XX.
+       01  WCKP-TIMESTAMP.
+           05  WCKP-DATE             PIC 9(8).
+           05  WCKP-TIME             PIC 9(8).
+       01  WCKP-LINE                 PIC X(80).
+
+       LINKAGE SECTION.
+
+       01  WCKP-CHAIN-ID             PIC X(20).
+       01  WCKP-PROGRAM-NAME         PIC X(8).
+
+       PROCEDURE DIVISION USING WCKP-CHAIN-ID, WCKP-PROGRAM-NAME.
+
+       MAIN-WCCKPT.
+
+           IF WCKP-CHAIN-ID = SPACES
+               GO TO WCCKPT-EXIT
+           END-IF.
+
+           ACCEPT WCKP-DATE FROM DATE YYYYMMDD.
+           ACCEPT WCKP-TIME FROM TIME.
+
+           STRING WCKP-DATE         DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WCKP-TIME         DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WCKP-CHAIN-ID     DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WCKP-PROGRAM-NAME DELIMITED BY SIZE
+                  INTO WCKP-LINE
+           END-STRING.
+
+           OPEN EXTEND WCLINKCKP-FILE.
+           IF WCKP-FILE-STATUS NOT = "00"
+               OPEN OUTPUT WCLINKCKP-FILE
+           END-IF.
+           WRITE WCLINKCKP-RECORD FROM WCKP-LINE.
+           CLOSE WCLINKCKP-FILE.
+
+       WCCKPT-EXIT.
+           EXIT PROGRAM.
