@@ -0,0 +1,98 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPCFG.
+      ****************************************************************
+      * WISPCFG -- SITE-TUNABLE CONFIGURATION LOOKUP.                 *
+      *                                                                *
+      *           A NUMBER OF LIMITS THAT USED TO BE CHANGEABLE ONLY  *
+      *           BY EDITING AND RECOMPILING WISP SOURCE (RETRY       *
+      *           SECONDS, ALARM MODE, TRACE SWITCHES, AND THE LIKE)  *
+      *           CAN NOW BE SET IN ONE EXTERNAL FILE, "WISPCFG.DAT", *
+      *           READ BY THIS ROUTINE.  A CALLER ASKS FOR A KEY;     *
+      *           WISPCFG RETURNS THE VALUE ON ITS LINE, OR SPACES IF *
+      *           THE KEY ISN'T PRESENT OR THE FILE DOESN'T EXIST --  *
+      *           EITHER WAY THE CALLER FALLS BACK TO ITS OWN         *
+      *           COMPILED-IN DEFAULT.                                *
+      *                                                                *
+      *           WISPCFG.DAT IS ONE "KEY VALUE" PAIR PER LINE, KEY   *
+      *           IN THE FIRST 20 COLUMNS, VALUE IN THE REST, ONE     *
+      *           SPACE BETWEEN THEM.  LINES STARTING WITH "*" ARE    *
+      *           COMMENTS AND ARE SKIPPED.                           *
+      *                                                                *
+      *           NOTE WHAT THIS CAN'T DO: A COMPILED-IN TABLE SIZE   *
+      *           OR A FIXED PROCEDURE DIVISION USING LIST (THE       *
+      *           WCLINK1-32 NESTING POOL, THE PARM-1...PARM-32       *
+      *           LADDERS IN WISPLINK/MFLINK/ACUUSING) IS PART OF THE *
+      *           PROGRAM'S PHYSICAL STRUCTURE, NOT A RUNTIME VALUE,  *
+      *           SO WISPCFG CAN REPORT THOSE CEILINGS BUT CANNOT     *
+      *           RAISE THEM WITHOUT A RECOMPILE.  WHAT IT CAN TUNE   *
+      *           ARE THE RUNTIME BEHAVIORS THAT WERE ALREADY BEING   *
+      *           CONTROLLED BY SCATTERED ENVIRONMENT VARIABLES --    *
+      *           RETRY TIMING, ALARM MODE, TRACE ON/OFF -- NOW READ  *
+      *           FROM ONE PLACE INSTEAD OF MANY.                     *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPCFG-FILE ASSIGN TO "WISPCFG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WCFG-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WISPCFG-FILE.
+       01  WISPCFG-RECORD.
+           05  WCFG-REC-KEY         PIC X(20).
+           05  FILLER               PIC X.
+           05  WCFG-REC-VALUE       PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  WCFG-FILE-STATUS         PIC XX.
+       01  WCFG-EOF-SWITCH          PIC X     VALUE "N".
+           88  WCFG-EOF                       VALUE "Y".
+       01  WCFG-FOUND-SWITCH        PIC X     VALUE "N".
+           88  WCFG-FOUND                     VALUE "Y".
+       01  WCFG-SEARCH-KEY          PIC X(20).
+
+       LINKAGE SECTION.
+
+       01  WCFG-KEY                 PIC X(20).
+       01  WCFG-VALUE               PIC X(80).
+
+       PROCEDURE DIVISION USING WCFG-KEY, WCFG-VALUE.
+
+       MAIN-WISPCFG.
+
+           MOVE SPACES TO WCFG-VALUE.
+           MOVE "N" TO WCFG-EOF-SWITCH.
+           MOVE "N" TO WCFG-FOUND-SWITCH.
+           MOVE WCFG-KEY TO WCFG-SEARCH-KEY.
+
+           OPEN INPUT WISPCFG-FILE.
+           IF WCFG-FILE-STATUS NOT = "00"
+               GO TO WISPCFG-EXIT
+           END-IF.
+
+           PERFORM READ-WISPCFG-RECORD
+               UNTIL WCFG-EOF OR WCFG-FOUND.
+
+           CLOSE WISPCFG-FILE.
+
+       WISPCFG-EXIT.
+           EXIT PROGRAM.
+
+       READ-WISPCFG-RECORD.
+
+           READ WISPCFG-FILE
+               AT END
+                   SET WCFG-EOF TO TRUE
+               NOT AT END
+                   IF WCFG-REC-KEY NOT = SPACES
+                           AND WCFG-REC-KEY (1:1) NOT = "*"
+                           AND WCFG-REC-KEY = WCFG-SEARCH-KEY
+                       MOVE WCFG-REC-VALUE TO WCFG-VALUE
+                       SET WCFG-FOUND TO TRUE
+                   END-IF
+           END-READ.
