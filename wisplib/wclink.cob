@@ -1,6 +1,25 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. WCLINK1.
       ****************************************************************
+      * WCLINK1 THRU WCLINK32 -- NESTED LINK SLOT POOL.               *
+      *           EACH WCLINKn IS A SEPARATE, INDEPENDENTLY CALLABLE  *
+      *           ENTRY POINT SO THAT NESTED CALLS TO THE 'C' ROUTINE *
+      *           'LINK' EACH GET THEIR OWN SET OF PARAMETERS.  THE   *
+      *           POOL WAS RAISED FROM 16 TO 32 LEVELS BECAUSE MONTH- *
+      *           END BATCH STREAMS WERE NESTING LINKS FIVE AND SIX   *
+      *           DEEP.  WCLINK32, THE LAST SLOT, DISPLAYS A WARNING  *
+      *           WHEN IT IS ENTERED SO OPERATIONS KNOWS THE POOL IS  *
+      *           FULLY COMMITTED INSTEAD OF DISCOVERING IT FROM A    *
+      *           CORRUPTED RETURN-VALUE ON THE NEXT NESTED LINK.     *
+      *           THE 32-PARAMETER LIMIT ON EACH WCLINKn (PARM-1 THRU *
+      *           PARM-32 BELOW) IS THE SAME CEILING DEFINED ONCE IN  *
+      *           copybooks/wisplnkmax.cpy AS WISP-LINK-MAX-PARMS FOR *
+      *           WISPLINK, MFLINK, ACUUSING, AND WISPSUB -- IT ISN'T *
+      *           COPYed IN HERE SINCE EACH WCLINKn'S PARAMETER COUNT *
+      *           IS A FIXED PART OF ITS PROCEDURE DIVISION USING     *
+      *           LIST, NOT A VALUE CHECKED AT RUN TIME.              *
+      ****************************************************************
+      ****************************************************************
       * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
       *           EMULATING A WANG ON A VMS SYSTEM.                  *
       *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
@@ -12,6 +31,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -66,6 +100,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK1: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -85,7 +149,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK1: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK1.
        IDENTIFICATION DIVISION.
@@ -102,6 +183,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -156,6 +252,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK2: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -175,7 +301,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK2: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK2.
        IDENTIFICATION DIVISION.
@@ -192,6 +335,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -246,6 +404,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK3: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -265,7 +453,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK3: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK3.
        IDENTIFICATION DIVISION.
@@ -282,6 +487,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -336,6 +556,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK4: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -355,7 +605,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK4: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK4.
        IDENTIFICATION DIVISION.
@@ -372,6 +639,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -426,6 +708,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK5: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -445,7 +757,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK5: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK5.
        IDENTIFICATION DIVISION.
@@ -462,6 +791,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -516,6 +860,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK6: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -535,7 +909,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK6: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK6.
        IDENTIFICATION DIVISION.
@@ -552,6 +943,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -606,6 +1012,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK7: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -625,7 +1061,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK7: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK7.
        IDENTIFICATION DIVISION.
@@ -642,6 +1095,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -696,6 +1164,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK8: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -715,7 +1213,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK8: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK8.
        IDENTIFICATION DIVISION.
@@ -732,6 +1247,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -786,6 +1316,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK9: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -805,7 +1365,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK9: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK9.
        IDENTIFICATION DIVISION.
@@ -822,6 +1399,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -876,6 +1468,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK10: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -895,7 +1517,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK10: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK10.
        IDENTIFICATION DIVISION.
@@ -912,6 +1551,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -966,6 +1620,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK11: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -985,7 +1669,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK11: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK11.
        IDENTIFICATION DIVISION.
@@ -1002,6 +1703,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -1056,6 +1772,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK12: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -1075,7 +1821,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK12: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK12.
        IDENTIFICATION DIVISION.
@@ -1092,6 +1855,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -1146,6 +1924,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK13: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -1165,7 +1973,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK13: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK13.
        IDENTIFICATION DIVISION.
@@ -1182,6 +2007,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -1236,6 +2076,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK14: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -1255,7 +2125,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK14: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK14.
        IDENTIFICATION DIVISION.
@@ -1272,6 +2159,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -1326,6 +2228,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK15: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -1345,7 +2277,24 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK15: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK15.
        IDENTIFICATION DIVISION.
@@ -1362,6 +2311,21 @@
 
        DATA DIVISION.
 
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
        LINKAGE SECTION.
       ****************************************************************
       * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
@@ -1416,6 +2380,36 @@
 
        WISP-LINK-SUBROUTINE-BEGIN.
 
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK16: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
       ****************************************************************
       * ALWAYS ASSUME IT WILL WORK.                                  *
       ****************************************************************
@@ -1435,6 +2429,2577 @@
                           PARM-21, PARM-22, PARM-23, PARM-24,
                           PARM-25, PARM-26, PARM-27, PARM-28,
                           PARM-29, PARM-30, PARM-31, PARM-32
-                ON EXCEPTION MOVE 0 TO RETURN-VALUE.
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK16: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
            EXIT PROGRAM.
        END PROGRAM WCLINK16.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK17.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK17: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK17: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK17.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK18.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK18: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK18: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK18.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK19.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK19: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK19: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK19.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK20.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK20: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK20: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK20.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK21.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK21: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK21: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK21.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK22.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK22: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK22: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK22.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK23.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK23: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK23: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK23.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK24.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK24: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK24: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK24.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK25.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK25: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK25: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK25.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK26.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK26: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK26: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK26.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK27.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK27: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK27: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK27.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK28.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK28: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK28: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK28.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK29.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK29: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK29: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK29.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK30.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK30: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK30: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK30.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK31.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK31: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK31: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK31.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINK32.
+      ****************************************************************
+      * WCLINK -- A PROGRAM TO INTERPRET CALLS TO THE "LINK" ROUTINE *
+      *           EMULATING A WANG ON A VMS SYSTEM.                  *
+      *           THIS PROGRAM IS CALLED BY THE 'C' ROUTINE 'LINK'   *
+      *           AND IT TRYS TO CALL THE PROGRAM NAMED IN THE       *
+      *           PROGRAM-NAME FIELD. IF IT IS SUCESSFUL, A STATUS OF*
+      *           1, SS_$NORMAL, IS RETURNED. OTHERWISE A -1 IS THE  *
+      *           STATUS.                                            *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+      ****************************************************************
+      * WCLINKTRACE -- WHEN THE ENVIRONMENT VARIABLE OF THAT NAME IS  *
+      *           SET TO "Y", EACH WCLINKn DISPLAYS THE PROGRAM-NAME *
+      *           IT WAS HANDED ON THE WAY IN AND OUT.  THIS LETS QA  *
+      *           CONFIRM THAT SLOT REUSE ACROSS NESTED LINK CALLS    *
+      *           ISN'T HANDING ONE PROGRAM'S PARAMETERS TO ANOTHER.  *
+      ****************************************************************
+
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, 32 VALUES, AND A RETURN *
+      ****************************************************************
+
+       01  PROGRAM-NAME PIC X(8).
+       01  PARM-1       PIC X.
+       01  PARM-2       PIC X.
+       01  PARM-3       PIC X.
+       01  PARM-4       PIC X.
+       01  PARM-5       PIC X.
+       01  PARM-6       PIC X.
+       01  PARM-7       PIC X.
+       01  PARM-8       PIC X.
+       01  PARM-9       PIC X.
+       01  PARM-10      PIC X.
+       01  PARM-11      PIC X.
+       01  PARM-12      PIC X.
+       01  PARM-13      PIC X.
+       01  PARM-14      PIC X.
+       01  PARM-15      PIC X.
+       01  PARM-16      PIC X.
+       01  PARM-17      PIC X.
+       01  PARM-18      PIC X.
+       01  PARM-19      PIC X.
+       01  PARM-20      PIC X.
+       01  PARM-21      PIC X.
+       01  PARM-22      PIC X.
+       01  PARM-23      PIC X.
+       01  PARM-24      PIC X.
+       01  PARM-25      PIC X.
+       01  PARM-26      PIC X.
+       01  PARM-27      PIC X.
+       01  PARM-28      PIC X.
+       01  PARM-29      PIC X.
+       01  PARM-30      PIC X.
+       01  PARM-31      PIC X.
+       01  PARM-32      PIC X.
+       01  RETURN-VALUE PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK32: LINKING TO [" PROGRAM-NAME "]"
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+
+      ****************************************************************
+      * WCLINK32 IS THE LAST SLOT IN THE NESTING POOL.  IF WE GOT     *
+      * CALLED AT ALL IT MEANS 31 LINKS ARE ALREADY OUTSTANDING, SO   *
+      * WARN NOW INSTEAD OF LETTING THE NEXT NESTED LINK FAIL WITH A  *
+      * CORRUPTED RETURN-VALUE.                                       *
+      ****************************************************************
+
+           DISPLAY "WCLINK: WARNING - NESTING POOL LIMIT (32) REACHED "
+                   "LINKING TO " PROGRAM-NAME
+                   " -- ANY FURTHER NESTED LINK WILL FAIL.".
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+              CALL PROGRAM-NAME USING
+                          PARM-1,  PARM-2,  PARM-3,  PARM-4,
+                          PARM-5,  PARM-6,  PARM-7,  PARM-8,
+                          PARM-9,  PARM-10, PARM-11, PARM-12,
+                          PARM-13, PARM-14, PARM-15, PARM-16,
+                          PARM-17, PARM-18, PARM-19, PARM-20,
+                          PARM-21, PARM-22, PARM-23, PARM-24,
+                          PARM-25, PARM-26, PARM-27, PARM-28,
+                          PARM-29, PARM-30, PARM-31, PARM-32
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINK32: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINK32.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WCLINKT.
+      ****************************************************************
+      * WCLINKT -- TABLE-BASED LINK, FOR CALLERS THAT NEED MORE THAN  *
+      *           THE 32 PARAMETERS WCLINK1 THRU WCLINK32 CAN CARRY.  *
+      *           INSTEAD OF A FIXED PARM-1...PARM-32 USING LIST, THE *
+      *           CALLER HANDS US A COUNT PLUS A TABLE OF THAT MANY   *
+      *           ENTRIES -- THE SAME COUNT-PLUS-TABLE SHAPE ALREADY  *
+      *           USED FOR WMFNGETPARM'S FIELD-CNT/FIELD-TABLE -- AND *
+      *           WE PASS BOTH STRAIGHT THROUGH TO PROGRAM-NAME.      *
+      *           TARGET PROGRAMS WRITTEN AGAINST WCLINKT DECLARE     *
+      *           THEIR OWN LINK-PARM-COUNT/LINK-PARM-TABLE IN THEIR  *
+      *           LINKAGE SECTION AND SUBSCRIPT THE TABLE THEMSELVES; *
+      *           THIS IS A SEPARATE ENTRY POINT, NOT A REPLACEMENT   *
+      *           FOR WCLINK1-32, SO EXISTING 32-PARAMETER CALLERS    *
+      *           ARE UNAFFECTED.                                    *
+      ****************************************************************
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       01  WCLINK-TRACE-FLAG PIC X(1).
+       01  WCLINK-ERRLOG-DETAIL PIC X(80).
+       01  WCLINK-CFG-VALUE PIC X(80) VALUE SPACES.
+       01  WCLINK-CFG-KEY PIC X(20) VALUE "WCLINKTRACE".
+       01  WCLINK-CHAIN-ID PIC X(20) VALUE SPACES.
+
+       LINKAGE SECTION.
+      ****************************************************************
+      * DEFINE THE PARAMETERS, PROGRAM NAME, A COUNT, AND THE TABLE.  *
+      ****************************************************************
+
+       01  PROGRAM-NAME     PIC X(8).
+       01  LINK-PARM-COUNT  PIC 9(4) COMP.
+       01  LINK-PARM-TABLE.
+           05  LINK-PARM-ENTRY  PIC X(256)
+                       OCCURS 1 TO 255 TIMES
+                       DEPENDING ON LINK-PARM-COUNT.
+       01  RETURN-VALUE     PIC 9(9) COMP.
+
+       PROCEDURE DIVISION USING
+                          PROGRAM-NAME,
+                          LINK-PARM-COUNT,
+                          LINK-PARM-TABLE,
+                          RETURN-VALUE.
+
+       WISP-LINK-SUBROUTINE-BEGIN.
+
+      ****************************************************************
+      * TRACE MODE -- SEE WCLINKTRACE ABOVE.                          *
+      ****************************************************************
+
+           DISPLAY "WCLINKTRACE" UPON ENVIRONMENT-NAME.
+           ACCEPT WCLINK-TRACE-FLAG FROM ENVIRONMENT-VALUE.
+           IF WCLINK-TRACE-FLAG NOT = "Y"
+               CALL "WISPCFG" USING WCLINK-CFG-KEY,
+                   WCLINK-CFG-VALUE
+               MOVE WCLINK-CFG-VALUE (1:1) TO WCLINK-TRACE-FLAG
+           END-IF.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINKT: LINKING TO [" PROGRAM-NAME "] "
+                       "PARM-COUNT=" LINK-PARM-COUNT
+           END-IF.
+
+      ****************************************************************
+      * RETURN-VALUE CARRIES MORE THAN SUCCESS/FAILURE NOW:           *
+      *     1 = SUCCESS (SS_$NORMAL)                                  *
+      *     2 = PROGRAM-NAME WAS BLANK, CALL NEVER ATTEMPTED          *
+      *     0 = THE CALL ITSELF FAILED (PROGRAM NOT FOUND, BAD LOAD   *
+      *         MODULE, OR A PARAMETER-COUNT MISMATCH) -- THE ORIGINAL*
+      *         FAILURE CODE, KEPT FOR CALLERS THAT ALREADY TEST IT.  *
+      ****************************************************************
+
+           IF PROGRAM-NAME = SPACES OR LOW-VALUES
+               MOVE 2 TO RETURN-VALUE
+               GO TO WISP-LINK-SUBROUTINE-EXIT
+           END-IF.
+
+      ****************************************************************
+      * ALWAYS ASSUME IT WILL WORK.                                  *
+      ****************************************************************
+
+           MOVE 1 TO RETURN-VALUE.
+
+      ****************************************************************
+      * MAKE THE CALL...                                             *
+      ****************************************************************
+
+           CALL PROGRAM-NAME USING
+                       LINK-PARM-COUNT,
+                       LINK-PARM-TABLE
+                ON EXCEPTION
+                    MOVE 0 TO RETURN-VALUE
+                    MOVE PROGRAM-NAME TO WCLINK-ERRLOG-DETAIL
+                    CALL "WISPERRLOG" USING "WCLINK",
+                        "WISP-LINK-SUBROUTINE-BEGIN",
+                        WCLINK-ERRLOG-DETAIL
+           END-CALL.
+       WISP-LINK-SUBROUTINE-EXIT.
+           IF WCLINK-TRACE-FLAG = "Y"
+               DISPLAY "WCLINKT: RETURNED FROM [" PROGRAM-NAME "] "
+                       "RETURN-VALUE=" RETURN-VALUE
+           END-IF.
+           IF RETURN-VALUE = 1
+               DISPLAY "WCLINKCHAINID" UPON ENVIRONMENT-NAME
+               ACCEPT WCLINK-CHAIN-ID FROM ENVIRONMENT-VALUE
+               CALL "WCCKPT" USING WCLINK-CHAIN-ID,
+                   PROGRAM-NAME
+           END-IF.
+           EXIT PROGRAM.
+       END PROGRAM WCLINKT.
