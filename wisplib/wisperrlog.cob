@@ -0,0 +1,72 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. WISPERRLOG.
+      ****************************************************************
+      * WISPERRLOG -- SHARED WISP EVENT LOG.                          *
+      *           WCLINK, MFLINK, W@OPENFILE, AND WMFNGETPARM each    *
+      *           used to handle their own little piece of error      *
+      *           reporting independently, with no common             *
+      *           destination.  They now all CALL this one routine    *
+      *           instead, so a production problem shows up in one    *
+      *           log (WISPERR.LOG) no matter which program raised    *
+      *           it.                                                 *
+      *                                                                *
+      *           WEL-PROGRAM   - the calling program's name.         *
+      *           WEL-PARAGRAPH - the paragraph the error was         *
+      *                           detected in.                        *
+      *           WEL-DETAIL    - free-form detail text.              *
+      ****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISPERRLOG-FILE ASSIGN TO "WISPERR.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WEL-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  WISPERRLOG-FILE.
+       01  WISPERRLOG-RECORD         PIC X(200).
+
+       WORKING-STORAGE SECTION.
+
+       01  WEL-FILE-STATUS           PIC XX.
+       01  WEL-TIMESTAMP.
+           05  WEL-DATE              PIC 9(8).
+           05  WEL-TIME              PIC 9(8).
+       01  WEL-LINE                  PIC X(200).
+
+       LINKAGE SECTION.
+
+       01  WEL-PROGRAM               PIC X(12).
+       01  WEL-PARAGRAPH             PIC X(30).
+       01  WEL-DETAIL                PIC X(80).
+
+       PROCEDURE DIVISION USING WEL-PROGRAM, WEL-PARAGRAPH, WEL-DETAIL.
+
+       MAIN-WISPERRLOG.
+
+           ACCEPT WEL-DATE FROM DATE YYYYMMDD.
+           ACCEPT WEL-TIME FROM TIME.
+
+           STRING WEL-DATE      DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WEL-TIME      DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WEL-PROGRAM   DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WEL-PARAGRAPH DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WEL-DETAIL    DELIMITED BY SIZE
+                  INTO WEL-LINE
+           END-STRING.
+
+           OPEN EXTEND WISPERRLOG-FILE.
+           IF WEL-FILE-STATUS NOT = "00"
+               OPEN OUTPUT WISPERRLOG-FILE
+           END-IF.
+           WRITE WISPERRLOG-RECORD FROM WEL-LINE.
+           CLOSE WISPERRLOG-FILE.
+
+           EXIT PROGRAM.
