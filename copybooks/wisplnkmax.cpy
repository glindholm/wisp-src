@@ -0,0 +1,17 @@
+      ******************************************************************
+      * WISPLNKMAX - single shared definition of the WISP LINK/RUN-USING
+      *           parameter-count ceiling.  WCLINK, MFLINK, WISPLINK,
+      *           ACUUSING, and WISPSUB each pass at most this many
+      *           parameters through a LINK; COPY this in rather than
+      *           hardcoding the number again, so raising the ceiling
+      *           is one change instead of five.
+      *
+      *           This only centralizes the CEILING VALUE used for
+      *           bounds checks and diagnostics -- the USING/CHAINING
+      *           ladders in those programs are still fixed at 32
+      *           physical parameter slots each.  Raising the true
+      *           limit means both changing WISP-LINK-MAX-PARMS below
+      *           and extending every ladder by hand to match it.
+      ******************************************************************
+
+       01  WISP-LINK-MAX-PARMS  PIC 9(4) COMP VALUE 32.
