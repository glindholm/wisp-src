@@ -20,9 +20,20 @@
 002000 SPECIAL-NAMES.
 002100     CURSOR         IS WISP-CURSOR
 002200     CRT STATUS     IS WISP-CRT-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISP-DISPLAY-LOG-FILE ASSIGN TO "DISPLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WISP-DISPLAY-LOG-STATUS.
 002400
 002500
 002600 DATA DIVISION.
+
+       FILE SECTION.
+       FD  WISP-DISPLAY-LOG-FILE.
+       01  WISP-DISPLAY-LOG-RECORD PIC X(97).
+
 002700
 002800 WORKING-STORAGE SECTION.
 002900
@@ -56,11 +67,49 @@
        01  WISP-PFKEY                 PIC 99.
            88  WISP-PFKEY-ENTER       VALUE  0.
            88  WISP-PFKEY-HELP        VALUE 33.
+           88  WISP-PFKEY-PAGE-FWD    VALUE 90.
+           88  WISP-PFKEY-PAGE-BACK   VALUE 91.
            88  WISP-PFKEY-INVALID     VALUE 99.
        01  WISP-CURSOR-POSITION.
            05  WISP-CURSOR-POSITION-COL COMP-5 PIC S9(4).
            05  WISP-CURSOR-POSITION-ROW COMP-5 PIC S9(4).
 
+      *    Paging state for more than one 15-line page of output.
+       01  WISP-DISPLAY-PAGE-CNT-EFF  PIC 9     VALUE 1.
+       01  WISP-DISPLAY-CUR-PAGE      PIC 9     VALUE 1.
+       01  WISP-DISPLAY-MORE-MSG      PIC X(25) VALUE SPACES.
+
+      *    Echo-to-log gate -- WMFNDISPLAYLOG environment variable,
+      *    same convention as WCLINKTRACE/OPENFILETRACE.
+       01  WISP-DISPLAY-LOG-ENV-VALUE PIC X(40).
+       01  WISP-DISPLAY-LOG-SWITCH    PIC X     VALUE "N".
+           88  WISP-DISPLAY-LOG-ON              VALUE "Y".
+       01  WISP-DISPLAY-LOG-STATUS    PIC XX.
+
+      *    Unattended/no-wait mode -- WMFNDISPLAYNOWAIT environment
+      *    variable, for overnight or otherwise unattended runs.
+       01  WISP-DISPLAY-NOWAIT-VALUE  PIC X(40).
+       01  WISP-DISPLAY-NOWAIT-SWITCH PIC X     VALUE "N".
+           88  WISP-DISPLAY-NOWAIT-ON           VALUE "Y".
+
+       01  WISP-DISPLAY-IDX           PIC 99    COMP-5.
+
+      *    Timestamp stamped on every DISPLOG line, so a daily
+      *    operations summary can tell which day a screen was shown.
+       01  WISP-DISPLAY-LOG-TIMESTAMP.
+           05  WISP-DISPLAY-LOG-DATE  PIC 9(8).
+           05  WISP-DISPLAY-LOG-TIME  PIC 9(8).
+       01  WISP-DISPLAY-LOG-LINE      PIC X(97).
+
+      *    Capability flag -- WISPTERMCAP=PLAIN (or the WISPCFG key
+      *    TERMCAP) drops HIGHLIGHT/SECURE attributes for remote users
+      *    on thin emulators that render them as garbage.
+       01  WISP-TERMCAP-ENV-VALUE     PIC X(10).
+       01  WISP-CFG-VALUE             PIC X(80).
+       01  WISP-CFG-KEY               PIC X(20).
+       01  WISP-TERMCAP-SWITCH        PIC X     VALUE "N".
+           88  WISP-TERMCAP-PLAIN               VALUE "Y" FALSE "N".
+
 005400
 006100
 006200
@@ -70,6 +119,15 @@
 006600 01  FILLER REDEFINES WISP-DISPLAY-FIELDS-DATA.
 006700     05  WISP-DISPLAY-FIELDS OCCURS 15 PIC X(79).
 006800
+
+      *    Additional pages of output beyond the first 15 lines --
+      *    both OPTIONAL so a caller built before paging still LINKs
+      *    in clean.  DISPLAY-LINE-CNT is the true total line count;
+      *    an omitted count means "15 lines, one page".
+       01  WISP-DISPLAY-LINE-CNT      COMP-5 PIC 9(4).
+       01  WISP-DISPLAY-FIELDS-DATA-2 PIC X(1185).
+       01  FILLER REDEFINES WISP-DISPLAY-FIELDS-DATA-2.
+           05  WISP-DISPLAY-FIELDS-2 OCCURS 15 PIC X(79).
 006900
 007000 SCREEN SECTION.
 
@@ -91,17 +149,104 @@
 007600     05  LINE 7.
 007700         10  COL 2 LINE PLUS 1 PIC X(79) OCCURS 15
 007800             FROM WISP-DISPLAY-FIELDS.
+           05  LINE 24 COL 46 PIC X(25) FROM WISP-DISPLAY-MORE-MSG.
+
+      *    Second page of output, shown when the calling program
+      *    queued more than 15 lines and the operator pages forward.
+       01  WISP-DISPLAY-SCREEN-2.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 2 VALUE "DISPLAY FROM PROGRAM:".
+           05  LINE 1 COL 24 PIC X(8) HIGHLIGHT
+               FROM WISP-APPLICATION-NAME.
+           05  LINE 6 COL 1 VALUE
+           "----------------------------------------".
+           05  LINE 6 COL 41 VALUE
+           "----------------------------------------".
+           05  LINE 7 COL 2 VALUE "PRESS (ENTER) TO CONTINUE PROGRAM.".
+           05  LINE 8 COL 1 VALUE " ".
+           05  LINE 7.
+               10  COL 2 LINE PLUS 1 PIC X(79) OCCURS 15
+                   FROM WISP-DISPLAY-FIELDS-2.
+           05  LINE 24 COL 46 PIC X(25) FROM WISP-DISPLAY-MORE-MSG.
+
+      *    Plain-terminal equivalents of the two screens above, no
+      *    HIGHLIGHT, for WISPTERMCAP=PLAIN sessions.
+       01  WISP-DISPLAY-SCREEN-PLAIN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 2 VALUE "DISPLAY FROM PROGRAM:".
+           05  LINE 1 COL 24 PIC X(8)
+               FROM WISP-APPLICATION-NAME.
+           05  LINE 6 COL 1 VALUE
+           "----------------------------------------".
+           05  LINE 6 COL 41 VALUE
+           "----------------------------------------".
+           05  LINE 7 COL 2 VALUE "PRESS (ENTER) TO CONTINUE PROGRAM.".
+           05  LINE 8 COL 1 VALUE " ".
+           05  LINE 7.
+               10  COL 2 LINE PLUS 1 PIC X(79) OCCURS 15
+                   FROM WISP-DISPLAY-FIELDS.
+           05  LINE 24 COL 46 PIC X(25) FROM WISP-DISPLAY-MORE-MSG.
+
+       01  WISP-DISPLAY-SCREEN-2-PLAIN.
+           05  BLANK SCREEN.
+           05  LINE 1 COL 2 VALUE "DISPLAY FROM PROGRAM:".
+           05  LINE 1 COL 24 PIC X(8)
+               FROM WISP-APPLICATION-NAME.
+           05  LINE 6 COL 1 VALUE
+           "----------------------------------------".
+           05  LINE 6 COL 41 VALUE
+           "----------------------------------------".
+           05  LINE 7 COL 2 VALUE "PRESS (ENTER) TO CONTINUE PROGRAM.".
+           05  LINE 8 COL 1 VALUE " ".
+           05  LINE 7.
+               10  COL 2 LINE PLUS 1 PIC X(79) OCCURS 15
+                   FROM WISP-DISPLAY-FIELDS-2.
+           05  LINE 24 COL 46 PIC X(25) FROM WISP-DISPLAY-MORE-MSG.
 008000
 008100
 008200 PROCEDURE DIVISION USING WISP-APPLICATION-NAME
-008300                          WISP-DISPLAY-FIELDS-DATA.
+008300                          WISP-DISPLAY-FIELDS-DATA,
+                                 OPTIONAL WISP-DISPLAY-LINE-CNT,
+                                 OPTIONAL WISP-DISPLAY-FIELDS-DATA-2.
 008400
 008500 WISP-DISPLAY-PARA.
+           PERFORM 1000-INIT-DISPLAY.
+           IF WISP-DISPLAY-LOG-ON
+               PERFORM WISP-ECHO-TO-LOG
+           END-IF.
+
+           IF WISP-DISPLAY-NOWAIT-ON
+               IF WISP-TERMCAP-PLAIN
+                   DISPLAY WISP-DISPLAY-SCREEN-PLAIN
+               ELSE
+                   DISPLAY WISP-DISPLAY-SCREEN
+               END-IF
+               GO TO 9999-EXIT
+           END-IF.
+
 008600     PERFORM WITH TEST AFTER UNTIL WISP-PFKEY-ENTER
-008900         DISPLAY WISP-DISPLAY-SCREEN
-009000         ACCEPT WISP-OMITTED-FIELD LINE 1 COL 1 WITH SECURE
-009100             EXCEPTION CONTINUE
-009200         END-ACCEPT
+               IF WISP-DISPLAY-CUR-PAGE = 1
+                   IF WISP-TERMCAP-PLAIN
+                       DISPLAY WISP-DISPLAY-SCREEN-PLAIN
+                   ELSE
+008900                 DISPLAY WISP-DISPLAY-SCREEN
+                   END-IF
+               ELSE
+                   IF WISP-TERMCAP-PLAIN
+                       DISPLAY WISP-DISPLAY-SCREEN-2-PLAIN
+                   ELSE
+                       DISPLAY WISP-DISPLAY-SCREEN-2
+                   END-IF
+               END-IF
+               IF WISP-TERMCAP-PLAIN
+                   ACCEPT WISP-OMITTED-FIELD LINE 1 COL 1
+                       EXCEPTION CONTINUE
+                   END-ACCEPT
+               ELSE
+009000             ACCEPT WISP-OMITTED-FIELD LINE 1 COL 1 WITH SECURE
+009100                 EXCEPTION CONTINUE
+009200             END-ACCEPT
+               END-IF
                IF WISP-CRT-STATUS-TERMINATED AND WISP-CRT-EX-ENTER
                    MOVE 0 TO WISP-PFKEY
                ELSE IF WISP-CRT-STATUS-FUNCKEY
@@ -114,6 +259,21 @@
                IF WISP-PFKEY-HELP THEN
                    CALL "WMFNHELP"
 	           DISPLAY WISP-BLANK-SCREEN
+               ELSE IF WISP-PFKEY-PAGE-FWD
+                   AND WISP-DISPLAY-PAGE-CNT-EFF > 1
+                   IF WISP-DISPLAY-CUR-PAGE < WISP-DISPLAY-PAGE-CNT-EFF
+                       ADD 1 TO WISP-DISPLAY-CUR-PAGE
+                   ELSE
+                       MOVE 1 TO WISP-DISPLAY-CUR-PAGE
+                   END-IF
+               ELSE IF WISP-PFKEY-PAGE-BACK
+                   AND WISP-DISPLAY-PAGE-CNT-EFF > 1
+                   IF WISP-DISPLAY-CUR-PAGE > 1
+                       SUBTRACT 1 FROM WISP-DISPLAY-CUR-PAGE
+                   ELSE
+                       MOVE WISP-DISPLAY-PAGE-CNT-EFF
+                           TO WISP-DISPLAY-CUR-PAGE
+                   END-IF
                END-IF
 009700     END-PERFORM.
 009800
@@ -123,3 +283,80 @@
 010200
 010300 9999-STOP.
 010400     STOP RUN.
+
+      **** COMPUTE PAGING STATE AND READ SITE CONFIGURATION
+       1000-INIT-DISPLAY.
+           MOVE 1 TO WISP-DISPLAY-PAGE-CNT-EFF.
+           MOVE 1 TO WISP-DISPLAY-CUR-PAGE.
+           IF WISP-DISPLAY-LINE-CNT IS NOT OMITTED
+               IF WISP-DISPLAY-LINE-CNT > 15
+                   MOVE 2 TO WISP-DISPLAY-PAGE-CNT-EFF
+               END-IF
+           END-IF.
+           IF WISP-DISPLAY-PAGE-CNT-EFF > 1
+               MOVE "MORE: PF90=NEXT PAGE" TO WISP-DISPLAY-MORE-MSG
+           ELSE
+               MOVE SPACES TO WISP-DISPLAY-MORE-MSG
+           END-IF.
+
+           DISPLAY "WISPTERMCAP" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-TERMCAP-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF WISP-TERMCAP-ENV-VALUE = SPACES
+               MOVE "TERMCAP" TO WISP-CFG-KEY
+               CALL "WISPCFG" USING WISP-CFG-KEY, WISP-CFG-VALUE
+               MOVE WISP-CFG-VALUE (1:10) TO WISP-TERMCAP-ENV-VALUE
+           END-IF.
+           IF WISP-TERMCAP-ENV-VALUE = "PLAIN"
+               SET WISP-TERMCAP-PLAIN TO TRUE
+           ELSE
+               SET WISP-TERMCAP-PLAIN TO FALSE
+           END-IF.
+
+           DISPLAY "WMFNDISPLAYLOG" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-DISPLAY-LOG-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF WISP-DISPLAY-LOG-ENV-VALUE NOT = SPACES
+               SET WISP-DISPLAY-LOG-ON TO TRUE
+           END-IF.
+
+           DISPLAY "WMFNDISPLAYNOWAIT" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-DISPLAY-NOWAIT-VALUE FROM ENVIRONMENT-VALUE.
+           IF WISP-DISPLAY-NOWAIT-VALUE NOT = SPACES
+               SET WISP-DISPLAY-NOWAIT-ON TO TRUE
+           END-IF.
+
+      **** MIRROR WHAT WAS SHOWN INTERACTIVELY INTO THE SESSION LOG
+       WISP-ECHO-TO-LOG.
+           ACCEPT WISP-DISPLAY-LOG-DATE FROM DATE YYYYMMDD.
+           ACCEPT WISP-DISPLAY-LOG-TIME FROM TIME.
+           OPEN EXTEND WISP-DISPLAY-LOG-FILE.
+           IF WISP-DISPLAY-LOG-STATUS NOT = "00"
+               OPEN OUTPUT WISP-DISPLAY-LOG-FILE
+           END-IF.
+           PERFORM VARYING WISP-DISPLAY-IDX FROM 1 BY 1
+                   UNTIL WISP-DISPLAY-IDX > 15
+               STRING WISP-DISPLAY-LOG-DATE      DELIMITED BY SIZE
+                      " "                        DELIMITED BY SIZE
+                      WISP-DISPLAY-LOG-TIME      DELIMITED BY SIZE
+                      " "                        DELIMITED BY SIZE
+                      WISP-DISPLAY-FIELDS(WISP-DISPLAY-IDX)
+                                                  DELIMITED BY SIZE
+                      INTO WISP-DISPLAY-LOG-LINE
+               END-STRING
+               WRITE WISP-DISPLAY-LOG-RECORD FROM WISP-DISPLAY-LOG-LINE
+           END-PERFORM.
+           IF WISP-DISPLAY-PAGE-CNT-EFF > 1
+               PERFORM VARYING WISP-DISPLAY-IDX FROM 1 BY 1
+                       UNTIL WISP-DISPLAY-IDX > 15
+                   STRING WISP-DISPLAY-LOG-DATE  DELIMITED BY SIZE
+                          " "                    DELIMITED BY SIZE
+                          WISP-DISPLAY-LOG-TIME  DELIMITED BY SIZE
+                          " "                    DELIMITED BY SIZE
+                          WISP-DISPLAY-FIELDS-2(WISP-DISPLAY-IDX)
+                                                  DELIMITED BY SIZE
+                          INTO WISP-DISPLAY-LOG-LINE
+                   END-STRING
+                   WRITE WISP-DISPLAY-LOG-RECORD
+                       FROM WISP-DISPLAY-LOG-LINE
+               END-PERFORM
+           END-IF.
+           CLOSE WISP-DISPLAY-LOG-FILE.
