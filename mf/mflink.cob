@@ -23,65 +23,112 @@
       *           be passed through a LINK.
       *
       *           The maximum size of each parameter may be
-      *           changed if neccesary by changing the 
-      *           working-storage sizes in the program.
+      *           changed if neccesary by changing the
+      *           working-storage sizes in the program.  It is
+      *           currently 4096 (raised from the original 1024 --
+      *           some converted report programs now build formatted
+      *           text blocks bigger than 1024 and were getting
+      *           silently truncated).
+      *
+      *           Every dispatch (LINK-PATH, ARGCNT, and whether the
+      *           RUNUSING command-line path was taken) is appended
+      *           to the rolling trace file MFLNKTRC so a batch run
+      *           can be reconstructed after the fact without
+      *           re-running it under a debugger.
       *
       ******************************************************************
-      
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID.       MFLINK.
-       AUTHOR.           Shell Stream Software LLC
+       AUTHOR.           Shell Stream Software LLC.
+
+      *
+      * MFLINK-BUILD-ID is DISPLAYed at startup so a site can confirm
+      * the MFLINK.int on $COBPATH matches the source revision and
+      * parameter limits it's supposed to have been built from.
+      *
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MFLINK-TRACE-FILE ASSIGN TO "MFLNKTRC"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MFLINK-TRACE-STATUS.
+
        DATA DIVISION.
+
+       FILE SECTION.
+       FD  MFLINK-TRACE-FILE.
+       01  MFLINK-TRACE-RECORD  PIC X(132).
+
        WORKING-STORAGE SECTION.
 
+       01  MFLINK-BUILD-ID  PIC X(48)
+                       VALUE "MFLINK BUILD - MAXPARM 4096".
+
        01  ARGCNT        BINARY PIC S9(4).
        01  LINK-PATH     PIC X(80).
        01  CMD           PIC X(80).
 
+       COPY "wisplnkmax.cpy".
+
+       01  MFLINK-RUNUSING-FLAG   PIC X VALUE "N".
+           88  MFLINK-RUNUSING-TAKEN   VALUE "Y".
+
+       01  MFLINK-TRACE-STATUS     PIC XX.
+       01  MFLINK-TRACE-LINE       PIC X(132).
+       01  MFLINK-TRACE-DATE       PIC 9(8).
+       01  MFLINK-TRACE-TIME       PIC 9(8).
+       01  MFLINK-TRACE-RUNUSING   PIC X(3).
+       01  MFLINK-TRACE-ARGCNT     PIC ZZ9.
+       01  MFLINK-ERRLOG-DETAIL    PIC X(80).
+
       *
       * The Maximum length of a passed parameter is determined by the
-      * size of the variables below. They are currently set at 1024
+      * size of the variables below. They are currently set at 4096
       * but they may be increased to any size you prefer.
       *
 
-       01  LINK-P1       PIC X(1024).
-       01  LINK-P2       PIC X(1024).
-       01  LINK-P3       PIC X(1024).
-       01  LINK-P4       PIC X(1024).
-       01  LINK-P5       PIC X(1024).
-       01  LINK-P6       PIC X(1024).
-       01  LINK-P7       PIC X(1024).
-       01  LINK-P8       PIC X(1024).
-       01  LINK-P9       PIC X(1024).
-       01  LINK-P10      PIC X(1024).
-       01  LINK-P11      PIC X(1024).
-       01  LINK-P12      PIC X(1024).
-       01  LINK-P13      PIC X(1024).
-       01  LINK-P14      PIC X(1024).
-       01  LINK-P15      PIC X(1024).
-       01  LINK-P16      PIC X(1024).
-       01  LINK-P17      PIC X(1024).
-       01  LINK-P18      PIC X(1024).
-       01  LINK-P19      PIC X(1024).
-       01  LINK-P20      PIC X(1024).
-       01  LINK-P21      PIC X(1024).
-       01  LINK-P22      PIC X(1024).
-       01  LINK-P23      PIC X(1024).
-       01  LINK-P24      PIC X(1024).
-       01  LINK-P25      PIC X(1024).
-       01  LINK-P26      PIC X(1024).
-       01  LINK-P27      PIC X(1024).
-       01  LINK-P28      PIC X(1024).
-       01  LINK-P29      PIC X(1024).
-       01  LINK-P30      PIC X(1024).
-       01  LINK-P31      PIC X(1024).
-       01  LINK-P32      PIC X(1024).
+       01  LINK-P1       PIC X(4096).
+       01  LINK-P2       PIC X(4096).
+       01  LINK-P3       PIC X(4096).
+       01  LINK-P4       PIC X(4096).
+       01  LINK-P5       PIC X(4096).
+       01  LINK-P6       PIC X(4096).
+       01  LINK-P7       PIC X(4096).
+       01  LINK-P8       PIC X(4096).
+       01  LINK-P9       PIC X(4096).
+       01  LINK-P10      PIC X(4096).
+       01  LINK-P11      PIC X(4096).
+       01  LINK-P12      PIC X(4096).
+       01  LINK-P13      PIC X(4096).
+       01  LINK-P14      PIC X(4096).
+       01  LINK-P15      PIC X(4096).
+       01  LINK-P16      PIC X(4096).
+       01  LINK-P17      PIC X(4096).
+       01  LINK-P18      PIC X(4096).
+       01  LINK-P19      PIC X(4096).
+       01  LINK-P20      PIC X(4096).
+       01  LINK-P21      PIC X(4096).
+       01  LINK-P22      PIC X(4096).
+       01  LINK-P23      PIC X(4096).
+       01  LINK-P24      PIC X(4096).
+       01  LINK-P25      PIC X(4096).
+       01  LINK-P26      PIC X(4096).
+       01  LINK-P27      PIC X(4096).
+       01  LINK-P28      PIC X(4096).
+       01  LINK-P29      PIC X(4096).
+       01  LINK-P30      PIC X(4096).
+       01  LINK-P31      PIC X(4096).
+       01  LINK-P32      PIC X(4096).
 
 
        PROCEDURE DIVISION.
 
        START-PARA.
 
+           DISPLAY MFLINK-BUILD-ID.
+
            CALL "LINKGARG" USING LINK-PATH, ARGCNT,
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
@@ -92,14 +139,35 @@
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
                                LINK-P29, LINK-P30, LINK-P31, LINK-P32.
 
-      *  The call to ISRUNUSING must be made after the call to LINKGARG
+      *  The call to ISRUNUSING must be made after the call to LINKGARG.
+      *  MFLINKX is an optional site exit -- shops that want to run
+      *  their own pre-flight checks (volumes mounted, operator ID
+      *  logging, etc.) ahead of the target program starting can drop
+      *  a program of that name on the call path.  It is not part of
+      *  the base WISP distribution, so a missing MFLINKX is not an
+      *  error.
 
            ACCEPT CMD FROM COMMAND-LINE.
            IF CMD EQUAL "RUNUSING" THEN
+               SET MFLINK-RUNUSING-TAKEN TO TRUE
+               CALL "MFLINKX" ON EXCEPTION CONTINUE END-CALL
                CALL "ISRUNUSING".
 
        CALL-PROGRAM.
 
+           IF ARGCNT < 0 OR ARGCNT > WISP-LINK-MAX-PARMS
+               DISPLAY "MFLINK: ARGCNT OUT OF RANGE - " ARGCNT
+               MOVE ARGCNT TO MFLINK-TRACE-ARGCNT
+               STRING "ARGCNT OUT OF RANGE - " MFLINK-TRACE-ARGCNT
+                   DELIMITED BY SIZE INTO MFLINK-ERRLOG-DETAIL
+               END-STRING
+               CALL "WISPERRLOG" USING "MFLINK", "CALL-PROGRAM",
+                   MFLINK-ERRLOG-DETAIL
+               GO TO CLEAN-UP
+           END-IF.
+
+           PERFORM WRITE-TRACE-RECORD.
+
            IF ARGCNT = 0 THEN
            CALL LINK-PATH
            ELSE IF ARGCNT =  1 THEN
@@ -311,6 +379,37 @@
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
                                LINK-P29, LINK-P30, LINK-P31, LINK-P32.
 
+           GO TO CLEAN-UP.
+
+       WRITE-TRACE-RECORD.
+
+           ACCEPT MFLINK-TRACE-DATE FROM DATE YYYYMMDD.
+           ACCEPT MFLINK-TRACE-TIME FROM TIME.
+           IF MFLINK-RUNUSING-TAKEN
+               MOVE "YES" TO MFLINK-TRACE-RUNUSING
+           ELSE
+               MOVE "NO " TO MFLINK-TRACE-RUNUSING
+           END-IF.
+           MOVE ARGCNT TO MFLINK-TRACE-ARGCNT.
+
+           STRING MFLINK-TRACE-DATE   DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  MFLINK-TRACE-TIME   DELIMITED BY SIZE
+                  " ARGCNT="          DELIMITED BY SIZE
+                  MFLINK-TRACE-ARGCNT DELIMITED BY SIZE
+                  " RUNUSING="        DELIMITED BY SIZE
+                  MFLINK-TRACE-RUNUSING DELIMITED BY SIZE
+                  " LINK-PATH="       DELIMITED BY SIZE
+                  LINK-PATH           DELIMITED BY SIZE
+                  INTO MFLINK-TRACE-LINE.
+
+           OPEN EXTEND MFLINK-TRACE-FILE.
+           IF MFLINK-TRACE-STATUS NOT = "00"
+               OPEN OUTPUT MFLINK-TRACE-FILE
+           END-IF.
+           WRITE MFLINK-TRACE-RECORD FROM MFLINK-TRACE-LINE.
+           CLOSE MFLINK-TRACE-FILE.
+
        CLEAN-UP.
            CALL "LINKPARG".
 
