@@ -18,8 +18,19 @@
 001800 SPECIAL-NAMES.
 001900     CURSOR         IS WISP-CURSOR
 002000     CRT STATUS     IS WISP-CRT-STATUS.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WISP-GETPARM-AUDIT-FILE ASSIGN TO "GTPMAUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WISP-AUDIT-FILE-STATUS.
 002200
 002300 DATA DIVISION.
+
+       FILE SECTION.
+       FD  WISP-GETPARM-AUDIT-FILE.
+       01  WISP-GETPARM-AUDIT-RECORD  PIC X(2000).
+
 002400
 002500 WORKING-STORAGE SECTION.
 002600*    Special-names CURSOR clause.
@@ -48,6 +59,8 @@
 005500 01  WISP-PFKEY                 PIC 99.
 005600     88  WISP-PFKEY-ENTER       VALUE  0.
 005700     88  WISP-PFKEY-HELP        VALUE 33.
+           88  WISP-PFKEY-PAGE-FWD    VALUE 90.
+           88  WISP-PFKEY-PAGE-BACK   VALUE 91.
 005800     88  WISP-PFKEY-INVALID     VALUE 99.
 005900
 006000*    WISP DISPLAY AND READ working items.
@@ -57,6 +70,54 @@
 006400     88  WISP-DNR-DONE         VALUE "Y".
 006500     88  WISP-DNR-NOT-DONE     VALUE "N".
 006600
+
+      *    Multi-page static text support (more than one Wang page
+      *    of instructions behind a single GETPARM front end).
+       01  WISP-STATIC-PAGE-CNT-EFF   PIC 9     VALUE 1.
+       01  WISP-STATIC-CUR-PAGE       PIC 9     VALUE 1.
+       01  WISP-STATIC-MORE-MSG       PIC X(25) VALUE SPACES.
+
+      *    Per-field edit/validation before DNR completes.
+       01  WISP-FIELDS-VALID-FLAG     PIC X     VALUE "Y".
+           88  WISP-FIELDS-VALID              VALUE "Y".
+           88  WISP-FIELDS-NOT-VALID          VALUE "N".
+
+      *    Audit trail for high-risk screens -- gated by the
+      *    WMFNGETPARMAUDIT environment variable, same convention
+      *    as WCLINKTRACE/OPENFILETRACE.
+       01  WISP-AUDIT-ENV-VALUE       PIC X(40).
+       01  WISP-AUDIT-SWITCH          PIC X     VALUE "N".
+           88  WISP-AUDIT-ON                    VALUE "Y".
+       01  WISP-AUDIT-FILE-STATUS     PIC XX.
+       01  WISP-AUDIT-OPERATOR        PIC X(40).
+       01  WISP-AUDIT-APP-NAME        PIC X(40) VALUE SPACES.
+       01  WISP-AUDIT-PTR             PIC 9(4) COMP-4.
+       01  WISP-AUDIT-TIMESTAMP.
+           05  WISP-AUDIT-DATE        PIC 9(8).
+           05  WISP-AUDIT-TIME        PIC 9(8).
+       01  WISP-AUDIT-LINE            PIC X(2000).
+       01  WISP-ERRLOG-DETAIL         PIC X(80).
+       01  WISP-CFG-VALUE             PIC X(80).
+       01  WISP-CFG-KEY               PIC X(20).
+
+      *    Configurable WISP-DNR-ALARM -- WMFNGETPARMALARM environment
+      *    variable selects BELL (default), VISUAL, BOTH, or OFF.
+       01  WISP-ALARM-ENV-VALUE       PIC X(10).
+       01  WISP-ALARM-MODE            PIC X(6)  VALUE "BELL".
+           88  WISP-ALARM-BELL                  VALUE "BELL".
+           88  WISP-ALARM-VISUAL                VALUE "VISUAL".
+           88  WISP-ALARM-BOTH                   VALUE "BOTH".
+           88  WISP-ALARM-OFF                    VALUE "OFF".
+
+      *    Capability flag -- WISPTERMCAP=PLAIN (or the WISPCFG key
+      *    TERMCAP) drops HIGHLIGHT/SECURE attributes for remote users
+      *    on thin emulators that render them as garbage.
+       01  WISP-TERMCAP-ENV-VALUE     PIC X(10).
+       01  WISP-TERMCAP-SWITCH        PIC X     VALUE "N".
+           88  WISP-TERMCAP-PLAIN               VALUE "Y" FALSE "N".
+
+      *    Plain-English hint for the invalid-CRT-status screen.
+       01  WISP-CRT-STATUS-HINT       PIC X(60) VALUE SPACES.
 006700 01  CONTROL-FLAGS.
 006800     05  V-01                PIC X(40) VALUE "PROTECT".
 006900     05  V-02                PIC X(40) VALUE "PROTECT".
@@ -90,8 +151,40 @@
 009700     05  V-30                PIC X(40) VALUE "PROTECT".
 009800     05  V-31                PIC X(40) VALUE "PROTECT".
 009900     05  V-32                PIC X(40) VALUE "PROTECT".
+       05  V-33                PIC X(40) VALUE "PROTECT".
+       05  V-34                PIC X(40) VALUE "PROTECT".
+       05  V-35                PIC X(40) VALUE "PROTECT".
+       05  V-36                PIC X(40) VALUE "PROTECT".
+       05  V-37                PIC X(40) VALUE "PROTECT".
+       05  V-38                PIC X(40) VALUE "PROTECT".
+       05  V-39                PIC X(40) VALUE "PROTECT".
+       05  V-40                PIC X(40) VALUE "PROTECT".
+       05  V-41                PIC X(40) VALUE "PROTECT".
+       05  V-42                PIC X(40) VALUE "PROTECT".
+       05  V-43                PIC X(40) VALUE "PROTECT".
+       05  V-44                PIC X(40) VALUE "PROTECT".
+       05  V-45                PIC X(40) VALUE "PROTECT".
+       05  V-46                PIC X(40) VALUE "PROTECT".
+       05  V-47                PIC X(40) VALUE "PROTECT".
+       05  V-48                PIC X(40) VALUE "PROTECT".
+       05  V-49                PIC X(40) VALUE "PROTECT".
+       05  V-50                PIC X(40) VALUE "PROTECT".
+       05  V-51                PIC X(40) VALUE "PROTECT".
+       05  V-52                PIC X(40) VALUE "PROTECT".
+       05  V-53                PIC X(40) VALUE "PROTECT".
+       05  V-54                PIC X(40) VALUE "PROTECT".
+       05  V-55                PIC X(40) VALUE "PROTECT".
+       05  V-56                PIC X(40) VALUE "PROTECT".
+       05  V-57                PIC X(40) VALUE "PROTECT".
+       05  V-58                PIC X(40) VALUE "PROTECT".
+       05  V-59                PIC X(40) VALUE "PROTECT".
+       05  V-60                PIC X(40) VALUE "PROTECT".
+       05  V-61                PIC X(40) VALUE "PROTECT".
+       05  V-62                PIC X(40) VALUE "PROTECT".
+       05  V-63                PIC X(40) VALUE "PROTECT".
+       05  V-64                PIC X(40) VALUE "PROTECT".
 010000 01  REDEFINES CONTROL-FLAGS.
-010100     05  V-XX OCCURS 32      PIC X(40).
+010100     05  V-XX OCCURS 64      PIC X(40).
 010200
 014000
 014100 01  IDX1                    PIC 99.
@@ -102,216 +195,504 @@
 014600     05  STATIC-TEXT-LINES   PIC X(80) OCCURS 24.
 014700 01  FIELD-CNT               COMP-5 PIC XX.
 014800 01  FIELD-TABLE.
-014900     05  OCCURS 32.
+014900     05  OCCURS 64.
 015000         10  FIELD-ROW       COMP-5 PIC XX.
 015100         10  FIELD-COL       COMP-5 PIC XX.
 015200         10  FIELD-LEN       COMP-5 PIC XX.
 015300         10  FIELD-FAC       PIC X COMP-X.
 015400         10  FIELD-DATA      PIC X(79).
+      *        Optional per-field edit rule, checked by
+      *        WISP-VALIDATE-FIELDS before DNR completes.
+           10  FIELD-EDIT      PIC X.
+               88  FIELD-EDIT-NONE         VALUE SPACE.
+               88  FIELD-EDIT-REQUIRED     VALUE "R".
+               88  FIELD-EDIT-NUMERIC      VALUE "N".
 015500 01  FILLER REDEFINES FIELD-TABLE.
 015600
-015700     05  R-01                COMP-5 PIC XX.
-015800     05  C-01                COMP-5 PIC XX.
-015900     05  L-01                COMP-5 PIC XX.
-016000     05  F-01                PIC X COMP-X.
-016100     05  D-01                PIC X(79).
-016200
-016300     05  R-02                COMP-5 PIC XX.
-016400     05  C-02                COMP-5 PIC XX.
-016500     05  L-02                COMP-5 PIC XX.
-016600     05  F-02                PIC X COMP-X.
-016700     05  D-02                PIC X(79).
-016800
-016900     05  R-03                COMP-5 PIC XX.
-017000     05  C-03                COMP-5 PIC XX.
-017100     05  L-03                COMP-5 PIC XX.
-017200     05  F-03                PIC X COMP-X.
-017300     05  D-03                PIC X(79).
-017400
-017500     05  R-04                COMP-5 PIC XX.
-017600     05  C-04                COMP-5 PIC XX.
-017700     05  L-04                COMP-5 PIC XX.
-017800     05  F-04                PIC X COMP-X.
-017900     05  D-04                PIC X(79).
-018000
-018100     05  R-05                COMP-5 PIC XX.
-018200     05  C-05                COMP-5 PIC XX.
-018300     05  L-05                COMP-5 PIC XX.
-018400     05  F-05                PIC X COMP-X.
-018500     05  D-05                PIC X(79).
-018600
-018700     05  R-06                COMP-5 PIC XX.
-018800     05  C-06                COMP-5 PIC XX.
-018900     05  L-06                COMP-5 PIC XX.
-019000     05  F-06                PIC X COMP-X.
-019100     05  D-06                PIC X(79).
-019200
-019300     05  R-07                COMP-5 PIC XX.
-019400     05  C-07                COMP-5 PIC XX.
-019500     05  L-07                COMP-5 PIC XX.
-019600     05  F-07                PIC X COMP-X.
-019700     05  D-07                PIC X(79).
-019800
-019900     05  R-08                COMP-5 PIC XX.
-020000     05  C-08                COMP-5 PIC XX.
-020100     05  L-08                COMP-5 PIC XX.
-020200     05  F-08                PIC X COMP-X.
-020300     05  D-08                PIC X(79).
-020400
-020500     05  R-09                COMP-5 PIC XX.
-020600     05  C-09                COMP-5 PIC XX.
-020700     05  L-09                COMP-5 PIC XX.
-020800     05  F-09                PIC X COMP-X.
-020900     05  D-09                PIC X(79).
-021000
-021100     05  R-10                COMP-5 PIC XX.
-021200     05  C-10                COMP-5 PIC XX.
-021300     05  L-10                COMP-5 PIC XX.
-021400     05  F-10                PIC X COMP-X.
-021500     05  D-10                PIC X(79).
-021600
-021700     05  R-11                COMP-5 PIC XX.
-021800     05  C-11                COMP-5 PIC XX.
-021900     05  L-11                COMP-5 PIC XX.
-022000     05  F-11                PIC X COMP-X.
-022100     05  D-11                PIC X(79).
-022200
-022300     05  R-12                COMP-5 PIC XX.
-022400     05  C-12                COMP-5 PIC XX.
-022500     05  L-12                COMP-5 PIC XX.
-022600     05  F-12                PIC X COMP-X.
-022700     05  D-12                PIC X(79).
-022800
-022900     05  R-13                COMP-5 PIC XX.
-023000     05  C-13                COMP-5 PIC XX.
-023100     05  L-13                COMP-5 PIC XX.
-023200     05  F-13                PIC X COMP-X.
-023300     05  D-13                PIC X(79).
-023400
-023500     05  R-14                COMP-5 PIC XX.
-023600     05  C-14                COMP-5 PIC XX.
-023700     05  L-14                COMP-5 PIC XX.
-023800     05  F-14                PIC X COMP-X.
-023900     05  D-14                PIC X(79).
-024000
-024100     05  R-15                COMP-5 PIC XX.
-024200     05  C-15                COMP-5 PIC XX.
-024300     05  L-15                COMP-5 PIC XX.
-024400     05  F-15                PIC X COMP-X.
-024500     05  D-15                PIC X(79).
-024600
-024700     05  R-16                COMP-5 PIC XX.
-024800     05  C-16                COMP-5 PIC XX.
-024900     05  L-16                COMP-5 PIC XX.
-025000     05  F-16                PIC X COMP-X.
-025100     05  D-16                PIC X(79).
-025200
-025300     05  R-17                COMP-5 PIC XX.
-025400     05  C-17                COMP-5 PIC XX.
-025500     05  L-17                COMP-5 PIC XX.
-025600     05  F-17                PIC X COMP-X.
-025700     05  D-17                PIC X(79).
-025800
-025900     05  R-18                COMP-5 PIC XX.
-026000     05  C-18                COMP-5 PIC XX.
-026100     05  L-18                COMP-5 PIC XX.
-026200     05  F-18                PIC X COMP-X.
-026300     05  D-18                PIC X(79).
-026400
-026500     05  R-19                COMP-5 PIC XX.
-026600     05  C-19                COMP-5 PIC XX.
-026700     05  L-19                COMP-5 PIC XX.
-026800     05  F-19                PIC X COMP-X.
-026900     05  D-19                PIC X(79).
-027000
-027100     05  R-20                COMP-5 PIC XX.
-027200     05  C-20                COMP-5 PIC XX.
-027300     05  L-20                COMP-5 PIC XX.
-027400     05  F-20                PIC X COMP-X.
-027500     05  D-20                PIC X(79).
-027600
-027700     05  R-21                COMP-5 PIC XX.
-027800     05  C-21                COMP-5 PIC XX.
-027900     05  L-21                COMP-5 PIC XX.
-028000     05  F-21                PIC X COMP-X.
-028100     05  D-21                PIC X(79).
-028200
-028300     05  R-22                COMP-5 PIC XX.
-028400     05  C-22                COMP-5 PIC XX.
-028500     05  L-22                COMP-5 PIC XX.
-028600     05  F-22                PIC X COMP-X.
-028700     05  D-22                PIC X(79).
-028800
-028900     05  R-23                COMP-5 PIC XX.
-029000     05  C-23                COMP-5 PIC XX.
-029100     05  L-23                COMP-5 PIC XX.
-029200     05  F-23                PIC X COMP-X.
-029300     05  D-23                PIC X(79).
-029400
-029500     05  R-24                COMP-5 PIC XX.
-029600     05  C-24                COMP-5 PIC XX.
-029700     05  L-24                COMP-5 PIC XX.
-029800     05  F-24                PIC X COMP-X.
-029900     05  D-24                PIC X(79).
-030000
-030100     05  R-25                COMP-5 PIC XX.
-030200     05  C-25                COMP-5 PIC XX.
-030300     05  L-25                COMP-5 PIC XX.
-030400     05  F-25                PIC X COMP-X.
-030500     05  D-25                PIC X(79).
-030600
-030700     05  R-26                COMP-5 PIC XX.
-030800     05  C-26                COMP-5 PIC XX.
-030900     05  L-26                COMP-5 PIC XX.
-031000     05  F-26                PIC X COMP-X.
-031100     05  D-26                PIC X(79).
-031200
-031300     05  R-27                COMP-5 PIC XX.
-031400     05  C-27                COMP-5 PIC XX.
-031500     05  L-27                COMP-5 PIC XX.
-031600     05  F-27                PIC X COMP-X.
-031700     05  D-27                PIC X(79).
-031800
-031900     05  R-28                COMP-5 PIC XX.
-032000     05  C-28                COMP-5 PIC XX.
-032100     05  L-28                COMP-5 PIC XX.
-032200     05  F-28                PIC X COMP-X.
-032300     05  D-28                PIC X(79).
-032400
-032500     05  R-29                COMP-5 PIC XX.
-032600     05  C-29                COMP-5 PIC XX.
-032700     05  L-29                COMP-5 PIC XX.
-032800     05  F-29                PIC X COMP-X.
-032900     05  D-29                PIC X(79).
-033000
-033100     05  R-30                COMP-5 PIC XX.
-033200     05  C-30                COMP-5 PIC XX.
-033300     05  L-30                COMP-5 PIC XX.
-033400     05  F-30                PIC X COMP-X.
-033500     05  D-30                PIC X(79).
-033600
-033700     05  R-31                COMP-5 PIC XX.
-033800     05  C-31                COMP-5 PIC XX.
-033900     05  L-31                COMP-5 PIC XX.
-034000     05  F-31                PIC X COMP-X.
-034100     05  D-31                PIC X(79).
-034200
-034300     05  R-32                COMP-5 PIC XX.
-034400     05  C-32                COMP-5 PIC XX.
-034500     05  L-32                COMP-5 PIC XX.
-034600     05  F-32                PIC X COMP-X.
-034700     05  D-32                PIC X(79).
+       05  R-01                COMP-5 PIC XX.
+       05  C-01                COMP-5 PIC XX.
+       05  L-01                COMP-5 PIC XX.
+       05  F-01                PIC X COMP-X.
+       05  D-01                PIC X(79).
+       05  E-01                PIC X.
+
+       05  R-02                COMP-5 PIC XX.
+       05  C-02                COMP-5 PIC XX.
+       05  L-02                COMP-5 PIC XX.
+       05  F-02                PIC X COMP-X.
+       05  D-02                PIC X(79).
+       05  E-02                PIC X.
+
+       05  R-03                COMP-5 PIC XX.
+       05  C-03                COMP-5 PIC XX.
+       05  L-03                COMP-5 PIC XX.
+       05  F-03                PIC X COMP-X.
+       05  D-03                PIC X(79).
+       05  E-03                PIC X.
+
+       05  R-04                COMP-5 PIC XX.
+       05  C-04                COMP-5 PIC XX.
+       05  L-04                COMP-5 PIC XX.
+       05  F-04                PIC X COMP-X.
+       05  D-04                PIC X(79).
+       05  E-04                PIC X.
+
+       05  R-05                COMP-5 PIC XX.
+       05  C-05                COMP-5 PIC XX.
+       05  L-05                COMP-5 PIC XX.
+       05  F-05                PIC X COMP-X.
+       05  D-05                PIC X(79).
+       05  E-05                PIC X.
+
+       05  R-06                COMP-5 PIC XX.
+       05  C-06                COMP-5 PIC XX.
+       05  L-06                COMP-5 PIC XX.
+       05  F-06                PIC X COMP-X.
+       05  D-06                PIC X(79).
+       05  E-06                PIC X.
+
+       05  R-07                COMP-5 PIC XX.
+       05  C-07                COMP-5 PIC XX.
+       05  L-07                COMP-5 PIC XX.
+       05  F-07                PIC X COMP-X.
+       05  D-07                PIC X(79).
+       05  E-07                PIC X.
+
+       05  R-08                COMP-5 PIC XX.
+       05  C-08                COMP-5 PIC XX.
+       05  L-08                COMP-5 PIC XX.
+       05  F-08                PIC X COMP-X.
+       05  D-08                PIC X(79).
+       05  E-08                PIC X.
+
+       05  R-09                COMP-5 PIC XX.
+       05  C-09                COMP-5 PIC XX.
+       05  L-09                COMP-5 PIC XX.
+       05  F-09                PIC X COMP-X.
+       05  D-09                PIC X(79).
+       05  E-09                PIC X.
+
+       05  R-10                COMP-5 PIC XX.
+       05  C-10                COMP-5 PIC XX.
+       05  L-10                COMP-5 PIC XX.
+       05  F-10                PIC X COMP-X.
+       05  D-10                PIC X(79).
+       05  E-10                PIC X.
+
+       05  R-11                COMP-5 PIC XX.
+       05  C-11                COMP-5 PIC XX.
+       05  L-11                COMP-5 PIC XX.
+       05  F-11                PIC X COMP-X.
+       05  D-11                PIC X(79).
+       05  E-11                PIC X.
+
+       05  R-12                COMP-5 PIC XX.
+       05  C-12                COMP-5 PIC XX.
+       05  L-12                COMP-5 PIC XX.
+       05  F-12                PIC X COMP-X.
+       05  D-12                PIC X(79).
+       05  E-12                PIC X.
+
+       05  R-13                COMP-5 PIC XX.
+       05  C-13                COMP-5 PIC XX.
+       05  L-13                COMP-5 PIC XX.
+       05  F-13                PIC X COMP-X.
+       05  D-13                PIC X(79).
+       05  E-13                PIC X.
+
+       05  R-14                COMP-5 PIC XX.
+       05  C-14                COMP-5 PIC XX.
+       05  L-14                COMP-5 PIC XX.
+       05  F-14                PIC X COMP-X.
+       05  D-14                PIC X(79).
+       05  E-14                PIC X.
+
+       05  R-15                COMP-5 PIC XX.
+       05  C-15                COMP-5 PIC XX.
+       05  L-15                COMP-5 PIC XX.
+       05  F-15                PIC X COMP-X.
+       05  D-15                PIC X(79).
+       05  E-15                PIC X.
+
+       05  R-16                COMP-5 PIC XX.
+       05  C-16                COMP-5 PIC XX.
+       05  L-16                COMP-5 PIC XX.
+       05  F-16                PIC X COMP-X.
+       05  D-16                PIC X(79).
+       05  E-16                PIC X.
+
+       05  R-17                COMP-5 PIC XX.
+       05  C-17                COMP-5 PIC XX.
+       05  L-17                COMP-5 PIC XX.
+       05  F-17                PIC X COMP-X.
+       05  D-17                PIC X(79).
+       05  E-17                PIC X.
+
+       05  R-18                COMP-5 PIC XX.
+       05  C-18                COMP-5 PIC XX.
+       05  L-18                COMP-5 PIC XX.
+       05  F-18                PIC X COMP-X.
+       05  D-18                PIC X(79).
+       05  E-18                PIC X.
+
+       05  R-19                COMP-5 PIC XX.
+       05  C-19                COMP-5 PIC XX.
+       05  L-19                COMP-5 PIC XX.
+       05  F-19                PIC X COMP-X.
+       05  D-19                PIC X(79).
+       05  E-19                PIC X.
+
+       05  R-20                COMP-5 PIC XX.
+       05  C-20                COMP-5 PIC XX.
+       05  L-20                COMP-5 PIC XX.
+       05  F-20                PIC X COMP-X.
+       05  D-20                PIC X(79).
+       05  E-20                PIC X.
+
+       05  R-21                COMP-5 PIC XX.
+       05  C-21                COMP-5 PIC XX.
+       05  L-21                COMP-5 PIC XX.
+       05  F-21                PIC X COMP-X.
+       05  D-21                PIC X(79).
+       05  E-21                PIC X.
+
+       05  R-22                COMP-5 PIC XX.
+       05  C-22                COMP-5 PIC XX.
+       05  L-22                COMP-5 PIC XX.
+       05  F-22                PIC X COMP-X.
+       05  D-22                PIC X(79).
+       05  E-22                PIC X.
+
+       05  R-23                COMP-5 PIC XX.
+       05  C-23                COMP-5 PIC XX.
+       05  L-23                COMP-5 PIC XX.
+       05  F-23                PIC X COMP-X.
+       05  D-23                PIC X(79).
+       05  E-23                PIC X.
+
+       05  R-24                COMP-5 PIC XX.
+       05  C-24                COMP-5 PIC XX.
+       05  L-24                COMP-5 PIC XX.
+       05  F-24                PIC X COMP-X.
+       05  D-24                PIC X(79).
+       05  E-24                PIC X.
+
+       05  R-25                COMP-5 PIC XX.
+       05  C-25                COMP-5 PIC XX.
+       05  L-25                COMP-5 PIC XX.
+       05  F-25                PIC X COMP-X.
+       05  D-25                PIC X(79).
+       05  E-25                PIC X.
+
+       05  R-26                COMP-5 PIC XX.
+       05  C-26                COMP-5 PIC XX.
+       05  L-26                COMP-5 PIC XX.
+       05  F-26                PIC X COMP-X.
+       05  D-26                PIC X(79).
+       05  E-26                PIC X.
+
+       05  R-27                COMP-5 PIC XX.
+       05  C-27                COMP-5 PIC XX.
+       05  L-27                COMP-5 PIC XX.
+       05  F-27                PIC X COMP-X.
+       05  D-27                PIC X(79).
+       05  E-27                PIC X.
+
+       05  R-28                COMP-5 PIC XX.
+       05  C-28                COMP-5 PIC XX.
+       05  L-28                COMP-5 PIC XX.
+       05  F-28                PIC X COMP-X.
+       05  D-28                PIC X(79).
+       05  E-28                PIC X.
+
+       05  R-29                COMP-5 PIC XX.
+       05  C-29                COMP-5 PIC XX.
+       05  L-29                COMP-5 PIC XX.
+       05  F-29                PIC X COMP-X.
+       05  D-29                PIC X(79).
+       05  E-29                PIC X.
+
+       05  R-30                COMP-5 PIC XX.
+       05  C-30                COMP-5 PIC XX.
+       05  L-30                COMP-5 PIC XX.
+       05  F-30                PIC X COMP-X.
+       05  D-30                PIC X(79).
+       05  E-30                PIC X.
+
+       05  R-31                COMP-5 PIC XX.
+       05  C-31                COMP-5 PIC XX.
+       05  L-31                COMP-5 PIC XX.
+       05  F-31                PIC X COMP-X.
+       05  D-31                PIC X(79).
+       05  E-31                PIC X.
+
+       05  R-32                COMP-5 PIC XX.
+       05  C-32                COMP-5 PIC XX.
+       05  L-32                COMP-5 PIC XX.
+       05  F-32                PIC X COMP-X.
+       05  D-32                PIC X(79).
+       05  E-32                PIC X.
+
+       05  R-33                COMP-5 PIC XX.
+       05  C-33                COMP-5 PIC XX.
+       05  L-33                COMP-5 PIC XX.
+       05  F-33                PIC X COMP-X.
+       05  D-33                PIC X(79).
+       05  E-33                PIC X.
+
+       05  R-34                COMP-5 PIC XX.
+       05  C-34                COMP-5 PIC XX.
+       05  L-34                COMP-5 PIC XX.
+       05  F-34                PIC X COMP-X.
+       05  D-34                PIC X(79).
+       05  E-34                PIC X.
+
+       05  R-35                COMP-5 PIC XX.
+       05  C-35                COMP-5 PIC XX.
+       05  L-35                COMP-5 PIC XX.
+       05  F-35                PIC X COMP-X.
+       05  D-35                PIC X(79).
+       05  E-35                PIC X.
+
+       05  R-36                COMP-5 PIC XX.
+       05  C-36                COMP-5 PIC XX.
+       05  L-36                COMP-5 PIC XX.
+       05  F-36                PIC X COMP-X.
+       05  D-36                PIC X(79).
+       05  E-36                PIC X.
+
+       05  R-37                COMP-5 PIC XX.
+       05  C-37                COMP-5 PIC XX.
+       05  L-37                COMP-5 PIC XX.
+       05  F-37                PIC X COMP-X.
+       05  D-37                PIC X(79).
+       05  E-37                PIC X.
+
+       05  R-38                COMP-5 PIC XX.
+       05  C-38                COMP-5 PIC XX.
+       05  L-38                COMP-5 PIC XX.
+       05  F-38                PIC X COMP-X.
+       05  D-38                PIC X(79).
+       05  E-38                PIC X.
+
+       05  R-39                COMP-5 PIC XX.
+       05  C-39                COMP-5 PIC XX.
+       05  L-39                COMP-5 PIC XX.
+       05  F-39                PIC X COMP-X.
+       05  D-39                PIC X(79).
+       05  E-39                PIC X.
+
+       05  R-40                COMP-5 PIC XX.
+       05  C-40                COMP-5 PIC XX.
+       05  L-40                COMP-5 PIC XX.
+       05  F-40                PIC X COMP-X.
+       05  D-40                PIC X(79).
+       05  E-40                PIC X.
+
+       05  R-41                COMP-5 PIC XX.
+       05  C-41                COMP-5 PIC XX.
+       05  L-41                COMP-5 PIC XX.
+       05  F-41                PIC X COMP-X.
+       05  D-41                PIC X(79).
+       05  E-41                PIC X.
+
+       05  R-42                COMP-5 PIC XX.
+       05  C-42                COMP-5 PIC XX.
+       05  L-42                COMP-5 PIC XX.
+       05  F-42                PIC X COMP-X.
+       05  D-42                PIC X(79).
+       05  E-42                PIC X.
+
+       05  R-43                COMP-5 PIC XX.
+       05  C-43                COMP-5 PIC XX.
+       05  L-43                COMP-5 PIC XX.
+       05  F-43                PIC X COMP-X.
+       05  D-43                PIC X(79).
+       05  E-43                PIC X.
+
+       05  R-44                COMP-5 PIC XX.
+       05  C-44                COMP-5 PIC XX.
+       05  L-44                COMP-5 PIC XX.
+       05  F-44                PIC X COMP-X.
+       05  D-44                PIC X(79).
+       05  E-44                PIC X.
+
+       05  R-45                COMP-5 PIC XX.
+       05  C-45                COMP-5 PIC XX.
+       05  L-45                COMP-5 PIC XX.
+       05  F-45                PIC X COMP-X.
+       05  D-45                PIC X(79).
+       05  E-45                PIC X.
+
+       05  R-46                COMP-5 PIC XX.
+       05  C-46                COMP-5 PIC XX.
+       05  L-46                COMP-5 PIC XX.
+       05  F-46                PIC X COMP-X.
+       05  D-46                PIC X(79).
+       05  E-46                PIC X.
+
+       05  R-47                COMP-5 PIC XX.
+       05  C-47                COMP-5 PIC XX.
+       05  L-47                COMP-5 PIC XX.
+       05  F-47                PIC X COMP-X.
+       05  D-47                PIC X(79).
+       05  E-47                PIC X.
+
+       05  R-48                COMP-5 PIC XX.
+       05  C-48                COMP-5 PIC XX.
+       05  L-48                COMP-5 PIC XX.
+       05  F-48                PIC X COMP-X.
+       05  D-48                PIC X(79).
+       05  E-48                PIC X.
+
+       05  R-49                COMP-5 PIC XX.
+       05  C-49                COMP-5 PIC XX.
+       05  L-49                COMP-5 PIC XX.
+       05  F-49                PIC X COMP-X.
+       05  D-49                PIC X(79).
+       05  E-49                PIC X.
+
+       05  R-50                COMP-5 PIC XX.
+       05  C-50                COMP-5 PIC XX.
+       05  L-50                COMP-5 PIC XX.
+       05  F-50                PIC X COMP-X.
+       05  D-50                PIC X(79).
+       05  E-50                PIC X.
+
+       05  R-51                COMP-5 PIC XX.
+       05  C-51                COMP-5 PIC XX.
+       05  L-51                COMP-5 PIC XX.
+       05  F-51                PIC X COMP-X.
+       05  D-51                PIC X(79).
+       05  E-51                PIC X.
+
+       05  R-52                COMP-5 PIC XX.
+       05  C-52                COMP-5 PIC XX.
+       05  L-52                COMP-5 PIC XX.
+       05  F-52                PIC X COMP-X.
+       05  D-52                PIC X(79).
+       05  E-52                PIC X.
+
+       05  R-53                COMP-5 PIC XX.
+       05  C-53                COMP-5 PIC XX.
+       05  L-53                COMP-5 PIC XX.
+       05  F-53                PIC X COMP-X.
+       05  D-53                PIC X(79).
+       05  E-53                PIC X.
+
+       05  R-54                COMP-5 PIC XX.
+       05  C-54                COMP-5 PIC XX.
+       05  L-54                COMP-5 PIC XX.
+       05  F-54                PIC X COMP-X.
+       05  D-54                PIC X(79).
+       05  E-54                PIC X.
+
+       05  R-55                COMP-5 PIC XX.
+       05  C-55                COMP-5 PIC XX.
+       05  L-55                COMP-5 PIC XX.
+       05  F-55                PIC X COMP-X.
+       05  D-55                PIC X(79).
+       05  E-55                PIC X.
+
+       05  R-56                COMP-5 PIC XX.
+       05  C-56                COMP-5 PIC XX.
+       05  L-56                COMP-5 PIC XX.
+       05  F-56                PIC X COMP-X.
+       05  D-56                PIC X(79).
+       05  E-56                PIC X.
+
+       05  R-57                COMP-5 PIC XX.
+       05  C-57                COMP-5 PIC XX.
+       05  L-57                COMP-5 PIC XX.
+       05  F-57                PIC X COMP-X.
+       05  D-57                PIC X(79).
+       05  E-57                PIC X.
+
+       05  R-58                COMP-5 PIC XX.
+       05  C-58                COMP-5 PIC XX.
+       05  L-58                COMP-5 PIC XX.
+       05  F-58                PIC X COMP-X.
+       05  D-58                PIC X(79).
+       05  E-58                PIC X.
+
+       05  R-59                COMP-5 PIC XX.
+       05  C-59                COMP-5 PIC XX.
+       05  L-59                COMP-5 PIC XX.
+       05  F-59                PIC X COMP-X.
+       05  D-59                PIC X(79).
+       05  E-59                PIC X.
+
+       05  R-60                COMP-5 PIC XX.
+       05  C-60                COMP-5 PIC XX.
+       05  L-60                COMP-5 PIC XX.
+       05  F-60                PIC X COMP-X.
+       05  D-60                PIC X(79).
+       05  E-60                PIC X.
+
+       05  R-61                COMP-5 PIC XX.
+       05  C-61                COMP-5 PIC XX.
+       05  L-61                COMP-5 PIC XX.
+       05  F-61                PIC X COMP-X.
+       05  D-61                PIC X(79).
+       05  E-61                PIC X.
+
+       05  R-62                COMP-5 PIC XX.
+       05  C-62                COMP-5 PIC XX.
+       05  L-62                COMP-5 PIC XX.
+       05  F-62                PIC X COMP-X.
+       05  D-62                PIC X(79).
+       05  E-62                PIC X.
+
+       05  R-63                COMP-5 PIC XX.
+       05  C-63                COMP-5 PIC XX.
+       05  L-63                COMP-5 PIC XX.
+       05  F-63                PIC X COMP-X.
+       05  D-63                PIC X(79).
+       05  E-63                PIC X.
+
+       05  R-64                COMP-5 PIC XX.
+       05  C-64                COMP-5 PIC XX.
+       05  L-64                COMP-5 PIC XX.
+       05  F-64                PIC X COMP-X.
+       05  D-64                PIC X(79).
+       05  E-64                PIC X.
+
 034800
 034900 01  KEY-LIST.
 035000     05  KEY-ITEM            PIC 99 OCCURS 40.
 035100 01  KEY-CNT                 COMP-5 PIC XX.
 035200 01  TERM-KEY                COMP-5 PIC XX.
+
+      *    Second page of static text -- both trailing parameters are
+      *    OPTIONAL so a caller built before pagination still LINKs in
+      *    clean; an omitted STATIC-PAGE-CNT means "one page".
+       01  STATIC-PAGE-CNT         COMP-5 PIC 9.
+       01  STATIC-TEXT-2           PIC X(1920).
+       01  FILLER REDEFINES STATIC-TEXT-2.
+           05  STATIC-TEXT-LINES-2 PIC X(80) OCCURS 24.
+
+      *    Calling application's name, carried into the audit trail --
+      *    OPTIONAL so a caller built before this parameter still LINKs
+      *    in clean; an omitted name just leaves the AUDIT line's
+      *    APP= field blank, same convention as STATIC-PAGE-CNT above.
+       01  WISP-APP-NAME            PIC X(40).
+
 035300
 035400 SCREEN SECTION.
 035500
        01  WISP-BLANK-SCREEN.
            05  BLANK SCREEN.
 
+      *    Visible alarm cue for terminals/sessions where the bell
+      *    (WISP-DNR-ALARM) is muted or redirected.
+       01  WISP-ALARM-VISUAL-SCREEN.
+           05  LINE 24 COL 01 HIGHLIGHT VALUE "*** INVALID KEY ***".
+
+      *    Same alarm cue, no HIGHLIGHT, for WISPTERMCAP=PLAIN sessions
+      *    whose emulator doesn't render highlighted fields cleanly.
+       01  WISP-ALARM-VISUAL-SCREEN-2.
+           05  LINE 24 COL 01 VALUE "*** INVALID KEY ***".
+
        01  STATIC-TEXT-SCREEN.
            05  BLANK SCREEN.
 	   05  LINE 01 COL 01 PIC X(80) FROM STATIC-TEXT-LINES(01).
@@ -338,6 +719,38 @@
 	   05  LINE 22 COL 01 PIC X(80) FROM STATIC-TEXT-LINES(22).
 	   05  LINE 23 COL 01 PIC X(80) FROM STATIC-TEXT-LINES(23).
 	   05  LINE 24 COL 01 PIC X(80) FROM STATIC-TEXT-LINES(24).
+	   05  LINE 24 COL 55 PIC X(25) FROM WISP-STATIC-MORE-MSG.
+
+      *    Second Wang-style page of static text, shown when the caller
+      *    passes STATIC-PAGE-CNT greater than 1 and the operator pages
+      *    forward with the reserved PF key.
+       01  STATIC-TEXT-SCREEN-2.
+           05  BLANK SCREEN.
+	   05  LINE 01 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(01).
+	   05  LINE 02 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(02).
+	   05  LINE 03 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(03).
+	   05  LINE 04 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(04).
+	   05  LINE 05 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(05).
+	   05  LINE 06 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(06).
+	   05  LINE 07 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(07).
+	   05  LINE 08 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(08).
+	   05  LINE 09 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(09).
+	   05  LINE 10 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(10).
+	   05  LINE 11 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(11).
+	   05  LINE 12 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(12).
+	   05  LINE 13 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(13).
+	   05  LINE 14 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(14).
+	   05  LINE 15 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(15).
+	   05  LINE 16 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(16).
+	   05  LINE 17 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(17).
+	   05  LINE 18 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(18).
+	   05  LINE 19 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(19).
+	   05  LINE 20 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(20).
+	   05  LINE 21 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(21).
+	   05  LINE 22 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(22).
+	   05  LINE 23 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(23).
+	   05  LINE 24 COL 01 PIC X(80) FROM STATIC-TEXT-LINES-2(24).
+	   05  LINE 24 COL 60 VALUE "MORE: PF90=NEXT PF91=PREV".
 
 036000
 036100 01  ENTRY-FIELDS-SCREEN.
@@ -532,6 +945,198 @@
 058200         COL     C-32
 058300         SIZE    L-32
 058500         CONTROL V-32.
+
+       05  USING   D-33 PIC X(80)
+           LINE    R-33
+           COL     C-33
+           SIZE    L-33
+           CONTROL V-33.
+
+       05  USING   D-34 PIC X(80)
+           LINE    R-34
+           COL     C-34
+           SIZE    L-34
+           CONTROL V-34.
+
+       05  USING   D-35 PIC X(80)
+           LINE    R-35
+           COL     C-35
+           SIZE    L-35
+           CONTROL V-35.
+
+       05  USING   D-36 PIC X(80)
+           LINE    R-36
+           COL     C-36
+           SIZE    L-36
+           CONTROL V-36.
+
+       05  USING   D-37 PIC X(80)
+           LINE    R-37
+           COL     C-37
+           SIZE    L-37
+           CONTROL V-37.
+
+       05  USING   D-38 PIC X(80)
+           LINE    R-38
+           COL     C-38
+           SIZE    L-38
+           CONTROL V-38.
+
+       05  USING   D-39 PIC X(80)
+           LINE    R-39
+           COL     C-39
+           SIZE    L-39
+           CONTROL V-39.
+
+       05  USING   D-40 PIC X(80)
+           LINE    R-40
+           COL     C-40
+           SIZE    L-40
+           CONTROL V-40.
+
+       05  USING   D-41 PIC X(80)
+           LINE    R-41
+           COL     C-41
+           SIZE    L-41
+           CONTROL V-41.
+
+       05  USING   D-42 PIC X(80)
+           LINE    R-42
+           COL     C-42
+           SIZE    L-42
+           CONTROL V-42.
+
+       05  USING   D-43 PIC X(80)
+           LINE    R-43
+           COL     C-43
+           SIZE    L-43
+           CONTROL V-43.
+
+       05  USING   D-44 PIC X(80)
+           LINE    R-44
+           COL     C-44
+           SIZE    L-44
+           CONTROL V-44.
+
+       05  USING   D-45 PIC X(80)
+           LINE    R-45
+           COL     C-45
+           SIZE    L-45
+           CONTROL V-45.
+
+       05  USING   D-46 PIC X(80)
+           LINE    R-46
+           COL     C-46
+           SIZE    L-46
+           CONTROL V-46.
+
+       05  USING   D-47 PIC X(80)
+           LINE    R-47
+           COL     C-47
+           SIZE    L-47
+           CONTROL V-47.
+
+       05  USING   D-48 PIC X(80)
+           LINE    R-48
+           COL     C-48
+           SIZE    L-48
+           CONTROL V-48.
+
+       05  USING   D-49 PIC X(80)
+           LINE    R-49
+           COL     C-49
+           SIZE    L-49
+           CONTROL V-49.
+
+       05  USING   D-50 PIC X(80)
+           LINE    R-50
+           COL     C-50
+           SIZE    L-50
+           CONTROL V-50.
+
+       05  USING   D-51 PIC X(80)
+           LINE    R-51
+           COL     C-51
+           SIZE    L-51
+           CONTROL V-51.
+
+       05  USING   D-52 PIC X(80)
+           LINE    R-52
+           COL     C-52
+           SIZE    L-52
+           CONTROL V-52.
+
+       05  USING   D-53 PIC X(80)
+           LINE    R-53
+           COL     C-53
+           SIZE    L-53
+           CONTROL V-53.
+
+       05  USING   D-54 PIC X(80)
+           LINE    R-54
+           COL     C-54
+           SIZE    L-54
+           CONTROL V-54.
+
+       05  USING   D-55 PIC X(80)
+           LINE    R-55
+           COL     C-55
+           SIZE    L-55
+           CONTROL V-55.
+
+       05  USING   D-56 PIC X(80)
+           LINE    R-56
+           COL     C-56
+           SIZE    L-56
+           CONTROL V-56.
+
+       05  USING   D-57 PIC X(80)
+           LINE    R-57
+           COL     C-57
+           SIZE    L-57
+           CONTROL V-57.
+
+       05  USING   D-58 PIC X(80)
+           LINE    R-58
+           COL     C-58
+           SIZE    L-58
+           CONTROL V-58.
+
+       05  USING   D-59 PIC X(80)
+           LINE    R-59
+           COL     C-59
+           SIZE    L-59
+           CONTROL V-59.
+
+       05  USING   D-60 PIC X(80)
+           LINE    R-60
+           COL     C-60
+           SIZE    L-60
+           CONTROL V-60.
+
+       05  USING   D-61 PIC X(80)
+           LINE    R-61
+           COL     C-61
+           SIZE    L-61
+           CONTROL V-61.
+
+       05  USING   D-62 PIC X(80)
+           LINE    R-62
+           COL     C-62
+           SIZE    L-62
+           CONTROL V-62.
+
+       05  USING   D-63 PIC X(80)
+           LINE    R-63
+           COL     C-63
+           SIZE    L-63
+           CONTROL V-63.
+
+       05  USING   D-64 PIC X(80)
+           LINE    R-64
+           COL     C-64
+           SIZE    L-64
+           CONTROL V-64.
 058501
 
 
@@ -541,6 +1146,7 @@
        01  WISP-INVALID-CRT-STATUS-SCREEN.
            05  BLANK SCREEN.
            05  LINE 10 COL 30 VALUE "INVALID CRT STATUS".
+           05  LINE 12 COL  3 PIC X(60) FROM WISP-CRT-STATUS-HINT.
            05  LINE 14 COL  3 VALUE "WISP-CRT-STATUS-1 =".
            05  LINE 14 COL 25 PIC X  FROM WISP-CRT-STATUS-1.
            05  LINE 16 COL  3 VALUE "WISP-CRT-STATUS-2 =".
@@ -558,7 +1164,10 @@
 060200             FIELD-TABLE,
 060300             KEY-LIST,
 060400             KEY-CNT,
-060500             TERM-KEY.
+060500             TERM-KEY,
+                    OPTIONAL STATIC-PAGE-CNT,
+                    OPTIONAL STATIC-TEXT-2,
+                    OPTIONAL WISP-APP-NAME.
 060600
 060700 0000-START.
 060800     PERFORM 1000-INIT.
@@ -574,25 +1183,79 @@
 	       V-01 V-02 V-03 V-04 V-05 V-06 V-07 V-08 V-09 V-10
 	       V-11 V-12 V-13 V-14 V-15 V-16 V-17 V-18 V-19 V-20
 	       V-21 V-22 V-23 V-24 V-25 V-26 V-27 V-28 V-29 V-30
-	       V-31 V-32.
+	       V-31 V-32 V-33 V-34 V-35 V-36 V-37 V-38 V-39 V-40
+	       V-41 V-42 V-43 V-44 V-45 V-46 V-47 V-48 V-49 V-50
+	       V-51 V-52 V-53 V-54 V-55 V-56 V-57 V-58 V-59 V-60
+	       V-61 V-62 V-63 V-64.
 
 061600     PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > FIELD-CNT
 061700         CALL "WMFNFAC2SCREEN" USING
 061800             FIELD-FAC(IDX1), V-XX(IDX1)
 061900     END-PERFORM.
-062000
+
+           MOVE 1 TO WISP-STATIC-PAGE-CNT-EFF.
+           IF STATIC-PAGE-CNT IS NOT OMITTED
+               IF STATIC-PAGE-CNT > 1
+                   MOVE STATIC-PAGE-CNT TO WISP-STATIC-PAGE-CNT-EFF
+               END-IF
+           END-IF.
+           MOVE 1 TO WISP-STATIC-CUR-PAGE.
+           IF WISP-STATIC-PAGE-CNT-EFF > 1
+               MOVE "MORE: PF90=NEXT PAGE" TO WISP-STATIC-MORE-MSG
+           ELSE
+               MOVE SPACES TO WISP-STATIC-MORE-MSG
+           END-IF.
+
+           DISPLAY "WISPTERMCAP" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-TERMCAP-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF WISP-TERMCAP-ENV-VALUE = SPACES
+               MOVE "TERMCAP" TO WISP-CFG-KEY
+               CALL "WISPCFG" USING WISP-CFG-KEY, WISP-CFG-VALUE
+               MOVE WISP-CFG-VALUE (1:10) TO WISP-TERMCAP-ENV-VALUE
+           END-IF.
+           IF WISP-TERMCAP-ENV-VALUE = "PLAIN"
+               SET WISP-TERMCAP-PLAIN TO TRUE
+           ELSE
+               SET WISP-TERMCAP-PLAIN TO FALSE
+           END-IF.
+
+           DISPLAY "WMFNGETPARMALARM" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-ALARM-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF WISP-ALARM-ENV-VALUE = SPACES
+               MOVE "ALARMMODE" TO WISP-CFG-KEY
+               CALL "WISPCFG" USING WISP-CFG-KEY, WISP-CFG-VALUE
+               MOVE WISP-CFG-VALUE (1:10) TO WISP-ALARM-ENV-VALUE
+           END-IF.
+           IF WISP-ALARM-ENV-VALUE = "VISUAL" OR "BOTH" OR "OFF"
+               MOVE WISP-ALARM-ENV-VALUE TO WISP-ALARM-MODE
+           ELSE
+               MOVE "BELL" TO WISP-ALARM-MODE
+           END-IF.
+
+           DISPLAY "WMFNGETPARMAUDIT" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-AUDIT-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF WISP-AUDIT-ENV-VALUE NOT = SPACES
+               SET WISP-AUDIT-ON TO TRUE
+           END-IF.
+
 062100 2000-GETPARM.
 062200
 062400     MOVE 0 TO WISP-CURSOR-COL, WISP-CURSOR-LINE.
 062500     MOVE "N" TO WISP-DNR-DONE-FLAG.
+           SET WISP-FIELDS-VALID TO TRUE.
 062600     PERFORM UNTIL WISP-DNR-DONE
                DISPLAY WISP-BLANK-SCREEN
-062700         DISPLAY STATIC-TEXT-SCREEN
+               IF WISP-STATIC-CUR-PAGE = 1
+062700             DISPLAY STATIC-TEXT-SCREEN
+               ELSE
+                   DISPLAY STATIC-TEXT-SCREEN-2
+               END-IF
 062800         IF FIELD-CNT > 0 THEN
 062900             DISPLAY ENTRY-FIELDS-SCREEN
 063000             ACCEPT  ENTRY-FIELDS-SCREEN
 063100                 EXCEPTION CONTINUE
 063200             END-ACCEPT
+                   PERFORM WISP-VALIDATE-FIELDS
 063300         ELSE
 063400             PERFORM WISP-DNR-ACCEPT-NOFIELDS
 063700         END-IF
@@ -602,6 +1265,9 @@
 064100
 064200 3000-CLEANUP.
 064400     MOVE WISP-PFKEY TO TERM-KEY.
+           IF WISP-AUDIT-ON AND FIELD-CNT > 0
+               PERFORM WISP-WRITE-AUDIT-RECORD
+           END-IF.
 064500
 064600 9999-EXIT.
 064700     EXIT PROGRAM.
@@ -622,19 +1288,40 @@
                    MOVE WISP-CRT-STATUS-2 TO WISP-PFKEY
                END-IF
            ELSE
+               PERFORM WISP-SET-STATUS-HINT
                DISPLAY WISP-BLANK-SCREEN
                DISPLAY WISP-INVALID-CRT-STATUS-SCREEN
+               STRING "INVALID CRT STATUS - " DELIMITED BY SIZE
+                      WISP-CRT-STATUS-1        DELIMITED BY SIZE
+                      INTO WISP-ERRLOG-DETAIL
+               END-STRING
+               CALL "WISPERRLOG" USING "WMFNGETPARM",
+                   "WISP-CHECK-PFKEY", WISP-ERRLOG-DETAIL
                PERFORM WISP-DNR-ACCEPT-NOFIELDS
                MOVE 0 TO WISP-PFKEY
            END-IF.
 067100
 067200     IF WISP-PFKEY-HELP THEN
 067300         CALL "WMFNHELP"
+           ELSE IF WISP-PFKEY-PAGE-FWD AND WISP-STATIC-PAGE-CNT-EFF > 1
+               IF WISP-STATIC-CUR-PAGE < WISP-STATIC-PAGE-CNT-EFF
+                   ADD 1 TO WISP-STATIC-CUR-PAGE
+               ELSE
+                   MOVE 1 TO WISP-STATIC-CUR-PAGE
+               END-IF
+           ELSE IF WISP-PFKEY-PAGE-BACK AND WISP-STATIC-PAGE-CNT-EFF > 1
+               IF WISP-STATIC-CUR-PAGE > 1
+                   SUBTRACT 1 FROM WISP-STATIC-CUR-PAGE
+               ELSE
+                   MOVE WISP-STATIC-PAGE-CNT-EFF TO WISP-STATIC-CUR-PAGE
+               END-IF
 067400     ELSE IF NOT WISP-PFKEY-INVALID THEN
 067500         PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL WISP-DNR-DONE
 067600             OR IDX1 > KEY-CNT
 067700             IF WISP-PFKEY = KEY-ITEM(IDX1)
-067800                 MOVE "Y" TO WISP-DNR-DONE-FLAG
+                       IF WISP-FIELDS-VALID
+067800                     MOVE "Y" TO WISP-DNR-DONE-FLAG
+                       END-IF
 067900             END-IF
 068000         END-PERFORM
 068100
@@ -647,10 +1334,105 @@
 
 065101***** ACCEPT A SCREEN WITH NO FIELDS
 065102 WISP-DNR-ACCEPT-NOFIELDS.
-065103     ACCEPT WISP-OMITTED-FIELD LINE 1 COL 1 WITH SECURE
-065104         EXCEPTION CONTINUE
-065105     END-ACCEPT.
+           IF WISP-TERMCAP-PLAIN
+               ACCEPT WISP-OMITTED-FIELD LINE 1 COL 1
+                   EXCEPTION CONTINUE
+               END-ACCEPT
+           ELSE
+065103         ACCEPT WISP-OMITTED-FIELD LINE 1 COL 1 WITH SECURE
+065104             EXCEPTION CONTINUE
+065105         END-ACCEPT
+           END-IF.
+
+      **** VALIDATE ENTERED FIELDS BEFORE THE DNR IS ALLOWED TO COMPLETE
+       WISP-VALIDATE-FIELDS.
+           SET WISP-FIELDS-VALID TO TRUE.
+           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > FIELD-CNT
+               IF FIELD-EDIT-REQUIRED(IDX1)
+                   AND FIELD-DATA(IDX1) = SPACES
+                   SET WISP-FIELDS-NOT-VALID TO TRUE
+               END-IF
+               IF FIELD-EDIT-NUMERIC(IDX1)
+                   AND FIELD-DATA(IDX1) NOT = SPACES
+                   IF FIELD-DATA(IDX1) IS NOT NUMERIC
+                       SET WISP-FIELDS-NOT-VALID TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WISP-FIELDS-NOT-VALID
+               MOVE "N" TO WISP-DNR-DONE-FLAG
+               PERFORM WISP-DNR-ALARM
+           END-IF.
+
+      **** LOG SUBMITTED FIELD VALUES FOR HIGH-RISK SCREENS
+       WISP-WRITE-AUDIT-RECORD.
+           ACCEPT WISP-AUDIT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WISP-AUDIT-TIME FROM TIME.
+           DISPLAY "WISPOPERID" UPON ENVIRONMENT-NAME.
+           ACCEPT WISP-AUDIT-OPERATOR FROM ENVIRONMENT-VALUE.
+
+           MOVE SPACES TO WISP-AUDIT-APP-NAME.
+           IF WISP-APP-NAME IS NOT OMITTED
+               MOVE WISP-APP-NAME TO WISP-AUDIT-APP-NAME
+           END-IF.
+
+           MOVE SPACES TO WISP-AUDIT-LINE.
+           MOVE 1 TO WISP-AUDIT-PTR.
+           STRING WISP-AUDIT-DATE   DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  WISP-AUDIT-TIME   DELIMITED BY SIZE
+                  " APP="           DELIMITED BY SIZE
+                  WISP-AUDIT-APP-NAME DELIMITED BY SIZE
+                  " OPERATOR="      DELIMITED BY SIZE
+                  WISP-AUDIT-OPERATOR DELIMITED BY SIZE
+                  INTO WISP-AUDIT-LINE
+                  WITH POINTER WISP-AUDIT-PTR
+           END-STRING.
+
+      *    Append each field's D-nn= entry after what's already in the
+      *    line -- WITH POINTER carries the running position forward so
+      *    each pass appends instead of re-scanning WISP-AUDIT-LINE
+      *    itself for a delimiter.
+           PERFORM VARYING IDX1 FROM 1 BY 1 UNTIL IDX1 > FIELD-CNT
+               STRING " D-" DELIMITED BY SIZE
+                      IDX1  DELIMITED BY SIZE
+                      "="   DELIMITED BY SIZE
+                      FIELD-DATA(IDX1) DELIMITED BY SIZE
+                      INTO WISP-AUDIT-LINE
+                      WITH POINTER WISP-AUDIT-PTR
+               END-STRING
+           END-PERFORM.
 
-      **** RING THE BELL
+           OPEN EXTEND WISP-GETPARM-AUDIT-FILE.
+           IF WISP-AUDIT-FILE-STATUS NOT = "00"
+               OPEN OUTPUT WISP-GETPARM-AUDIT-FILE
+           END-IF.
+           WRITE WISP-GETPARM-AUDIT-RECORD FROM WISP-AUDIT-LINE.
+           CLOSE WISP-GETPARM-AUDIT-FILE.
+
+      **** SET A PLAIN-ENGLISH HINT FOR THE INVALID-STATUS SCREEN
+       WISP-SET-STATUS-HINT.
+           MOVE SPACES TO WISP-CRT-STATUS-HINT.
+           IF WISP-CRT-STATUS-ERROR
+               MOVE "HINT: THE TERMINAL DRIVER REPORTED AN I/O ERROR."
+                   TO WISP-CRT-STATUS-HINT
+           ELSE IF WISP-CRT-STATUS-2 = 99
+               MOVE "HINT: THE SESSION TIMED OUT WAITING FOR INPUT."
+                   TO WISP-CRT-STATUS-HINT
+           ELSE
+               MOVE "HINT: AN UNRECOGNIZED KEY OR SIGNAL WAS RECEIVED."
+                   TO WISP-CRT-STATUS-HINT
+           END-IF.
+
+      **** RING THE BELL, SHOW A VISUAL CUE, OR BOTH -- PER SITE CONFIG
        WISP-DNR-ALARM.
-           CALL X"E5".
+           IF WISP-ALARM-BELL OR WISP-ALARM-BOTH
+               CALL X"E5"
+           END-IF.
+           IF WISP-ALARM-VISUAL OR WISP-ALARM-BOTH
+               IF WISP-TERMCAP-PLAIN
+                   DISPLAY WISP-ALARM-VISUAL-SCREEN-2
+               ELSE
+                   DISPLAY WISP-ALARM-VISUAL-SCREEN
+               END-IF
+           END-IF.
