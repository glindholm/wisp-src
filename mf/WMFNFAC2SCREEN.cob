@@ -20,6 +20,19 @@
 002000 PROGRAM-ID.
 002100     WMFNFAC2SCREEN.
 002800
+002810/*****************************************************************
+002820*                                                                *
+002830*                       ENVIRONMENT DIVISION                     *
+002840*                                                                *
+002850******************************************************************
+002860*
+002870 ENVIRONMENT DIVISION.
+002880 INPUT-OUTPUT SECTION.
+002890 FILE-CONTROL.
+002900     SELECT WS-FAC-ERROR-FILE ASSIGN TO "FACERRLG"
+002910         ORGANIZATION IS LINE SEQUENTIAL
+002920         FILE STATUS IS WS-FAC-ERROR-STATUS.
+002930
 002900/*****************************************************************
 003000*                                                                *
 003100*                         DATA DIVISION                          *
@@ -28,6 +41,10 @@
 003400*
 003500 DATA DIVISION.
 003600
+003610 FILE SECTION.
+003620 FD  WS-FAC-ERROR-FILE.
+003630 01  WS-FAC-ERROR-RECORD   PIC X(80).
+003640
 003700*****************************************************************
 003800*                                                                *
 003900*                         WORKING STORAGE                        *
@@ -40,7 +57,27 @@
 006000 01  IDX                   PIC 99 VALUE 0.
 006100 01  WS-FAC-CHAR           PIC X.
 006200 01  WS-FAC-NUM REDEFINES WS-FAC-CHAR PIC X COMP-X.
-006300
+006210
+006220*    Bounds check on the decoded FAC byte -- an out-of-range value
+006230*    defaults to PROTECT and is logged to WS-FAC-ERROR-FILE rather
+006240*    than indexing off the end of COLOR-CONTROL-TABLE.
+006250 01  WS-FAC-RAW-DISPLAY    PIC 999.
+006260 01  WS-FAC-ERROR-STATUS   PIC XX.
+006270 01  WS-FAC-ERROR-TIMESTAMP.
+006280     05  WS-FAC-ERROR-DATE PIC 9(8).
+006290     05  WS-FAC-ERROR-TIME PIC 9(8).
+006300 01  WS-FAC-ERROR-LINE     PIC X(80).
+
+006320*  WISPTERMCAP=PLAIN (or the WISPCFG key TERMCAP, if the
+006330*  environment variable is unset) selects the plain-terminal
+006340*  control tables above in place of the normal HIGHLIGHT/BLINK/
+006350*  SECURE ones.
+006360 01  WS-TERMCAP-ENV-VALUE  PIC X(10).
+006370 01  WS-TERMCAP-CFG-VALUE  PIC X(80).
+006372 01  WS-TERMCAP-CFG-KEY    PIC X(20).
+006380 01  WS-TERMCAP-SWITCH     PIC X     VALUE "N".
+006390     88  WS-TERMCAP-PLAIN            VALUE "Y" FALSE "N".
+006310
 006400 01 COLOR-CONTROL-VALUES.
 006500*----------------------------------------------------------------
 006600*       (01)   NOLINE BRIGHT MODIFY  ALL
@@ -57,7 +94,7 @@
 008000
 008100*       (04)   Reserved
 008200
-008400    03  FILLER   PIC X(40) value "HIGHLIGHT".
+008400    03  FILLER   PIC X(40) value "PROTECT".
 008500*----------------------------------------------------------------
 008600*       (05)   NOLINE BRIGHT PROTECT ALL
 008700
@@ -73,7 +110,7 @@
 010000
 010100*       (08)   Reserved
 010200
-010400    03  FILLER   PIC X(40) value "PROTECT,HIGHLIGHT".
+010400    03  FILLER   PIC X(40) value "PROTECT".
 010500*----------------------------------------------------------------
 010600*       (09)   NOLINE DIM    MODIFY  ALL
 010700
@@ -89,7 +126,7 @@
 012000
 012100*       (12)   Reserved
 012200
-012400    03  FILLER   PIC X(40) value "LOWLIGHT".
+012400    03  FILLER   PIC X(40) value "PROTECT".
 012500*----------------------------------------------------------------
 012600*       (13)   NOLINE DIM    PROTECT ALL
 012700
@@ -121,23 +158,23 @@
 016000
 016100*       (20)   Reserved
 016200
-016400    03  FILLER   PIC X(40) value "BLINK,HIGHLIGHT".
+016400    03  FILLER   PIC X(40) value "PROTECT".
 016500*----------------------------------------------------------------
-016600*       (21)   NOLINE BLINK  PROTECT ALL
+016600*       (21)   NOLINE BLINK  PROTECT ALL     (error - red)
 016700
-016900    03  FILLER   PIC X(40) value "PROTECT,BLINK,HIGHLIGHT".
+016900    03  FILLER   PIC X(40) value "PROTECT,BLINK,COLOR-RED".
 017000
-017100*       (22)   NOLINE BLINK  PROTECT UPCASE
+017100*       (22)   NOLINE BLINK  PROTECT UPCASE  (error - red)
 017200
-017400    03  FILLER   PIC X(40) value "PROTECT,BLINK,HIGHLIGHT".
+017400    03  FILLER   PIC X(40) value "PROTECT,BLINK,COLOR-RED".
 017500
-017600*       (23)   NOLINE BLINK  PROTECT NUMERIC
+017600*       (23)   NOLINE BLINK  PROTECT NUMERIC (error - red)
 017700
-017900    03  FILLER   PIC X(40) value "PROTECT,BLINK,HIGHLIGHT".
+017900    03  FILLER   PIC X(40) value "PROTECT,BLINK,COLOR-RED".
 018000
 018100*       (24)   Reserved
 018200
-018400    03  FILLER   PIC X(40) value "PROTECT,BLINK,HIGHLIGHT".
+018400    03  FILLER   PIC X(40) value "PROTECT".
 018500*----------------------------------------------------------------
 018600*       (25)   NOLINE BLANK  MODIFY  ALL
 018700
@@ -153,7 +190,7 @@
 020000
 020100*       (28)   Reserved
 020200
-020400    03  FILLER   PIC X(40) value "SECURE".
+020400    03  FILLER   PIC X(40) value "PROTECT".
 020500*----------------------------------------------------------------
 020600*       (29)   NOLINE BLANK  PROTECT ALL
 020700
@@ -169,7 +206,7 @@
 022000
 022100*       (32)   Reserved
 022200
-022400    03  FILLER   PIC X(40) value "PROTECT,SECURE".
+022400    03  FILLER   PIC X(40) value "PROTECT".
 022500*----------------------------------------------------------------
 022600*       (33)   LINE   BRIGHT MODIFY  ALL
 022700
@@ -185,7 +222,7 @@
 024000
 024100*       (36)   Reserved
 024200
-024400    03  FILLER   PIC X(40) value "UNDERLINE,HIGHLIGHT".
+024400    03  FILLER   PIC X(40) value "PROTECT".
 024500*----------------------------------------------------------------
 024600*       (37)   LINE   BRIGHT PROTECT ALL
 024700
@@ -201,7 +238,7 @@
 026000
 026100*       (40)   Reserved
 026200
-026400    03  FILLER   PIC X(40) value "PROTECT,UNDERLINE,HIGHLIGHT".
+026400    03  FILLER   PIC X(40) value "PROTECT".
 026500*----------------------------------------------------------------
 026600*       (41)   LINE   DIM    MODIFY  ALL
 026700
@@ -217,7 +254,7 @@
 028000
 028100*       (44)   Reserved
 028200
-028400    03  FILLER   PIC X(40) value "UNDERLINE".
+028400    03  FILLER   PIC X(40) value "PROTECT".
 028500*----------------------------------------------------------------
 028600*       (45)   LINE   DIM    PROTECT ALL
 028700
@@ -233,7 +270,7 @@
 030000
 030100*       (48)   Reserved
 030200
-030400    03  FILLER   PIC X(40) value "PROTECT,UNDERLINE".
+030400    03  FILLER   PIC X(40) value "PROTECT".
 030500*----------------------------------------------------------------
 030600*       (49)   LINE   BLINK  MODIFY  ALL
 030700
@@ -249,27 +286,26 @@
 032000
 032100*       (52)   Reserved
 032200
-032400    03  FILLER   PIC X(40) value "UNDERLINE,BLINK,HIGHLIGHT".
+032400    03  FILLER   PIC X(40) value "PROTECT".
 032500*----------------------------------------------------------------
-032600*       (53)   LINE   BLINK  PROTECT ALL
+032600*       (53)   LINE   BLINK  PROTECT ALL     (error - red)
 032700
-032900    03  FILLER   PIC X(40) value 
-                       "PROTECT,UNDERLINE,BLINK,HIGHLIGHT".
+032900    03  FILLER   PIC X(40) value
+                       "PROTECT,UNDERLINE,BLINK,COLOR-RED".
 033000
-033100*       (54)   LINE   BLINK  PROTECT UPCASE
+033100*       (54)   LINE   BLINK  PROTECT UPCASE  (error - red)
 033200
-033400    03  FILLER   PIC X(40) value 
-                       "PROTECT,UNDERLINE,BLINK,HIGHLIGHT".
+033400    03  FILLER   PIC X(40) value
+                       "PROTECT,UNDERLINE,BLINK,COLOR-RED".
 033500
-033600*       (55)   LINE   BLINK  PROTECT NUMERIC
+033600*       (55)   LINE   BLINK  PROTECT NUMERIC (error - red)
 033700
-033900    03  FILLER   PIC X(40) value 
-                       "PROTECT,UNDERLINE,BLINK,HIGHLIGHT".
+033900    03  FILLER   PIC X(40) value
+                       "PROTECT,UNDERLINE,BLINK,COLOR-RED".
 034000
 034100*       (56)   Reserved
 034200
-034400    03  FILLER   PIC X(40) value 
-                       "PROTECT,UNDERLINE,BLINK,HIGHLIGHT".
+034400    03  FILLER   PIC X(40) value "PROTECT".
 034500*----------------------------------------------------------------
 034600*       (57)   LINE   BLANK  MODIFY  ALL
 034700
@@ -285,7 +321,7 @@
 036000
 036100*       (60)   Reserved
 036200
-036400    03  FILLER   PIC X(40) value "SECURE,UNDERLINE".
+036400    03  FILLER   PIC X(40) value "PROTECT".
 036500*----------------------------------------------------------------
 036600*       (61)   LINE   BLANK  PROTECT ALL
 036700
@@ -301,12 +337,93 @@
 038000
 038100*       (64)   Reserved
 038200
-038400    03  FILLER   PIC X(40) value "PROTECT,SECURE,UNDERLINE".
+038400    03  FILLER   PIC X(40) value "PROTECT".
       *----------------------------------------------------------------
 038500 01 COLOR-CONTROL-TABLE REDEFINES COLOR-CONTROL-VALUES.
 038600    03  COLOR-CONTROL       OCCURS 64 TIMES.
 038800        05  CONTROL-VALUE   PIC X(40).
 038900
+      *----------------------------------------------------------------
+      *    Plain-terminal equivalents of COLOR-CONTROL-VALUES above,
+      *    same 64 slots in the same order, with HIGHLIGHT, BLINK,
+      *    SECURE, and COLOR-RED dropped from every entry -- the
+      *    attributes a thin emulator without those capabilities
+      *    renders as garbage instead of plain text.  PROTECT,
+      *    UNDERLINE, and LOWLIGHT are left in place; they are field
+      *    edit/shading behaviors, not the escape-sequence-driven
+      *    attributes WISPTERMCAP=PLAIN is guarding against.
+      *----------------------------------------------------------------
+       01 COLOR-CONTROL-VALUES-PLAIN.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "LOWLIGHT".
+          03  FILLER   PIC X(40) VALUE "LOWLIGHT".
+          03  FILLER   PIC X(40) VALUE "LOWLIGHT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE SPACES.
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT,UNDERLINE".
+          03  FILLER   PIC X(40) VALUE "PROTECT".
+
+       01 COLOR-CONTROL-TABLE-PLAIN
+              REDEFINES COLOR-CONTROL-VALUES-PLAIN.
+          03  COLOR-CONTROL-PLAIN OCCURS 64 TIMES.
+              05  CONTROL-VALUE-PLAIN PIC X(40).
+
 039000/*****************************************************************
 039100*                                                                *
 039200*                       LINKAGE SECTION                          *
@@ -327,7 +444,29 @@
 040900                          CONTROL-STR.
 041000
 041100 0000-START.
+           DISPLAY "WISPTERMCAP" UPON ENVIRONMENT-NAME.
+           ACCEPT WS-TERMCAP-ENV-VALUE FROM ENVIRONMENT-VALUE.
+           IF WS-TERMCAP-ENV-VALUE = SPACES
+               MOVE "TERMCAP" TO WS-TERMCAP-CFG-KEY
+               CALL "WISPCFG" USING WS-TERMCAP-CFG-KEY,
+                   WS-TERMCAP-CFG-VALUE
+               MOVE WS-TERMCAP-CFG-VALUE (1:10) TO WS-TERMCAP-ENV-VALUE
+           END-IF.
+           IF WS-TERMCAP-ENV-VALUE = "PLAIN"
+               SET WS-TERMCAP-PLAIN TO TRUE
+           ELSE
+               SET WS-TERMCAP-PLAIN TO FALSE
+           END-IF.
+
 042300     MOVE FAC-CHAR TO WS-FAC-CHAR.
+042305     MOVE WS-FAC-NUM TO WS-FAC-RAW-DISPLAY.
+042310     MOVE "PROTECT" TO CONTROL-STR.
+042320*  A FAC byte with the high bit off never came from a real Wang
+042330*  attribute code -- log it and default to PROTECT.
+042340     IF WS-FAC-NUM < 128
+042350         PERFORM WS-LOG-BAD-FAC
+042360         GO TO 9999-EXIT
+042370     END-IF.
 042400*  Remove FAC bit
 042500     SUBTRACT 128 FROM WS-FAC-NUM.
 042600*  Remove FAC MOD bit
@@ -335,8 +474,19 @@
 042800         SUBTRACT 64 FROM WS-FAC-NUM.
 042900
 043000     ADD 1 TO WS-FAC-NUM GIVING IDX.
-043100     
-041400     MOVE CONTROL-VALUE(IDX) TO CONTROL-STR.
+043100
+043110*  IDX should now be 1-64 -- guard the table lookup anyway so a
+043120*  Wang attribute byte we don't recognize can't walk off the end
+043130*  of COLOR-CONTROL-TABLE.
+043140     IF IDX < 1 OR IDX > 64
+043150         PERFORM WS-LOG-BAD-FAC
+043160         GO TO 9999-EXIT
+043170     END-IF.
+041400     IF WS-TERMCAP-PLAIN
+               MOVE CONTROL-VALUE-PLAIN(IDX) TO CONTROL-STR
+           ELSE
+               MOVE CONTROL-VALUE(IDX) TO CONTROL-STR
+           END-IF.
 041500
 041600 9999-EXIT.
 041700     EXIT PROGRAM.
@@ -344,6 +494,24 @@
 041900 9999-STOP.
 042000     STOP RUN.
 042100
-043200**
-043300**   End of WMFNFAC2SCREEN.cob
+043180**** LOG A BAD FAC BYTE -- CONTROL-STR IS ALREADY SET TO PROTECT
+043190 WS-LOG-BAD-FAC.
+043210     ACCEPT WS-FAC-ERROR-DATE FROM DATE YYYYMMDD.
+043220     ACCEPT WS-FAC-ERROR-TIME FROM TIME.
+043230     STRING WS-FAC-ERROR-DATE  DELIMITED BY SIZE
+043240            " "                DELIMITED BY SIZE
+043250            WS-FAC-ERROR-TIME  DELIMITED BY SIZE
+043260            " WMFNFAC2SCREEN BAD FAC=" DELIMITED BY SIZE
+043270            WS-FAC-RAW-DISPLAY DELIMITED BY SIZE
+043280            " DEFAULTED TO PROTECT"    DELIMITED BY SIZE
+043290            INTO WS-FAC-ERROR-LINE
+043300     END-STRING.
+043310     OPEN EXTEND WS-FAC-ERROR-FILE.
+043320     IF WS-FAC-ERROR-STATUS NOT = "00"
+043330         OPEN OUTPUT WS-FAC-ERROR-FILE
+043340     END-IF.
+043350     WRITE WS-FAC-ERROR-RECORD FROM WS-FAC-ERROR-LINE.
+043360     CLOSE WS-FAC-ERROR-FILE.
 043400**
+043500**   End of WMFNFAC2SCREEN.cob
+043600**
