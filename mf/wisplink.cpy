@@ -3,11 +3,26 @@
       *  WISPLINK	- WISP LINK INTERFACE FRONTEND
       *
       *                   There is a maximum of 32 parameters that may
-      *                   be passed through a LINK.
+      *                   be passed through a LINK.  WISP-LINK-MAX-
+      *                   PARMS, COPYed in from wisplnkmax.cpy, is
+      *                   that ceiling as one value shared with
+      *                   WCLINK, MFLINK, ACUUSING, and WISPSUB, so a
+      *                   shop raising the limit has one number to
+      *                   change instead of hunting down every place
+      *                   32 appears.  Note that changing it there
+      *                   only changes what the ceiling is reported/
+      *                   checked as -- LINK-P1 thru LINK-P32 and the
+      *                   ARGCNT ladder below are still fixed at 32
+      *                   physical slots; raising the true limit
+      *                   still means extending the ladder by hand
+      *                   to match.
       *
-      *                   The maximum size of each parameter may be
-      *                   changed if neccesary by changing this 
-      *                   copybook.
+      *                   The maximum size of each parameter is 4096
+      *                   bytes, matching MFLINK and ACUUSING so a
+      *                   converted program behaves the same regardless
+      *                   of which runtime backs the LINK.  Change it
+      *                   here (and in mflink.cob/ACUUSING.cob to keep
+      *                   them in step) if a larger size is needed.
       *
       ******************************************************************
       
@@ -21,51 +36,66 @@
        01  ARGCNT        BINARY PIC S9(4).
        01  LINK-PATH     PIC X(80).
        01  LINK-PRG      PIC X(20).
+       COPY "wisplnkmax.cpy".
+       01  LINK-P-IDX          PIC 9(4) COMP.
 
       *
       * The Maximum length of a passed parameter is determined by the
-      * size of the variables below. They are currently set at 1024
-      * but they may be increased to any size you prefer.
+      * size of the variables below. They are currently set at 4096,
+      * matching mflink.cob and ACUUSING.cob, but they may be increased
+      * to any size you prefer.
       *
 
-       01  LINK-P1       PIC X(1024).
-       01  LINK-P2       PIC X(1024).
-       01  LINK-P3       PIC X(1024).
-       01  LINK-P4       PIC X(1024).
-       01  LINK-P5       PIC X(1024).
-       01  LINK-P6       PIC X(1024).
-       01  LINK-P7       PIC X(1024).
-       01  LINK-P8       PIC X(1024).
-       01  LINK-P9       PIC X(1024).
-       01  LINK-P10      PIC X(1024).
-       01  LINK-P11      PIC X(1024).
-       01  LINK-P12      PIC X(1024).
-       01  LINK-P13      PIC X(1024).
-       01  LINK-P14      PIC X(1024).
-       01  LINK-P15      PIC X(1024).
-       01  LINK-P16      PIC X(1024).
-       01  LINK-P17      PIC X(1024).
-       01  LINK-P18      PIC X(1024).
-       01  LINK-P19      PIC X(1024).
-       01  LINK-P20      PIC X(1024).
-       01  LINK-P21      PIC X(1024).
-       01  LINK-P22      PIC X(1024).
-       01  LINK-P23      PIC X(1024).
-       01  LINK-P24      PIC X(1024).
-       01  LINK-P25      PIC X(1024).
-       01  LINK-P26      PIC X(1024).
-       01  LINK-P27      PIC X(1024).
-       01  LINK-P28      PIC X(1024).
-       01  LINK-P29      PIC X(1024).
-       01  LINK-P30      PIC X(1024).
-       01  LINK-P31      PIC X(1024).
-       01  LINK-P32      PIC X(1024).
+      *
+      * LINK-P-TABLE gives CHECK-TRUNCATION a subscripted view of the
+      * same 32 parameter slots that LINK-P1 thru LINK-P32 name below,
+      * the same way WMFNGETPARM's FIELD-TABLE is REDEFINED by its
+      * individually-named R-nn/C-nn/etc. fields.
+      *
+
+       01  LINK-P-TABLE.
+           05  LINK-P            PIC X(4096) OCCURS 32 TIMES.
+
+       01  LINK-P-NAMED REDEFINES LINK-P-TABLE.
+           05  LINK-P1       PIC X(4096).
+           05  LINK-P2       PIC X(4096).
+           05  LINK-P3       PIC X(4096).
+           05  LINK-P4       PIC X(4096).
+           05  LINK-P5       PIC X(4096).
+           05  LINK-P6       PIC X(4096).
+           05  LINK-P7       PIC X(4096).
+           05  LINK-P8       PIC X(4096).
+           05  LINK-P9       PIC X(4096).
+           05  LINK-P10      PIC X(4096).
+           05  LINK-P11      PIC X(4096).
+           05  LINK-P12      PIC X(4096).
+           05  LINK-P13      PIC X(4096).
+           05  LINK-P14      PIC X(4096).
+           05  LINK-P15      PIC X(4096).
+           05  LINK-P16      PIC X(4096).
+           05  LINK-P17      PIC X(4096).
+           05  LINK-P18      PIC X(4096).
+           05  LINK-P19      PIC X(4096).
+           05  LINK-P20      PIC X(4096).
+           05  LINK-P21      PIC X(4096).
+           05  LINK-P22      PIC X(4096).
+           05  LINK-P23      PIC X(4096).
+           05  LINK-P24      PIC X(4096).
+           05  LINK-P25      PIC X(4096).
+           05  LINK-P26      PIC X(4096).
+           05  LINK-P27      PIC X(4096).
+           05  LINK-P28      PIC X(4096).
+           05  LINK-P29      PIC X(4096).
+           05  LINK-P30      PIC X(4096).
+           05  LINK-P31      PIC X(4096).
+           05  LINK-P32      PIC X(4096).
 
 
        PROCEDURE DIVISION.
 
        START-PARA.
 
+           MOVE "PROGNAME" TO LINK-PRG.
 
            CALL "LINKGARG" USING LINK-PATH, ARGCNT,
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -77,83 +107,153 @@
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
                                LINK-P29, LINK-P30, LINK-P31, LINK-P32.
 
+           PERFORM CHECK-TRUNCATION.
+
       * The following literals get changed to the program name by
       * a COPY wisplink.cpy REPLACING "PROGNAME" BY {program id}.
 
            IF ARGCNT = 0 THEN
            CALL "PROGNAME"
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  1 THEN
            CALL "PROGNAME" USING
                                LINK-P1
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  2 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  3 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  4 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  5 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  6 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  7 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  8 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT =  9 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 10 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 11 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10, LINK-P11
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 12 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 13 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 14 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 15 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14, LINK-P15
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 16 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 17 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -161,6 +261,10 @@
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 18 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -168,6 +272,10 @@
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 19 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -175,6 +283,10 @@
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18, LINK-P19
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 20 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -182,6 +294,10 @@
                                LINK-P9,  LINK-P10, LINK-P11, LINK-P12,
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 21 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -190,6 +306,10 @@
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 22 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -198,6 +318,10 @@
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 23 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -206,6 +330,10 @@
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 24 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -214,6 +342,10 @@
                                LINK-P13, LINK-P14, LINK-P15, LINK-P16,
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 25 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -223,6 +355,10 @@
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 26 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -232,6 +368,10 @@
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 27 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -241,6 +381,10 @@
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26, LINK-P27
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 28 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -250,6 +394,10 @@
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 29 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -260,6 +408,10 @@
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
                                LINK-P29
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 30 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -270,6 +422,10 @@
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
                                LINK-P29, LINK-P30
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
            ELSE IF ARGCNT = 31 THEN
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
@@ -280,7 +436,11 @@
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
                                LINK-P29, LINK-P30, LINK-P31
-           ELSE 
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL
+           ELSE
            CALL "PROGNAME" USING
                                LINK-P1,  LINK-P2,  LINK-P3,  LINK-P4,
                                LINK-P5,  LINK-P6,  LINK-P7,  LINK-P8,
@@ -289,10 +449,39 @@
                                LINK-P17, LINK-P18, LINK-P19, LINK-P20,
                                LINK-P21, LINK-P22, LINK-P23, LINK-P24,
                                LINK-P25, LINK-P26, LINK-P27, LINK-P28,
-                               LINK-P29, LINK-P30, LINK-P31, LINK-P32.
+                               LINK-P29, LINK-P30, LINK-P31, LINK-P32
+               ON EXCEPTION
+                   DISPLAY "WISPLINK: UNABLE TO CALL " LINK-PRG
+                           " -- ARGCNT=" ARGCNT
+           END-CALL.
 
            CALL "LINKPARG".
 
+           GO TO EXIT-PROGRAM.
+
+      ****************************************************************
+      * CHECK-TRUNCATION -- LINKGARG already truncated anything it   *
+      *           handed us at 4096 bytes before COBOL ever saw it,  *
+      *           so there's no original length left to compare      *
+      *           against.  A parameter that comes back completely   *
+      *           full (no trailing space in its last byte) is the   *
+      *           best signal available that it was cut off, so warn *
+      *           on that instead of finding out later as a bad      *
+      *           report.                                            *
+      ****************************************************************
+
+       CHECK-TRUNCATION.
+
+           PERFORM VARYING LINK-P-IDX FROM 1 BY 1
+                       UNTIL LINK-P-IDX > ARGCNT
+                          OR LINK-P-IDX > WISP-LINK-MAX-PARMS
+               IF LINK-P (LINK-P-IDX) (4096:1) NOT = SPACE
+                   DISPLAY "WISPLINK: WARNING - PARAMETER " LINK-P-IDX
+                           " CALLING " LINK-PRG
+                           " MAY HAVE BEEN TRUNCATED AT 4096 BYTES"
+               END-IF
+           END-PERFORM.
+
        EXIT-PROGRAM.
            EXIT PROGRAM.
 
